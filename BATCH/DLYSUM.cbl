@@ -0,0 +1,321 @@
+000100*======================================================*
+000200*   I D E N T I F I C A T I O N     D I V I S I O N    *
+000300*======================================================*
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    DLYSUM.
+000600 AUTHOR.        SERVICE ETUDES.
+000700 INSTALLATION.  SITE CENTRAL.
+000800 DATE-WRITTEN.  09/08/2026.
+000900 DATE-COMPILED.
+001000*
+001100*--------------------------------------------------------
+001200* HISTORIQUE DES MODIFICATIONS
+001300*   09/08/2026  SE  CREATION - RECAPITULATIF QUOTIDIEN DES
+001400*                   OPERATIONS : REPREND L'EFFECTIF ET LA
+001500*                   MASSE SALARIALE DEPUIS EMPFILE (EMPLOYEE),
+001600*                   LE TOTAL DES SOLDES CLIENTS DEPUIS CLIENT.
+001700*                   DAT (PARTI22), ET LES COMPTEURS DE LA
+001800*                   PISTE D'AUDIT FCLIENTS DEPUIS SON EXTRAIT
+001900*                   BATCH AUDCLI (REPRO IDCAMS DE FAUDCLI,
+002000*                   VSAM ESDS ALIMENTE PAR PRGCREA/MODIFCLI/
+002100*                   SUPCLI - IL N'EXISTE PAS DE FICHIER PLAT
+002200*                   BATCH POUR L'AUDIT COMME POUR FCLIENTS/
+002300*                   CLIENT.DAT OU FEMPLOY/EMPMASTER.DAT, DONC
+002400*                   L'EXTRACTION EST FAITE PAR IDCAMS DANS LE
+002500*                   JCL PLUTOT QUE PAR UN PROGRAMME DEDIE).
+002600*--------------------------------------------------------
+002700*
+002800*======================================================*
+002900*   E N V I R O N M E N T       D I V I S I O N        *
+003000*======================================================*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. IBM-390.
+003400 OBJECT-COMPUTER. IBM-390.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT EMPFILE    ASSIGN TO EMPFILE
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-FS-EMPFILE.
+004000
+004100     SELECT FCLT       ASSIGN TO FCLT
+004200         ORGANIZATION IS INDEXED
+004300         ACCESS MODE IS SEQUENTIAL
+004400         RECORD KEY IS ID-CPTE
+004500         FILE STATUS IS WS-FS-FCLT.
+004600
+004700     SELECT AUDCLI     ASSIGN TO AUDCLI
+004800         ORGANIZATION IS SEQUENTIAL
+004900         FILE STATUS IS WS-FS-AUDCLI.
+005000
+005100     SELECT DLYSUMOUT  ASSIGN TO DLYSUMOUT
+005200         ORGANIZATION IS SEQUENTIAL
+005300         FILE STATUS IS WS-FS-DLYSUMOUT.
+005400*
+005500*======================================================*
+005600*           D A T A         D I V I S I O N            *
+005700*======================================================*
+005800 DATA DIVISION.
+005900 FILE SECTION.
+006000*
+006100 FD  EMPFILE
+006200     RECORD CONTAINS 75 CHARACTERS.
+006300 01  EMPDETAILS.
+006400     88 ENDOFFILE VALUE HIGH-VALUES.
+006500     02 EMPDATA              PIC X(44).
+006600     02 EMPINFO REDEFINES EMPDATA.
+006700        04 EMPLOYEEID        PIC 9(7).
+006800        04 EMPLOYEENAME.
+006900           05 LASTNAME       PIC X(10).
+007000           05 FIRSTNAME      PIC X(10).
+007100        04 STARTDATE.
+007200           05 START-YEAR     PIC 9(4).
+007300           05 START-MONTH    PIC 9(2).
+007400           05 START-DAY      PIC 9(2).
+007500        04 SALARY            PIC 9(9).
+007600     02 DEPARTMENT           PIC X(30).
+007700     02 GENDER               PIC X.
+007800*
+007900 FD  FCLT
+008000     RECORD CONTAINS 80 CHARACTERS.
+008100 01  REC-CLT.
+008200     05  ID-CPTE    PIC X(03).
+008300     05  ID-REGION  PIC X(02).
+008400     05  NAT-CPTE   PIC 9(02).
+008500     05  NOM-CLT    PIC X(10).
+008600     05  PRN-CLT    PIC X(10).
+008700     05  DTN-CLT    PIC 9(08).
+008800     05  SEX-CLT    PIC X(01).
+008900     05  ACP-CLT    PIC X(02).
+009000     05  STS-CLT    PIC X(01).
+009100     05  ADR-CLT    PIC X(10).
+009200     05  SLD-CLT    PIC 9(10).
+009300     05  PST-CLT    PIC X(02).
+009400     05  FILLER     PIC X(19).
+009500*
+009600 FD  AUDCLI
+009700     RECORD CONTAINS 53 CHARACTERS.
+009800     COPY FAUDCLI.
+009900*
+010000 FD  DLYSUMOUT
+010100     RECORD CONTAINS 80 CHARACTERS.
+010200 01  REC-DLYSUMOUT             PIC X(80).
+010300*
+010400*------------------------------------------------------*
+010500 WORKING-STORAGE SECTION.
+010600*------------------------------------------------------*
+010700*
+010800 01  WS-FS-EMPFILE            PIC X(02) VALUE SPACE.
+010900     88 FS-EMPFILE-OK            VALUE '00'.
+011000 01  WS-FS-FCLT               PIC X(02) VALUE SPACE.
+011100     88 FS-FCLT-OK               VALUE '00'.
+011200 01  WS-FS-AUDCLI             PIC X(02) VALUE SPACE.
+011300     88 FS-AUDCLI-OK             VALUE '00'.
+011400 01  WS-FS-DLYSUMOUT          PIC X(02) VALUE SPACE.
+011500     88 FS-DLYSUMOUT-OK          VALUE '00'.
+011600*
+011700 01  WS-FIN-EMPFILE           PIC X(01) VALUE 'N'.
+011800     88 FIN-EMPFILE              VALUE 'Y'.
+011900 01  WS-FIN-FCLT              PIC X(01) VALUE 'N'.
+012000     88 FIN-FCLT                 VALUE 'Y'.
+012100 01  WS-FIN-AUDCLI            PIC X(01) VALUE 'N'.
+012200     88 FIN-AUDCLI               VALUE 'Y'.
+012300*
+012400 01  WS-RUN-DATE              PIC 9(08) VALUE ZERO.
+012500*
+012600 01  WS-NB-EMPLOYES           PIC 9(07) VALUE ZERO.
+012700 01  WS-TOTAL-SALAIRES        PIC 9(12) VALUE ZERO.
+012800*
+012900 01  WS-NB-COMPTES            PIC 9(07) VALUE ZERO.
+013000 01  WS-TOTAL-SOLDES          PIC 9(13) VALUE ZERO.
+013100*
+013200 01  WS-NB-CREATIONS          PIC 9(07) VALUE ZERO.
+013300 01  WS-NB-MODIFS             PIC 9(07) VALUE ZERO.
+013400 01  WS-NB-SUPPRESSIONS       PIC 9(07) VALUE ZERO.
+013500*
+013600 01  LIGNE-TITRE.
+013700     05 FILLER                PIC X(28) VALUE
+013800        'RECAP QUOTIDIEN OPERATIONS -'.
+013900     05 FILLER                PIC X(01) VALUE SPACE.
+014000     05 LT-DATE               PIC 9(08).
+014100     05 FILLER                PIC X(43) VALUE SPACE.
+014200*
+014300 01  LIGNE-EMPLOYES.
+014400     05 FILLER                PIC X(20) VALUE
+014500        'EMPLOYES   EFFECTIF:'.
+014600     05 LE-NB-EMPLOYES        PIC ZZZZZZ9.
+014700     05 FILLER                PIC X(01) VALUE SPACE.
+014800     05 FILLER                PIC X(17) VALUE
+014900        'MASSE SALARIALE :'.
+015000     05 LE-TOTAL-SALAIRES     PIC ZZZZZZZZZZZ9.
+015100     05 FILLER                PIC X(22) VALUE SPACE.
+015200*
+015300 01  LIGNE-COMPTES.
+015400     05 FILLER                PIC X(20) VALUE
+015500        'COMPTES CLIENT NB  :'.
+015600     05 LC-NB-COMPTES         PIC ZZZZZZ9.
+015700     05 FILLER                PIC X(01) VALUE SPACE.
+015800     05 FILLER                PIC X(17) VALUE
+015900        'TOTAL DES SOLDES:'.
+016000     05 LC-TOTAL-SOLDES       PIC ZZZZZZZZZZZZ9.
+016100     05 FILLER                PIC X(21) VALUE SPACE.
+016200*
+016300 01  LIGNE-AUDIT.
+016400     05 FILLER                PIC X(20) VALUE
+016500        'AUDIT   CREATIONS  :'.
+016600     05 LA-NB-CREATIONS       PIC ZZZZZZ9.
+016700     05 FILLER                PIC X(01) VALUE SPACE.
+016800     05 FILLER                PIC X(12) VALUE 'MODIFS     :'.
+016900     05 LA-NB-MODIFS          PIC ZZZZZZ9.
+017000     05 FILLER                PIC X(01) VALUE SPACE.
+017100     05 FILLER                PIC X(12) VALUE 'SUPPRESSIONS'.
+017200     05 LA-NB-SUPPRESSIONS    PIC ZZZZZZ9.
+017300     05 FILLER                PIC X(20) VALUE SPACE.
+017400*
+017500*======================================================*
+017600*     P R O C E D U R E     D I V I S I O N            *
+017700*======================================================*
+017800 PROCEDURE DIVISION.
+017900*----------------------*
+018000 0000-MAINLINE.
+018100*----------------------*
+018200     PERFORM 1000-INITIALISATION
+018300     PERFORM 2000-CUMUL-EMPLOYES THRU 2000-CUMUL-EMPLOYES-EXIT
+018400         UNTIL FIN-EMPFILE
+018500     PERFORM 3000-CUMUL-COMPTES THRU 3000-CUMUL-COMPTES-EXIT
+018600         UNTIL FIN-FCLT
+018700     PERFORM 4000-CUMUL-AUDIT THRU 4000-CUMUL-AUDIT-EXIT
+018800         UNTIL FIN-AUDCLI
+018900     PERFORM 8000-ECRIRE-RECAP
+019000     PERFORM 9000-TERMINAISON
+019100     GOBACK
+019200     .
+019300*----------------------*
+019400 1000-INITIALISATION.
+019500*----------------------*
+019600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+019700
+019800     OPEN INPUT  EMPFILE
+019900     IF NOT FS-EMPFILE-OK
+020000        DISPLAY 'DLYSUM - ERREUR OPEN EMPFILE - FS='
+020100                WS-FS-EMPFILE
+020200        MOVE 12 TO RETURN-CODE
+020300        GOBACK
+020400     END-IF
+020500
+020600     OPEN INPUT  FCLT
+020700     IF NOT FS-FCLT-OK
+020800        DISPLAY 'DLYSUM - ERREUR OPEN FCLT - FS=' WS-FS-FCLT
+020900        MOVE 12 TO RETURN-CODE
+021000        CLOSE EMPFILE
+021100        GOBACK
+021200     END-IF
+021300
+021400     OPEN INPUT  AUDCLI
+021500     IF NOT FS-AUDCLI-OK
+021600        DISPLAY 'DLYSUM - ERREUR OPEN AUDCLI - FS='
+021700                WS-FS-AUDCLI
+021800        MOVE 12 TO RETURN-CODE
+021900        CLOSE EMPFILE
+022000        CLOSE FCLT
+022100        GOBACK
+022200     END-IF
+022300
+022400     OPEN OUTPUT DLYSUMOUT
+022500     IF NOT FS-DLYSUMOUT-OK
+022600        DISPLAY 'DLYSUM - ERREUR OPEN DLYSUMOUT - FS='
+022700                WS-FS-DLYSUMOUT
+022800        MOVE 12 TO RETURN-CODE
+022900        CLOSE EMPFILE
+023000        CLOSE FCLT
+023100        CLOSE AUDCLI
+023200        GOBACK
+023300     END-IF
+023400     .
+023500*----------------------*
+023600 2000-CUMUL-EMPLOYES.
+023700*----------------------*
+023800     READ EMPFILE
+023900         AT END
+024000           MOVE 'Y' TO WS-FIN-EMPFILE
+024100           GO TO 2000-CUMUL-EMPLOYES-EXIT
+024200     END-READ
+024300
+024400     ADD 1      TO WS-NB-EMPLOYES
+024500     ADD SALARY TO WS-TOTAL-SALAIRES
+024600     .
+024700 2000-CUMUL-EMPLOYES-EXIT.
+024800     EXIT.
+024900*----------------------*
+025000 3000-CUMUL-COMPTES.
+025100*----------------------*
+025200     READ FCLT
+025300         AT END
+025400           MOVE 'Y' TO WS-FIN-FCLT
+025500           GO TO 3000-CUMUL-COMPTES-EXIT
+025600     END-READ
+025700
+025800     ADD 1       TO WS-NB-COMPTES
+025900     ADD SLD-CLT TO WS-TOTAL-SOLDES
+026000     .
+026100 3000-CUMUL-COMPTES-EXIT.
+026200     EXIT.
+026300*----------------------*
+026400 4000-CUMUL-AUDIT.
+026500*----------------------*
+026600     READ AUDCLI
+026700         AT END
+026800           MOVE 'Y' TO WS-FIN-AUDCLI
+026900           GO TO 4000-CUMUL-AUDIT-EXIT
+027000     END-READ
+027100
+027200     EVALUATE TRUE
+027300        WHEN E-AUD-CREATION
+027400           ADD 1 TO WS-NB-CREATIONS
+027500        WHEN E-AUD-MODIF
+027600           ADD 1 TO WS-NB-MODIFS
+027700        WHEN E-AUD-SUPPRES
+027800           ADD 1 TO WS-NB-SUPPRESSIONS
+027900     END-EVALUATE
+028000     .
+028100 4000-CUMUL-AUDIT-EXIT.
+028200     EXIT.
+028300*----------------------*
+028400 8000-ECRIRE-RECAP.
+028500*----------------------*
+028600     MOVE WS-RUN-DATE         TO LT-DATE
+028700     MOVE LIGNE-TITRE         TO REC-DLYSUMOUT
+028800     WRITE REC-DLYSUMOUT
+028900
+029000     MOVE WS-NB-EMPLOYES      TO LE-NB-EMPLOYES
+029100     MOVE WS-TOTAL-SALAIRES   TO LE-TOTAL-SALAIRES
+029200     MOVE LIGNE-EMPLOYES      TO REC-DLYSUMOUT
+029300     WRITE REC-DLYSUMOUT
+029400
+029500     MOVE WS-NB-COMPTES       TO LC-NB-COMPTES
+029600     MOVE WS-TOTAL-SOLDES     TO LC-TOTAL-SOLDES
+029700     MOVE LIGNE-COMPTES       TO REC-DLYSUMOUT
+029800     WRITE REC-DLYSUMOUT
+029900
+030000     MOVE WS-NB-CREATIONS     TO LA-NB-CREATIONS
+030100     MOVE WS-NB-MODIFS        TO LA-NB-MODIFS
+030200     MOVE WS-NB-SUPPRESSIONS  TO LA-NB-SUPPRESSIONS
+030300     MOVE LIGNE-AUDIT         TO REC-DLYSUMOUT
+030400     WRITE REC-DLYSUMOUT
+030500     .
+030600*----------------------*
+030700 9000-TERMINAISON.
+030800*----------------------*
+030900     CLOSE EMPFILE
+031000     CLOSE FCLT
+031100     CLOSE AUDCLI
+031200     CLOSE DLYSUMOUT
+031300
+031400     DISPLAY 'DLYSUM - EFFECTIF EMPLOYES    : ' WS-NB-EMPLOYES
+031500     DISPLAY 'DLYSUM - MASSE SALARIALE      : ' WS-TOTAL-SALAIRES
+031600     DISPLAY 'DLYSUM - NB COMPTES CLIENT    : ' WS-NB-COMPTES
+031700     DISPLAY 'DLYSUM - TOTAL SOLDES CLIENT  : ' WS-TOTAL-SOLDES
+031800     DISPLAY 'DLYSUM - AUDIT CREATIONS      : ' WS-NB-CREATIONS
+031900     DISPLAY 'DLYSUM - AUDIT MODIFS         : ' WS-NB-MODIFS
+032000     DISPLAY 'DLYSUM - AUDIT SUPPRESSIONS   : ' WS-NB-SUPPRESSIONS
+032100     .
