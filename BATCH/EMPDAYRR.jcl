@@ -0,0 +1,49 @@
+//EMPDAYRR JOB (ACCTNO),'EMPLOYEE BATCH RERUN',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* BACKDATED RERUN OF THE DAILY EMPLOYEE REPORT AND MASTER
+//* UPDATE JOB STREAM - SAME STEPS AS EMPDAILY, BUT WITH THE
+//* PROCESSING DATE FIXED BY A PARM= CARD SO A PRIOR DAY'S RUN
+//* CAN BE REPEATED. NOT FOR THE NORMAL DAILY SCHEDULE - USE
+//* EMPDAILY FOR THAT SO EACH RUN PICKS UP THE ACTUAL SYSTEM DATE.
+//*   09/08/2026  SE  CREATION - SPLIT OUT OF EMPDAILY SO THE
+//*                    PARM= DATE OVERRIDE ONLY EVER APPLIES TO
+//*                    AN EXPLICIT RERUN, NEVER THE DAILY STREAM.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=EMPTEDIT
+//STEPLIB  DD DISP=SHR,DSN=PROD.EMP.LOADLIB
+//EMPTRANS DD DISP=SHR,DSN=PROD.EMP.TRANS
+//EMPTVAL  DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.EMP.TRANS.VAL,
+//         SPACE=(TRK,(10,5)),
+//         DCB=(RECFM=FB,LRECL=76)
+//EMPTEDRP DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=EMPLOYEE,PARM='20260809'
+//STEPLIB  DD DISP=SHR,DSN=PROD.EMP.LOADLIB
+//EMPFILE  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//EMPRPT   DD SYSOUT=*
+//EMPSALH  DD DISP=SHR,DSN=PROD.EMP.SALHIST
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP020 IS BYPASSED WHEN STEP005 OR STEP010 ENDS WITH A
+//* NONZERO RETURN-CODE - COND=(0,NE,stepname) MEANS "SKIP THIS
+//* STEP IF ZERO IS NOT EQUAL TO THAT STEP'S RETURN CODE".
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=UPDATEEMPLOYEE,PARM='20260809',
+//         COND=((0,NE,STEP005),(0,NE,STEP010))
+//STEPLIB  DD DISP=SHR,DSN=PROD.EMP.LOADLIB
+//EMPMAST  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//EMPTRANS DD DISP=SHR,DSN=PROD.EMP.TRANS.VAL
+//SORTWORK DD DISP=(NEW,DELETE,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(10,5))
+//NEWEMP   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.EMP.MASTER.NEW,
+//         SPACE=(TRK,(10,5)),
+//         DCB=(RECFM=FB,LRECL=75)
+//EMPREJEC DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.EMP.REJECTS,
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=75)
+//SYSOUT   DD SYSOUT=*
