@@ -0,0 +1,57 @@
+//EMPDAILY JOB (ACCTNO),'DAILY EMPLOYEE BATCH',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILY EMPLOYEE REPORT AND MASTER UPDATE JOB STREAM
+//*   09/08/2026  SE  CREATION - RUNS THE EMPLOYEE REPORT STEP
+//*                    FOLLOWED BY THE UPDATEEMPLOYEE MASTER-UPDATE
+//*                    STEP, COND= GATED SO THE UPDATE STEP DOES NOT
+//*                    RUN AGAINST A MASTER THE REPORT STEP ALREADY
+//*                    FLAGGED AS BAD.
+//*   09/08/2026  SE  ADDED STEP005 TO EDIT EMPTRANS.DAT UP FRONT
+//*                    (EMPTEDIT) AND GATED STEP020 ON IT AS WELL,
+//*                    SO A BAD TRANSCODE OR NON-NUMERIC NEWEMPID
+//*                    NEVER REACHES THE MASTER-UPDATE MERGE.
+//*   09/08/2026  SE  DROPPED THE PARM= DATE CARDS FROM STEP010/
+//*                    STEP020 - THIS IS THE NORMAL DAILY STREAM,
+//*                    SO IT MUST PICK UP THE ACTUAL SYSTEM DATE
+//*                    (ACCEPT ... FROM DATE) EVERY RUN INSTEAD OF
+//*                    REPROCESSING A FIXED DATE. A BACKDATED RERUN
+//*                    USES EMPDAYRR (SAME STEPS, PARM= OVERRIDE).
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=EMPTEDIT
+//STEPLIB  DD DISP=SHR,DSN=PROD.EMP.LOADLIB
+//EMPTRANS DD DISP=SHR,DSN=PROD.EMP.TRANS
+//EMPTVAL  DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.EMP.TRANS.VAL,
+//         SPACE=(TRK,(10,5)),
+//         DCB=(RECFM=FB,LRECL=76)
+//EMPTEDRP DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=EMPLOYEE
+//STEPLIB  DD DISP=SHR,DSN=PROD.EMP.LOADLIB
+//EMPFILE  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//EMPRPT   DD SYSOUT=*
+//EMPSALH  DD DISP=SHR,DSN=PROD.EMP.SALHIST
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP020 IS BYPASSED WHEN STEP005 OR STEP010 ENDS WITH A
+//* NONZERO RETURN-CODE - COND=(0,NE,stepname) MEANS "SKIP THIS
+//* STEP IF ZERO IS NOT EQUAL TO THAT STEP'S RETURN CODE".
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=UPDATEEMPLOYEE,
+//         COND=((0,NE,STEP005),(0,NE,STEP010))
+//STEPLIB  DD DISP=SHR,DSN=PROD.EMP.LOADLIB
+//EMPMAST  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//EMPTRANS DD DISP=SHR,DSN=PROD.EMP.TRANS.VAL
+//SORTWORK DD DISP=(NEW,DELETE,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(10,5))
+//NEWEMP   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.EMP.MASTER.NEW,
+//         SPACE=(TRK,(10,5)),
+//         DCB=(RECFM=FB,LRECL=75)
+//EMPREJEC DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.EMP.REJECTS,
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=75)
+//SYSOUT   DD SYSOUT=*
