@@ -0,0 +1,148 @@
+000100*======================================================*
+000200*   I D E N T I F I C A T I O N     D I V I S I O N    *
+000300*======================================================*
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    EXTCLI.
+000600 AUTHOR.        SERVICE ETUDES.
+000700 INSTALLATION.  SITE CENTRAL.
+000800 DATE-WRITTEN.  09/08/2026.
+000900 DATE-COMPILED.
+001000*
+001100*--------------------------------------------------------
+001200* HISTORIQUE DES MODIFICATIONS
+001300*   09/08/2026  SE  CREATION - EXTRACTION NOCTURNE DE
+001400*                   FCLIENTS VERS UN FICHIER SEQUENTIEL
+001500*                   PLAT POUR LES TRAITEMENTS HORS CICS
+001600*                   (PUBLIPOSTAGE, REPORTING).
+001700*--------------------------------------------------------
+001800*
+001900*======================================================*
+002000*   E N V I R O N M E N T       D I V I S I O N        *
+002100*======================================================*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-390.
+002500 OBJECT-COMPUTER. IBM-390.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT FCLIENTS   ASSIGN TO FCLIENT
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS E-NUMERO
+003200         FILE STATUS IS WS-FS-FCLIENTS.
+003300
+003400     SELECT FEXTRAIT   ASSIGN TO FEXTRAIT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         ACCESS MODE IS SEQUENTIAL
+003700         FILE STATUS IS WS-FS-FEXTRAIT.
+003800*
+003900*======================================================*
+004000*           D A T A         D I V I S I O N            *
+004100*======================================================*
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400*
+004500 FD  FCLIENTS
+004600     RECORD CONTAINS 208 CHARACTERS.
+004700     COPY FCLIENTS.
+004800*
+004900 FD  FEXTRAIT
+005000     RECORD CONTAINS 208 CHARACTERS.
+005100 01  REC-EXTRAIT              PIC X(208).
+005200*
+005300*------------------------------------------------------*
+005400 WORKING-STORAGE SECTION.
+005500*------------------------------------------------------*
+005600*
+005700 01  WS-FS-FCLIENTS           PIC X(02) VALUE SPACE.
+005800     88 FS-FCLIENTS-OK           VALUE '00'.
+005900     88 FS-FCLIENTS-EOF          VALUE '10'.
+006000*
+006100 01  WS-FS-FEXTRAIT           PIC X(02) VALUE SPACE.
+006200     88 FS-FEXTRAIT-OK           VALUE '00'.
+006300*
+006400 01  WS-COMPTEURS.
+006500     05 WS-NB-LUS              PIC 9(07) VALUE ZERO.
+006600     05 WS-NB-ACTIFS           PIC 9(07) VALUE ZERO.
+006700     05 WS-NB-SUPPRIMES        PIC 9(07) VALUE ZERO.
+006800     05 WS-NB-ECRITS           PIC 9(07) VALUE ZERO.
+006900*
+007000 01  WS-FIN-FCLIENTS          PIC X(01) VALUE 'N'.
+007100     88 FIN-FCLIENTS             VALUE 'Y'.
+007200*
+007300*======================================================*
+007400*     P R O C E D U R E     D I V I S I O N            *
+007500*======================================================*
+007600 PROCEDURE DIVISION.
+007700*----------------------*
+007800 0000-MAINLINE.
+007900*----------------------*
+008000     PERFORM 1000-INITIALISATION
+008100     PERFORM 2000-TRAITEMENT THRU 2000-TRAITEMENT-EXIT
+008200         UNTIL FIN-FCLIENTS
+008300     PERFORM 9000-TERMINAISON
+008400     GOBACK
+008500     .
+008600*----------------------*
+008700 1000-INITIALISATION.
+008800*----------------------*
+008900     OPEN INPUT  FCLIENTS
+009000     IF NOT FS-FCLIENTS-OK
+009100        DISPLAY 'EXTCLI - ERREUR OPEN FCLIENTS - FS='
+009200                WS-FS-FCLIENTS
+009300        MOVE 12 TO RETURN-CODE
+009400        GOBACK
+009500     END-IF
+009600
+009700     OPEN OUTPUT FEXTRAIT
+009800     IF NOT FS-FEXTRAIT-OK
+009900        DISPLAY 'EXTCLI - ERREUR OPEN FEXTRAIT - FS='
+010000                WS-FS-FEXTRAIT
+010100        MOVE 12 TO RETURN-CODE
+010200        CLOSE FCLIENTS
+010300        GOBACK
+010400     END-IF
+010500     .
+010600*----------------------*
+010700 2000-TRAITEMENT.
+010800*----------------------*
+010900     READ FCLIENTS NEXT RECORD
+011000         AT END
+011100           MOVE 'Y' TO WS-FIN-FCLIENTS
+011200           GO TO 2000-TRAITEMENT-EXIT
+011300     END-READ
+011400
+011500     ADD 1 TO WS-NB-LUS
+011600
+011700     IF E-CLI-SUPPRIME
+011800        ADD 1 TO WS-NB-SUPPRIMES
+011900        GO TO 2000-TRAITEMENT-EXIT
+012000     END-IF
+012100
+012200     ADD 1 TO WS-NB-ACTIFS
+012300     MOVE SPACE     TO REC-EXTRAIT
+012400     MOVE E-CLIENT  TO REC-EXTRAIT
+012500
+012600     WRITE REC-EXTRAIT
+012700     IF NOT FS-FEXTRAIT-OK
+012800        DISPLAY 'EXTCLI - ERREUR WRITE FEXTRAIT - FS='
+012900                WS-FS-FEXTRAIT
+013000        MOVE 12 TO RETURN-CODE
+013100        PERFORM 9000-TERMINAISON
+013200        GOBACK
+013300     END-IF
+013400     ADD 1 TO WS-NB-ECRITS
+013500     .
+013600 2000-TRAITEMENT-EXIT.
+013700     EXIT.
+013800*----------------------*
+013900 9000-TERMINAISON.
+014000*----------------------*
+014100     CLOSE FCLIENTS
+014200     CLOSE FEXTRAIT
+014300
+014400     DISPLAY 'EXTCLI - NB CLIENTS LUS       : ' WS-NB-LUS
+014500     DISPLAY 'EXTCLI - NB CLIENTS ACTIFS    : ' WS-NB-ACTIFS
+014600     DISPLAY 'EXTCLI - NB CLIENTS SUPPRIMES : ' WS-NB-SUPPRIMES
+014700     DISPLAY 'EXTCLI - NB LIGNES ECRITES    : ' WS-NB-ECRITS
+014800     .
