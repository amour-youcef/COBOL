@@ -0,0 +1,217 @@
+000100*======================================================*
+000200*   I D E N T I F I C A T I O N     D I V I S I O N    *
+000300*======================================================*
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    RECFCLI.
+000600 AUTHOR.        SERVICE ETUDES.
+000700 INSTALLATION.  SITE CENTRAL.
+000800 DATE-WRITTEN.  09/08/2026.
+000900 DATE-COMPILED.
+001000*
+001100*--------------------------------------------------------
+001200* HISTORIQUE DES MODIFICATIONS
+001300*   09/08/2026  SE  CREATION - RAPPROCHEMENT NOCTURNE
+001400*                   ENTRE FCLIENTS (CICS/PRGCREA, CLE
+001500*                   E-NUMERO) ET CLIENT.DAT (BATCH/PARTI13,
+001600*                   CLE ID-CPTE) POUR DETECTER LES ECARTS
+001700*                   ENTRE LES DEUX FICHIERS CLIENTS.
+001800*                   LES 3 DERNIERS CHIFFRES DE E-NUMERO SONT
+001900*                   LE NUMERO DE COMPTE ID-CPTE - C'EST LE
+002000*                   RAPPROCHEMENT DE CLE RETENU ICI.
+002100*--------------------------------------------------------
+002200*
+002300*======================================================*
+002400*   E N V I R O N M E N T       D I V I S I O N        *
+002500*======================================================*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-390.
+002900 OBJECT-COMPUTER. IBM-390.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT FCLIENTS   ASSIGN TO FCLIENT
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS E-NUMERO
+003600         FILE STATUS IS WS-FS-FCLIENTS.
+003700
+003800     SELECT FCLT       ASSIGN TO FCLT
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS DYNAMIC
+004100         RECORD KEY IS ID-CPTE
+004200         FILE STATUS IS WS-FS-FCLT.
+004300*
+004400*======================================================*
+004500*           D A T A         D I V I S I O N            *
+004600*======================================================*
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900*
+005000 FD  FCLIENTS
+005100     RECORD CONTAINS 208 CHARACTERS.
+005200     COPY FCLIENTS.
+005300*
+005400 FD  FCLT
+005500     RECORD CONTAINS 80 CHARACTERS.
+005600 01  REC-CLT.
+005700     05  ID-CPTE    PIC X(03).
+005800     05  ID-REGION  PIC X(02).
+005900     05  NAT-CPTE   PIC 9(02).
+006000     05  NOM-CLT    PIC X(10).
+006100     05  PRN-CLT    PIC X(10).
+006200     05  DTN-CLT    PIC 9(08).
+006300     05  SEX-CLT    PIC X(01).
+006400     05  ACP-CLT    PIC X(02).
+006500     05  STS-CLT    PIC X(01).
+006600     05  ADR-CLT    PIC X(10).
+006700     05  SLD-CLT    PIC 9(10).
+006800     05  PST-CLT    PIC X(02).
+006900     05  FILLER     PIC X(19).
+007000*
+007100*------------------------------------------------------*
+007200 WORKING-STORAGE SECTION.
+007300*------------------------------------------------------*
+007400*
+007500 01  WS-FS-FCLIENTS           PIC X(02) VALUE SPACE.
+007600     88 FS-FCLIENTS-OK           VALUE '00'.
+007700     88 FS-FCLIENTS-EOF          VALUE '10'.
+007800*
+007900 01  WS-FS-FCLT               PIC X(02) VALUE SPACE.
+008000     88 FS-FCLT-OK               VALUE '00'.
+008100     88 FS-FCLT-EOF              VALUE '10'.
+008200*
+008300 01  WS-FIN-FCLIENTS          PIC X(01) VALUE 'N'.
+008400     88 FIN-FCLIENTS             VALUE 'Y'.
+008500*
+008600 01  WS-FIN-FCLT              PIC X(01) VALUE 'N'.
+008700     88 FIN-FCLT                 VALUE 'Y'.
+008800*
+008900 01  WS-CLE-COURTE            PIC 9(03).
+009000 01  WS-CLE-LONGUE            PIC 9(08).
+009100 01  WS-RESTE-DIVISION        PIC 9(08).
+009200*
+009300 01  WS-COMPTEURS.
+009400     05 WS-NB-FCLIENTS-LUS     PIC 9(07) VALUE ZERO.
+009500     05 WS-NB-FCLT-LUS         PIC 9(07) VALUE ZERO.
+009600     05 WS-NB-SANS-FCLT        PIC 9(07) VALUE ZERO.
+009700     05 WS-NB-SANS-FCLIENTS    PIC 9(07) VALUE ZERO.
+009800*
+009900*======================================================*
+010000*     P R O C E D U R E     D I V I S I O N            *
+010100*======================================================*
+010200 PROCEDURE DIVISION.
+010300*----------------------*
+010400 0000-MAINLINE.
+010500*----------------------*
+010600     PERFORM 1000-INITIALISATION
+010700     PERFORM 2000-CONTROLE-FCLIENTS THRU 2000-CTRL-FCLIENTS-EXIT
+010800         UNTIL FIN-FCLIENTS
+010900     PERFORM 2500-DEMARRER-FCLT
+011000     PERFORM 3000-CONTROLE-FCLT THRU 3000-CONTROLE-FCLT-EXIT
+011100         UNTIL FIN-FCLT
+011200     PERFORM 9000-TERMINAISON
+011300     GOBACK
+011400     .
+011500*----------------------*
+011600 1000-INITIALISATION.
+011700*----------------------*
+011800     OPEN INPUT  FCLIENTS
+011900     IF NOT FS-FCLIENTS-OK
+012000        DISPLAY 'RECFCLI - ERREUR OPEN FCLIENTS - FS='
+012100                WS-FS-FCLIENTS
+012200        MOVE 12 TO RETURN-CODE
+012300        GOBACK
+012400     END-IF
+012500
+012600     OPEN INPUT  FCLT
+012700     IF NOT FS-FCLT-OK
+012800        DISPLAY 'RECFCLI - ERREUR OPEN FCLT - FS='
+012900                WS-FS-FCLT
+013000        MOVE 12 TO RETURN-CODE
+013100        CLOSE FCLIENTS
+013200        GOBACK
+013300     END-IF
+013400     .
+013500*----------------------*
+013600 2000-CONTROLE-FCLIENTS.
+013700*----------------------*
+013800*    POUR CHAQUE CLIENT FCLIENTS, ON VERIFIE QU'UN COMPTE
+013900*    CORRESPONDANT EXISTE DANS CLIENT.DAT.
+014000     READ FCLIENTS NEXT RECORD
+014100         AT END
+014200            MOVE 'Y' TO WS-FIN-FCLIENTS
+014300            GO TO 2000-CTRL-FCLIENTS-EXIT
+014400     END-READ
+014500
+014600     ADD 1 TO WS-NB-FCLIENTS-LUS
+014700
+014800     DIVIDE E-NUMERO BY 1000 GIVING WS-RESTE-DIVISION
+014900         REMAINDER WS-CLE-COURTE
+015000     MOVE WS-CLE-COURTE TO ID-CPTE
+015100
+015200     READ FCLT
+015300         INVALID KEY
+015400            ADD 1 TO WS-NB-SANS-FCLT
+015500            DISPLAY 'RECFCLI - FCLIENTS SANS CLIENT.DAT - '
+015600                    'E-NUMERO=' E-NUMERO ' ID-CPTE=' ID-CPTE
+015700     END-READ
+015800     .
+015900 2000-CTRL-FCLIENTS-EXIT.
+016000     EXIT.
+016100*----------------------*
+016200 2500-DEMARRER-FCLT.
+016300*----------------------*
+016400*    REPOSITIONNE FCLT AU DEBUT AVANT LE BALAYAGE SEQUENTIEL
+016500*    DE LA SECTION 3000 (LA SECTION 2000 N'A FAIT QUE DES
+016600*    LECTURES DIRECTES SUR FCLT).
+016700     MOVE LOW-VALUES TO ID-CPTE
+016800     START FCLT KEY IS NOT LESS THAN ID-CPTE
+016900         INVALID KEY
+017000            MOVE 'Y' TO WS-FIN-FCLT
+017100     END-START
+017200     .
+017300*----------------------*
+017400 3000-CONTROLE-FCLT.
+017500*----------------------*
+017600*    POUR CHAQUE COMPTE CLIENT.DAT, ON VERIFIE QU'UN CLIENT
+017700*    CORRESPONDANT EXISTE DANS FCLIENTS.
+017800     READ FCLT NEXT RECORD
+017900         AT END
+018000            MOVE 'Y' TO WS-FIN-FCLT
+018100            GO TO 3000-CONTROLE-FCLT-EXIT
+018200     END-READ
+018300
+018400     ADD 1 TO WS-NB-FCLT-LUS
+018500
+018600     MOVE ID-CPTE TO WS-CLE-LONGUE
+018700     MOVE WS-CLE-LONGUE TO E-NUMERO
+018800
+018900     READ FCLIENTS
+019000         INVALID KEY
+019100            ADD 1 TO WS-NB-SANS-FCLIENTS
+019200            DISPLAY 'RECFCLI - CLIENT.DAT SANS FCLIENTS - '
+019300                    'ID-CPTE=' ID-CPTE ' E-NUMERO=' E-NUMERO
+019400     END-READ
+019500     .
+019600 3000-CONTROLE-FCLT-EXIT.
+019700     EXIT.
+019800*----------------------*
+019900 9000-TERMINAISON.
+020000*----------------------*
+020100     CLOSE FCLIENTS
+020200     CLOSE FCLT
+020300
+020400     DISPLAY 'RECFCLI - CLIENTS FCLIENTS LUS        : '
+020500             WS-NB-FCLIENTS-LUS
+020600     DISPLAY 'RECFCLI - COMPTES CLIENT.DAT LUS      : '
+020700             WS-NB-FCLT-LUS
+020800     DISPLAY 'RECFCLI - FCLIENTS SANS CLIENT.DAT    : '
+020900             WS-NB-SANS-FCLT
+021000     DISPLAY 'RECFCLI - CLIENT.DAT SANS FCLIENTS    : '
+021100             WS-NB-SANS-FCLIENTS
+021200
+021300     IF WS-NB-SANS-FCLT NOT = ZERO OR
+021400        WS-NB-SANS-FCLIENTS NOT = ZERO
+021500        MOVE 4 TO RETURN-CODE
+021600     END-IF
+021700     .
