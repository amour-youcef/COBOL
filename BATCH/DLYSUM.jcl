@@ -0,0 +1,35 @@
+//DLYSUM   JOB (ACCTNO),'DAILY OPERATIONS SUMMARY',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* CONSOLIDATED DAILY OPERATIONS SUMMARY JOB STREAM
+//*   09/08/2026  SE  CREATION - STEP010 EXTRACTS THE FCLIENTS
+//*                    AUDIT TRAIL (FAUDCLI, A VSAM ESDS FED
+//*                    ONLY BY THE CICS PRGCREA/MODIFCLI/SUPCLI
+//*                    TRANSACTIONS) INTO A FLAT FILE THE SAME
+//*                    WAY EXTCLI.CBL ALREADY EXTRACTS FCLIENTS,
+//*                    BECAUSE NO BATCH-READABLE COUNTERPART OF
+//*                    FAUDCLI EXISTS YET. STEP020 THEN RUNS
+//*                    DLYSUM, WHICH ROLLS UP EMPFILE (EMPLOYEE
+//*                    HEADCOUNT/PAYROLL), CLIENT.DAT (TRIAL
+//*                    BALANCE) AND THE AUDCLI EXTRACT INTO ONE
+//*                    RECAP REPORT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=IDCAMS
+//STEPLIB  DD DISP=SHR,DSN=PROD.EMP.LOADLIB
+//SYSPRINT DD SYSOUT=*
+//AUDCLI   DD DISP=SHR,DSN=PROD.CLI.AUDIT
+//AUDOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.CLI.AUDIT.EXTRACT,
+//         SPACE=(TRK,(10,5)),
+//         DCB=(RECFM=FB,LRECL=53)
+//SYSIN    DD *
+  REPRO INFILE(AUDCLI) OUTFILE(AUDOUT)
+/*
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=DLYSUM,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.EMP.LOADLIB
+//EMPFILE  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//FCLT     DD DISP=SHR,DSN=PROD.CLI.MASTER
+//AUDCLI   DD DISP=SHR,DSN=PROD.CLI.AUDIT.EXTRACT
+//DLYSUMOUT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
