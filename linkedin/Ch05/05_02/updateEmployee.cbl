@@ -8,13 +8,33 @@
         FILE STATUS IS MASTERFILE-CHECK-KEY
 		ORGANIZATION IS LINE SEQUENTIAL.
 		
-       SELECT TRANSFILE ASSIGN TO "EMPTRANS.DAT"
+       SELECT TRANSFILE-RAW ASSIGN TO "EMPTRANS.VAL"
+        ORGANIZATION IS LINE SEQUENTIAL.
+       
+       SELECT SORT-WORK ASSIGN TO "SORTWORK.DAT".
+       
+       SELECT TRANSFILE ASSIGN TO "EMPTRANS.SRT"
         FILE STATUS IS TRANSFILE-CHECK-KEY
         ORGANIZATION IS LINE SEQUENTIAL.		
        
        SELECT NEWEMPFILE ASSIGN TO "NEWEMPFILE.DAT"
         ORGANIZATION IS LINE SEQUENTIAL.
-              
+
+       SELECT REJECTFILE ASSIGN TO "EMPREJECT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPTFILE ASSIGN TO "EMPCHKPT.DAT"
+        FILE STATUS IS CHECKPTFILE-CHECK-KEY
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BACKUPIN ASSIGN TO "EMPMASTER.DAT"
+        FILE STATUS IS BACKUPIN-CHECK-KEY
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BACKUPOUT ASSIGN TO "EMPMASTER.DAT.BAK"
+        FILE STATUS IS BACKUPOUT-CHECK-KEY
+        ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD EMPLOYEEFILE.
@@ -24,6 +44,18 @@
             02 DETAILS       PIC X(68).
 
 
+       FD TRANSFILE-RAW.
+	   01 EMPTRANS-RAW.
+			02 RAW-NEWEMPID   PIC 9(7).
+			02 RAW-NEWDETAILS PIC X(68).
+			02 RAW-TRANSCODE  PIC X.
+
+       SD SORT-WORK.
+	   01 SORT-REC.
+			02 SRT-NEWEMPID   PIC 9(7).
+			02 SRT-NEWDETAILS PIC X(68).
+			02 SRT-TRANSCODE  PIC X.
+
        FD TRANSFILE.			
 	   01 EMPTRANS.
 			88 TRANSENDOFFILE VALUE HIGH-VALUES.
@@ -31,10 +63,39 @@
 			02 NEWDETAILS    PIC X(68).
 			02 TRANSCODE     PIC X.
 		
-       FD NEWEMPFILE.			
+       FD NEWEMPFILE.
 	   01 NEWEMPRECORD       PIC X(75).
-					
-   
+
+       FD REJECTFILE.
+	   01 REJECT-LINE.
+			02 REJ-EMPID       PIC 9(7).
+			02 FILLER          PIC X(2) VALUE SPACES.
+			02 REJ-TRANSCODE   PIC X.
+			02 FILLER          PIC X(2) VALUE SPACES.
+			02 REJ-REASON      PIC X(30).
+			02 FILLER          PIC X(38) VALUE SPACES.
+
+       FD CHECKPTFILE.
+	   01 CHECKPT-RECORD.
+			02 CKPT-STATUS       PIC X.
+				88 CKPT-COMPLETE     VALUE 'C'.
+				88 CKPT-IN-PROGRESS  VALUE 'I'.
+			02 FILLER            PIC X VALUE SPACE.
+			02 CKPT-EMPID        PIC 9(7).
+			02 FILLER            PIC X VALUE SPACE.
+			02 CKPT-NEWEMPID     PIC 9(7).
+			02 FILLER            PIC X VALUE SPACE.
+			02 CKPT-RECS-DONE    PIC 9(7).
+			02 FILLER            PIC X VALUE SPACE.
+			02 CKPT-RUN-DATE     PIC 9(8).
+
+       FD BACKUPIN.
+	   01 BACKUP-IN-REC         PIC X(75).
+			88 BACKUP-IN-EOF     VALUE HIGH-VALUES.
+
+       FD BACKUPOUT.
+	   01 BACKUP-OUT-REC        PIC X(75).
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
            05 FILLER      PIC X(27) VALUE 
@@ -44,48 +105,169 @@
            05  WS-YEAR PIC 99.
            05  WS-MONTH PIC 99.
            05  WS-DAY   PIC 99.
-		   
+       01  WS-RUN-DATE      PIC 9(8) VALUE ZERO.
+
 	   01  WS-WORK-AREAS.
 	       05  MASTERFILE-CHECK-KEY   PIC X(2).
 		   05  TRANSFILE-CHECK-KEY  PIC X(2).
-			
+		   05  WS-REJECT-REASON     PIC X(30).
+		   05  WS-NB-REJETS         PIC 9(5) VALUE ZERO.
+
+	   01  WS-BACKUP-AREAS.
+	       05  BACKUPIN-CHECK-KEY   PIC X(2).
+		   05  BACKUPOUT-CHECK-KEY  PIC X(2).
+
+	   01  WS-CHECKPOINT-AREAS.
+	       05  CHECKPTFILE-CHECK-KEY  PIC X(2).
+		   05  WS-RESTART-SWITCH     PIC X VALUE 'N'.
+		       88  RESTART-RUN          VALUE 'Y'.
+		   05  WS-RESTART-EMPID      PIC 9(7) VALUE ZERO.
+		   05  WS-RESTART-NEWEMPID   PIC 9(7) VALUE ZERO.
+		   05  WS-CKPT-INTERVAL      PIC 9(5) VALUE 2000.
+		   05  WS-RECS-SINCE-CKPT    PIC 9(5) VALUE ZERO.
+		   05  WS-TOTAL-RECS         PIC 9(7) VALUE ZERO.
+		   05  WS-LAST-EMPID         PIC 9(7) VALUE ZERO.
+		   05  WS-LAST-NEWEMPID      PIC 9(7) VALUE ZERO.
+
 		01  DETAIL-LINE.
 			05 DET-EMP-ID       PIC 9(7).
 			05 DET-DETAILS      PIC X(68).
 
+       LINKAGE SECTION.
+       01  LK-PARM-DATE.
+           05  LK-PARM-LEN      PIC S9(4) COMP.
+           05  LK-PARM-VALUE    PIC X(8).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-PARM-DATE.
        0100-READ-EMPLOYEES.
 
+		   IF LK-PARM-LEN > ZERO
+		      MOVE LK-PARM-VALUE TO WS-RUN-DATE
+		   ELSE
+		      ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+		   END-IF.
+
+		   PERFORM 0110-CHECK-RESTART.
+		   PERFORM 0115-BACKUP-MASTER.
+
 		   OPEN INPUT EMPLOYEEFILE
            IF MASTERFILE-CHECK-KEY NOT = "00"
 		      DISPLAY "ERR: OPEN FILE ERROR EMPFILE ",
 				 MASTERFILE-CHECK-KEY
+		      MOVE 12 TO RETURN-CODE
+		      GO TO 9000-END-PROGRAM
+		   END-IF.
+
+		   SORT SORT-WORK
+		      ON ASCENDING KEY SRT-NEWEMPID
+		      USING TRANSFILE-RAW
+		      GIVING TRANSFILE.
+
+		   IF SORT-RETURN NOT = 0
+		      DISPLAY "ERR: SORT FAILED ", SORT-RETURN
+		      MOVE 16 TO RETURN-CODE
 		      GO TO 9000-END-PROGRAM
 		   END-IF.
+
 		   OPEN INPUT TRANSFILE
 		   IF TRANSFILE-CHECK-KEY NOT = "00"
 		      DISPLAY "ERR: OPEN FILE ERROR TRANSFILE ",
 			     TRANSFILE-CHECK-KEY
-		   END-IF.	 
-			 
-		   OPEN OUTPUT NEWEMPFILE.
-		   
+		      MOVE 12 TO RETURN-CODE
+		      GO TO 9000-END-PROGRAM
+		   END-IF.
+
+		   IF RESTART-RUN
+		      OPEN EXTEND NEWEMPFILE
+		      OPEN EXTEND REJECTFILE
+		   ELSE
+		      OPEN OUTPUT NEWEMPFILE
+		      OPEN OUTPUT REJECTFILE
+		   END-IF.
+
 		   READ EMPLOYEEFILE
 			AT END SET EMPENDOFFILE TO TRUE
 			END-READ.
-			
-		   READ TRANSFILE 
+
+		   READ TRANSFILE
 		    AT END SET TRANSENDOFFILE TO TRUE
 			END-READ.
-			
-		   PERFORM 0200-PROCESS-EMPLOYEES UNTIL 
+
+		   IF RESTART-RUN
+		      DISPLAY "RESTARTING AT EMPID ", WS-RESTART-EMPID,
+			     " NEWEMPID ", WS-RESTART-NEWEMPID
+		      PERFORM 0120-SKIP-MASTER
+		         UNTIL EMPENDOFFILE
+		            OR EMPID >= WS-RESTART-EMPID
+		      PERFORM 0130-SKIP-TRANS
+		         UNTIL TRANSENDOFFILE
+		            OR NEWEMPID >= WS-RESTART-NEWEMPID
+		   END-IF.
+
+		   PERFORM 0200-PROCESS-EMPLOYEES UNTIL
 		      (EMPENDOFFILE) AND (TRANSENDOFFILE).
-		   		   
+
+		   DISPLAY "TRANSACTIONS REJECTED: " WS-NB-REJETS.
+		   PERFORM 0270-WRITE-COMPLETE-CHECKPOINT.
 		   PERFORM 9000-END-PROGRAM.
-		   
+
 	   0100-END.
-	   
+
+	   0110-CHECK-RESTART.
+	       OPEN INPUT CHECKPTFILE
+	       IF CHECKPTFILE-CHECK-KEY = "00"
+		      READ CHECKPTFILE
+		      IF CKPT-IN-PROGRESS
+		         SET RESTART-RUN TO TRUE
+		         MOVE CKPT-EMPID TO WS-RESTART-EMPID
+		         MOVE CKPT-NEWEMPID TO WS-RESTART-NEWEMPID
+		      END-IF
+		      CLOSE CHECKPTFILE
+	       END-IF.
+	   0110-END.
+
+	   0115-BACKUP-MASTER.
+	       IF RESTART-RUN
+	          DISPLAY "RESTART RUN - MASTER BACKUP NOT RETAKEN"
+	       ELSE
+	          OPEN INPUT BACKUPIN
+	          IF BACKUPIN-CHECK-KEY = "00"
+	             OPEN OUTPUT BACKUPOUT
+	             READ BACKUPIN
+	                AT END SET BACKUP-IN-EOF TO TRUE
+	             END-READ
+	             PERFORM 0116-COPY-BACKUP-RECORD
+	                UNTIL BACKUP-IN-EOF
+	             CLOSE BACKUPOUT
+	          ELSE
+	             DISPLAY "ERR: OPEN FILE ERROR BACKUPIN ",
+			     BACKUPIN-CHECK-KEY
+	             MOVE 12 TO RETURN-CODE
+	             GO TO 9000-END-PROGRAM
+	          END-IF
+	          CLOSE BACKUPIN
+	       END-IF.
+	   0115-END.
+
+	   0116-COPY-BACKUP-RECORD.
+	       WRITE BACKUP-OUT-REC FROM BACKUP-IN-REC.
+	       READ BACKUPIN
+	          AT END SET BACKUP-IN-EOF TO TRUE
+	       END-READ.
+	   0116-END.
+
+	   0120-SKIP-MASTER.
+	       READ EMPLOYEEFILE
+		      AT END SET EMPENDOFFILE TO TRUE
+	       END-READ.
+	   0120-END.
+
+	   0130-SKIP-TRANS.
+	       READ TRANSFILE
+		      AT END SET TRANSENDOFFILE TO TRUE
+	       END-READ.
+	   0130-END.
+
 	   0200-PROCESS-EMPLOYEES.
 	        EVALUATE TRUE
 			  WHEN(EMPID < NEWEMPID)
@@ -95,12 +277,20 @@
 				  END-READ
 				  
 			  WHEN (EMPID > NEWEMPID)
-			    WRITE NEWEMPRECORD FROM EMPTRANS 
-				  READ TRANSFILE
-				    AT END SET TRANSENDOFFILE TO TRUE
-			      END-READ 
-				 
-				  
+                  IF TRANSCODE = 'A'
+                     MOVE NEWEMPID TO DET-EMP-ID
+                     MOVE NEWDETAILS TO DET-DETAILS
+                     WRITE NEWEMPRECORD FROM DETAIL-LINE
+                  ELSE
+                     MOVE 'EMPLOYEE NOT FOUND' TO WS-REJECT-REASON
+                     MOVE NEWEMPID TO REJ-EMPID
+                     MOVE TRANSCODE TO REJ-TRANSCODE
+                     PERFORM 0300-REJECT-TRANSACTION
+                  END-IF
+                  READ TRANSFILE
+                      AT END SET TRANSENDOFFILE TO TRUE
+                  END-READ
+
 			  WHEN (EMPID = NEWEMPID AND TRANSCODE = 'D')
                   READ TRANSFILE
                       AT END SET TRANSENDOFFILE TO TRUE
@@ -119,17 +309,69 @@
                   READ EMPLOYEEFILE 
 				    AT END SET EMPENDOFFILE TO TRUE
 				  END-READ		
-       
+
+              WHEN (EMPID = NEWEMPID)
+                  MOVE 'INVALID TRANSACTION CODE' TO WS-REJECT-REASON
+                  MOVE NEWEMPID TO REJ-EMPID
+                  MOVE TRANSCODE TO REJ-TRANSCODE
+                  PERFORM 0300-REJECT-TRANSACTION
+                  WRITE NEWEMPRECORD FROM EMPDETAILS
+                  READ TRANSFILE
+                      AT END SET TRANSENDOFFILE TO TRUE
+                  END-READ
+                  READ EMPLOYEEFILE
+                      AT END SET EMPENDOFFILE TO TRUE
+                  END-READ
 
 		    END-EVALUATE.
-		  
-	   0200-END. 
-	   	   
+		    MOVE EMPID TO WS-LAST-EMPID
+		    MOVE NEWEMPID TO WS-LAST-NEWEMPID
+		    PERFORM 0250-CHECKPOINT-TICK.
+	   0200-END.
+
+	   0250-CHECKPOINT-TICK.
+	       ADD 1 TO WS-TOTAL-RECS
+	       ADD 1 TO WS-RECS-SINCE-CKPT
+	       IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+		      PERFORM 0260-WRITE-CHECKPOINT
+		      MOVE ZERO TO WS-RECS-SINCE-CKPT
+	       END-IF.
+	   0250-END.
+
+	   0260-WRITE-CHECKPOINT.
+	       OPEN OUTPUT CHECKPTFILE
+	       SET CKPT-IN-PROGRESS TO TRUE
+	       MOVE WS-LAST-EMPID TO CKPT-EMPID
+	       MOVE WS-LAST-NEWEMPID TO CKPT-NEWEMPID
+	       MOVE WS-TOTAL-RECS TO CKPT-RECS-DONE
+	       MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+	       WRITE CHECKPT-RECORD
+	       CLOSE CHECKPTFILE.
+	   0260-END.
+
+	   0270-WRITE-COMPLETE-CHECKPOINT.
+	       OPEN OUTPUT CHECKPTFILE
+	       SET CKPT-COMPLETE TO TRUE
+	       MOVE ZERO TO CKPT-EMPID
+	       MOVE ZERO TO CKPT-NEWEMPID
+	       MOVE WS-TOTAL-RECS TO CKPT-RECS-DONE
+	       MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+	       WRITE CHECKPT-RECORD
+	       CLOSE CHECKPTFILE.
+	   0270-END.
+
+	   0300-REJECT-TRANSACTION.
+		   MOVE WS-REJECT-REASON TO REJ-REASON
+		   WRITE REJECT-LINE
+		   ADD 1 TO WS-NB-REJETS.
+	   0300-END.
+
 	   9000-END-PROGRAM.
-           CLOSE EMPLOYEEFILE.	
+           CLOSE EMPLOYEEFILE.
 		   CLOSE TRANSFILE.
-           CLOSE NEWEMPFILE.		   
-      
+           CLOSE NEWEMPFILE.
+           CLOSE REJECTFILE.
+
            STOP RUN.
            
           END PROGRAM UPDATEEMPLOYEE.
