@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPTEDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT TRANSIN ASSIGN TO "EMPTRANS.DAT"
+        FILE STATUS IS TRANSIN-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT TRANSOUT ASSIGN TO "EMPTRANS.VAL"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT REJECTFILE ASSIGN TO "EMPTEDIT.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD TRANSIN.
+	   01 TRANS-REC-IN.
+			88 TRANSIN-EOF       VALUE HIGH-VALUES.
+			02 TI-NEWEMPID       PIC X(7).
+			02 TI-NEWDETAILS     PIC X(68).
+			02 TI-TRANSCODE      PIC X.
+			    88 TRANSCODE-ADD        VALUE 'A'.
+			    88 TRANSCODE-CHANGE     VALUE 'C'.
+			    88 TRANSCODE-DELETE     VALUE 'D'.
+
+       FD TRANSOUT.
+	   01 TRANS-REC-OUT         PIC X(76).
+
+       FD REJECTFILE.
+	   01 EDIT-REJECT-LINE.
+			02 ERJ-NEWEMPID      PIC X(7).
+			02 FILLER            PIC X(2) VALUE SPACES.
+			02 ERJ-TRANSCODE     PIC X.
+			02 FILLER            PIC X(2) VALUE SPACES.
+			02 ERJ-REASON        PIC X(30).
+			02 FILLER            PIC X(33) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+	       05  TRANSIN-CHECK-KEY    PIC X(2).
+		   05  WS-TRANSCODE-OK      PIC X VALUE 'N'.
+		       88  TRANSCODE-OK         VALUE 'Y'.
+		   05  WS-NB-READ           PIC 9(5) VALUE ZERO.
+		   05  WS-NB-GOOD           PIC 9(5) VALUE ZERO.
+		   05  WS-NB-REJETS         PIC 9(5) VALUE ZERO.
+		   05  WS-REJECT-REASON     PIC X(30).
+
+       PROCEDURE DIVISION.
+       0100-EDIT-TRANSACTIONS.
+
+		   OPEN INPUT TRANSIN.
+		   IF TRANSIN-CHECK-KEY NOT = "00"
+		      DISPLAY "ERR: OPEN FILE ERROR EMPTRANS.DAT ",
+				 TRANSIN-CHECK-KEY
+		      MOVE 12 TO RETURN-CODE
+		      GO TO 9000-END-PROGRAM
+		   END-IF.
+
+		   OPEN OUTPUT TRANSOUT.
+		   OPEN OUTPUT REJECTFILE.
+
+		   READ TRANSIN
+		      AT END SET TRANSIN-EOF TO TRUE
+		   END-READ.
+
+		   PERFORM 0200-EDIT-ONE-RECORD UNTIL TRANSIN-EOF.
+
+		   DISPLAY "EMPTEDIT: RECORDS READ    " WS-NB-READ.
+		   DISPLAY "EMPTEDIT: RECORDS ACCEPTED " WS-NB-GOOD.
+		   DISPLAY "EMPTEDIT: RECORDS REJECTED " WS-NB-REJETS.
+
+		   IF WS-NB-REJETS > ZERO
+		      MOVE 4 TO RETURN-CODE
+		   END-IF.
+
+		   PERFORM 9000-END-PROGRAM.
+	   0100-END.
+
+	   0200-EDIT-ONE-RECORD.
+	       ADD 1 TO WS-NB-READ.
+		   MOVE 'N' TO WS-TRANSCODE-OK.
+		   IF TRANSCODE-ADD OR TRANSCODE-CHANGE
+		      OR TRANSCODE-DELETE
+		      MOVE 'Y' TO WS-TRANSCODE-OK
+		   END-IF.
+
+		   EVALUATE TRUE
+		      WHEN NOT TI-NEWEMPID IS NUMERIC
+		         MOVE 'NEWEMPID NOT NUMERIC' TO WS-REJECT-REASON
+		         PERFORM 0300-REJECT-RECORD
+		      WHEN NOT TRANSCODE-OK
+		         MOVE 'INVALID TRANSACTION CODE'
+		            TO WS-REJECT-REASON
+		         PERFORM 0300-REJECT-RECORD
+		      WHEN OTHER
+		         WRITE TRANS-REC-OUT FROM TRANS-REC-IN
+		         ADD 1 TO WS-NB-GOOD
+		   END-EVALUATE.
+
+		   READ TRANSIN
+		      AT END SET TRANSIN-EOF TO TRUE
+		   END-READ.
+	   0200-END.
+
+	   0300-REJECT-RECORD.
+	       MOVE TI-NEWEMPID TO ERJ-NEWEMPID.
+		   MOVE TI-TRANSCODE TO ERJ-TRANSCODE.
+		   MOVE WS-REJECT-REASON TO ERJ-REASON.
+		   WRITE EDIT-REJECT-LINE.
+		   ADD 1 TO WS-NB-REJETS.
+	   0300-END.
+
+	   9000-END-PROGRAM.
+	       CLOSE TRANSIN.
+		   CLOSE TRANSOUT.
+		   CLOSE REJECTFILE.
+		   STOP RUN.
+
+	      END PROGRAM EMPTEDIT.
