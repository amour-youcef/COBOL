@@ -0,0 +1,112 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID . PARTI18.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-ZOS.
+        OBJECT-COMPUTER. IBM-ZOS.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FCLT  ASSIGN TO 'CLIENT.DAT'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CPTE
+           FILE STATUS IS FS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCLT.
+        01 REC-CLT.
+           05  ID-CPTE    PIC X(03).
+           05  ID-REGION  PIC X(02).
+           05  NAT-CPTE   PIC 9(02).
+           05  NOM-CLT    PIC X(10).
+           05  PRN-CLT    PIC X(10).
+           05  DTN-CLT    PIC 9(08).
+           05  SEX-CLT    PIC X(01).
+           05  ACP-CLT    PIC X(02).
+           05  STS-CLT    PIC X(01).
+           05  ADR-CLT    PIC X(10).
+           05  SLD-CLT    PIC 9(10).
+           05  PST-CLT    PIC X(02).
+           05  FILLER     PIC X(19).
+        WORKING-STORAGE SECTION.
+        01 WS-CLT.
+           05  WSID-CPTE    PIC X(03).
+           05  WSID-REGION  PIC X(02).
+           05  WSNAT-CPTE   PIC 9(02).
+           05  WSNOM-CLT    PIC X(10).
+           05  WSPRN-CLT    PIC X(10).
+           05  WSDTN-CLT    PIC 9(08).
+           05  WSSEX        PIC X(01).
+           05  WSACP-CLT    PIC X(02).
+           05  WSSTS-CLT    PIC X(01).
+              88  WSSTS-CLT-ACTIF     VALUE 'O' 'C'.
+              88  WSSTS-CLT-SUSPENDU  VALUE 'S'.
+              88  WSSTS-CLT-FERME     VALUE 'F'.
+           05  WSADR-CLT    PIC X(10).
+           05  WSSLD-CLT    PIC 9(10).
+           05  WSPST-CLT    PIC X(02).
+         01 FS               PIC 99.
+         01 WS-EOF-FCLT      PIC X VALUE 'N'.
+            88 FIN-FCLT         VALUE 'Y'.
+         01 WS-NAT-CPTE-OK   PIC X VALUE 'O'.
+            88 NAT-CPTE-OK      VALUE 'O'.
+         01 WS-MONTANT-INT   PIC 9(10).
+         01 WS-TAUX-INT-BP   PIC 9(04) VALUE 0050.
+         01 WS-FRAIS-TENUE   PIC 9(05) VALUE 01000.
+         01 WS-NB-LUS        PIC 9(05) VALUE ZERO.
+         01 WS-NB-INTERETS   PIC 9(05) VALUE ZERO.
+         01 WS-NB-FRAIS      PIC 9(05) VALUE ZERO.
+        PROCEDURE DIVISION.
+           DISPLAY 'BATCH FIN DE MOIS - INTERETS/FRAIS SUR CLIENT.DAT'.
+           OPEN I-O FCLT.
+           IF FS NOT = '00'
+              DISPLAY 'FILE CLIENT OPENNING ERROR - FS=' FS
+              GO TO FIN-PGM
+           END-IF
+           PERFORM TRAITER-UN-CLIENT
+              UNTIL FIN-FCLT.
+           DISPLAY 'COMPTES LUS       : ' WS-NB-LUS.
+           DISPLAY 'INTERETS CREDITES : ' WS-NB-INTERETS.
+           DISPLAY 'FRAIS PRELEVES    : ' WS-NB-FRAIS.
+           GO TO FIN-PGM.
+        TRAITER-UN-CLIENT.
+            READ FCLT INTO WS-CLT
+               AT END MOVE 'Y' TO WS-EOF-FCLT
+               NOT AT END
+                  ADD 1 TO WS-NB-LUS
+                  IF WSSTS-CLT-ACTIF
+                     PERFORM APPLIQUER-INTERET-FRAIS
+                  END-IF
+            END-READ.
+        APPLIQUER-INTERET-FRAIS.
+            MOVE 'O' TO WS-NAT-CPTE-OK
+            EVALUATE WSNAT-CPTE
+               WHEN 01 THRU 04
+                  IF WSSLD-CLT > WS-FRAIS-TENUE
+                     SUBTRACT WS-FRAIS-TENUE FROM WSSLD-CLT
+                  ELSE
+                     MOVE ZERO TO WSSLD-CLT
+                  END-IF
+                  ADD 1 TO WS-NB-FRAIS
+               WHEN 05 THRU 09
+                  COMPUTE WS-MONTANT-INT ROUNDED =
+                          WSSLD-CLT * WS-TAUX-INT-BP / 10000
+                  ADD WS-MONTANT-INT TO WSSLD-CLT
+                  ADD 1 TO WS-NB-INTERETS
+               WHEN OTHER
+                  DISPLAY 'TYPE DE COMPTE INCONNU - AUCUN TRAITEMENT : '
+                          WSID-CPTE ' NAT=' WSNAT-CPTE
+                  MOVE 'N' TO WS-NAT-CPTE-OK
+            END-EVALUATE
+            IF NAT-CPTE-OK
+               MOVE WS-CLT TO REC-CLT
+               REWRITE REC-CLT
+                  INVALID KEY
+                     DISPLAY 'REWRITE IMPOSSIBLE : ' WSID-CPTE
+                  NOT INVALID KEY
+                     CONTINUE
+               END-REWRITE
+            END-IF.
+        FIN-PGM.
+             CLOSE FCLT.
+             STOP RUN.
