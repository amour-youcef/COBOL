@@ -0,0 +1,135 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID . PARTI20.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-ZOS.
+        OBJECT-COMPUTER. IBM-ZOS.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FCLT  ASSIGN TO 'CLIENT.DAT'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CPTE
+           FILE STATUS IS FS.
+            SELECT FCSV  ASSIGN TO 'CLIENT.CSV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCLT.
+        01 REC-CLT.
+           05  ID-CPTE    PIC X(03).
+           05  ID-REGION  PIC X(02).
+           05  NAT-CPTE   PIC 9(02).
+           05  NOM-CLT    PIC X(10).
+           05  PRN-CLT    PIC X(10).
+           05  DTN-CLT    PIC 9(08).
+           05  SEX-CLT    PIC X(01).
+           05  ACP-CLT    PIC X(02).
+           05  STS-CLT    PIC X(01).
+           05  ADR-CLT    PIC X(10).
+           05  SLD-CLT    PIC 9(10).
+           05  PST-CLT    PIC X(02).
+           05  FILLER     PIC X(19).
+        FD FCSV.
+        01 REC-CSV        PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-CLT.
+           05  WSID-CPTE    PIC X(03).
+           05  WSID-REGION  PIC X(02).
+           05  WSNAT-CPTE   PIC 9(02).
+           05  WSNOM-CLT    PIC X(10).
+           05  WSPRN-CLT    PIC X(10).
+           05  WSDTN-CLT    PIC 9(08).
+           05  WSSEX        PIC X(01).
+           05  WSACP-CLT    PIC X(02).
+           05  WSSTS-CLT    PIC X(01).
+           05  WSADR-CLT    PIC X(10).
+           05  WSSLD-CLT    PIC 9(10).
+           05  WSPST-CLT    PIC X(02).
+         01 FS               PIC 99.
+         01 FS-CSV           PIC 99.
+         01 WS-EOF-FCLT      PIC X VALUE 'N'.
+            88 FIN-FCLT         VALUE 'Y'.
+         01 WS-NB-LUS        PIC 9(05) VALUE ZERO.
+         01 WS-NB-EXPORT     PIC 9(05) VALUE ZERO.
+         01 LIGNE-ENTETE.
+            05 FILLER   PIC X(28)
+               VALUE 'CPTE,REGION,NAT,NOM,PRENOM,'.
+            05 FILLER   PIC X(21)
+               VALUE 'NAISSANCE,SEXE,AGCE,'.
+            05 FILLER   PIC X(31)
+               VALUE 'STATUT,ADRESSE,SOLDE,CODEPOST'.
+         01 LIGNE-CSV.
+            05 CSV-CPTE      PIC X(03).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-REGION    PIC X(02).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-NAT       PIC 9(02).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-NOM       PIC X(10).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-PRN       PIC X(10).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-DTN       PIC 9(08).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-SEX       PIC X(01).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-ACP       PIC X(02).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-STS       PIC X(01).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-ADR       PIC X(10).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-SLD       PIC 9(10).
+            05 FILLER        PIC X(01) VALUE ','.
+            05 CSV-PST       PIC X(02).
+            05 FILLER        PIC X(05) VALUE SPACE.
+        PROCEDURE DIVISION.
+           DISPLAY 'EXPORT CSV - CLIENT.DAT VERS CLIENT.CSV'.
+           OPEN INPUT FCLT.
+           IF FS NOT = '00'
+              DISPLAY 'FILE CLIENT OPENNING ERROR - FS=' FS
+              GO TO FIN-PGM
+           END-IF
+           OPEN OUTPUT FCSV.
+           IF FS-CSV NOT = '00'
+              DISPLAY 'FILE CLIENT.CSV OPENNING ERROR - FS=' FS-CSV
+              CLOSE FCLT
+              GO TO FIN-PGM
+           END-IF
+           MOVE LIGNE-ENTETE TO REC-CSV
+           WRITE REC-CSV.
+           PERFORM EXPORTER-UN-CLIENT
+              UNTIL FIN-FCLT.
+           DISPLAY 'ENREGISTREMENTS LUS      : ' WS-NB-LUS.
+           DISPLAY 'LIGNES CSV EXPORTEES     : ' WS-NB-EXPORT.
+           GO TO FIN-PGM.
+        EXPORTER-UN-CLIENT.
+            READ FCLT INTO WS-CLT
+               AT END MOVE 'Y' TO WS-EOF-FCLT
+               NOT AT END
+                  ADD 1 TO WS-NB-LUS
+                  PERFORM CONVERTIR-ET-ECRIRE
+            END-READ.
+        CONVERTIR-ET-ECRIRE.
+            MOVE WSID-CPTE       TO CSV-CPTE
+            MOVE WSID-REGION     TO CSV-REGION
+            MOVE WSNAT-CPTE      TO CSV-NAT
+            MOVE WSNOM-CLT       TO CSV-NOM
+            MOVE WSPRN-CLT       TO CSV-PRN
+            MOVE WSDTN-CLT       TO CSV-DTN
+            MOVE WSSEX           TO CSV-SEX
+            MOVE WSACP-CLT       TO CSV-ACP
+            MOVE WSSTS-CLT       TO CSV-STS
+            MOVE WSADR-CLT       TO CSV-ADR
+            MOVE WSSLD-CLT       TO CSV-SLD
+            MOVE WSPST-CLT       TO CSV-PST
+            MOVE LIGNE-CSV       TO REC-CSV
+            WRITE REC-CSV
+            ADD 1 TO WS-NB-EXPORT.
+        FIN-PGM.
+             CLOSE FCLT.
+             CLOSE FCSV.
+             STOP RUN.
