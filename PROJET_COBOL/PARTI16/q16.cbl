@@ -0,0 +1,118 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID . PARTI16.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-ZOS.
+        OBJECT-COMPUTER. IBM-ZOS.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FCLT  ASSIGN TO 'CLIENT.DAT'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+           RECORD KEY IS ID-CPTE
+           FILE STATUS IS FS.
+            SELECT FSTC  ASSIGN TO 'STSCLT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-STC.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCLT.
+        01 REC-CLT.
+           05  ID-CPTE    PIC X(03).
+           05  ID-REGION  PIC X(02).
+           05  NAT-CPTE   PIC 9(02).
+           05  NOM-CLT    PIC X(10).
+           05  PRN-CLT    PIC X(10).
+           05  DTN-CLT    PIC 9(08).
+           05  SEX-CLT    PIC X(01).
+           05  ACP-CLT    PIC X(02).
+           05  STS-CLT    PIC X(01).
+           05  ADR-CLT    PIC X(10).
+           05  SLD-CLT    PIC 9(10).
+           05  PST-CLT    PIC X(02).
+           05  FILLER     PIC X(19).
+        FD FSTC.
+        01 REC-STC.
+           05  STC-ID-CPTE     PIC X(03).
+           05  STC-NOUV-STS    PIC X(01).
+           05  STC-CODE-MOTIF  PIC X(02).
+           05  STC-DATE-EFFET  PIC 9(08).
+           05  FILLER          PIC X(66).
+        WORKING-STORAGE SECTION.
+        01 WS-CLT.
+           05  WSID-CPTE    PIC X(03).
+           05  WSID-REGION  PIC X(02).
+           05  WSNAT-CPTE   PIC 9(02).
+           05  WSNOM-CLT    PIC X(10).
+           05  WSPRN-CLT    PIC X(10).
+           05  WSDTN-CLT    PIC 9(08).
+           05  WSSEX        PIC X(01).
+           05  WSACP-CLT    PIC X(02).
+           05  WSSTS-CLT    PIC X(01).
+              88  WSSTS-CLT-OUVERT    VALUE 'O' 'C'.
+              88  WSSTS-CLT-SUSPENDU  VALUE 'S'.
+              88  WSSTS-CLT-FERME     VALUE 'F'.
+           05  WSADR-CLT    PIC X(10).
+           05  WSSLD-CLT    PIC 9(10).
+           05  WSPST-CLT    PIC X(02).
+         01 FS              PIC 99.
+         01 FS-STC          PIC 99.
+         01 WS-EOF-STC      PIC X VALUE 'N'.
+            88 FIN-STC         VALUE 'Y'.
+         01 WS-NOUV-STS-OK  PIC X VALUE 'N'.
+            88 NOUV-STS-OK     VALUE 'Y'.
+        PROCEDURE DIVISION.
+           DISPLAY 'CHANGEMENTS DE STATUT DE COMPTE - CLIENT.DAT'.
+           OPEN  I-O   FCLT.
+           IF FS NOT = '00'
+              DISPLAY 'FILE CLIENT OPENNING ERROR - FS=' FS
+              GO TO FIN-PGM
+           END-IF
+           OPEN INPUT FSTC.
+           IF FS-STC NOT = '00'
+              DISPLAY 'FILE STSCLT OPENNING ERROR - FS=' FS-STC
+              CLOSE FCLT
+              GO TO FIN-PGM
+           END-IF
+           PERFORM TRAITER-UN-CHGT
+              UNTIL FIN-STC.
+           GO TO FIN-PGM.
+        TRAITER-UN-CHGT.
+            READ FSTC INTO REC-STC
+               AT END MOVE 'Y' TO WS-EOF-STC
+               NOT AT END PERFORM APPLIQUER-CHGT
+            END-READ.
+        APPLIQUER-CHGT.
+            MOVE 'N' TO WS-NOUV-STS-OK
+            IF STC-NOUV-STS = 'O' OR 'S' OR 'F'
+               MOVE 'Y' TO WS-NOUV-STS-OK
+            END-IF
+
+            IF NOT NOUV-STS-OK
+               DISPLAY 'CODE STATUT INVALIDE (O/S/F) : '
+                       STC-NOUV-STS ' POUR ' STC-ID-CPTE
+            ELSE
+               MOVE STC-ID-CPTE TO ID-CPTE
+               READ FCLT RECORD INTO WS-CLT
+                KEY IS ID-CPTE
+              INVALID KEY
+                 DISPLAY 'COMPTE INCONNU : ' STC-ID-CPTE
+              NOT INVALID KEY
+                 MOVE STC-NOUV-STS   TO WSSTS-CLT
+                 MOVE WS-CLT         TO REC-CLT
+                 REWRITE REC-CLT
+                    INVALID KEY
+                       DISPLAY 'REWRITE IMPOSSIBLE : ' STC-ID-CPTE
+                    NOT INVALID KEY
+                       DISPLAY 'STATUT ' STC-NOUV-STS
+                               ' APPLIQUE AU COMPTE ' STC-ID-CPTE
+                               ' - MOTIF ' STC-CODE-MOTIF
+                               ' - EFFET ' STC-DATE-EFFET
+                 END-REWRITE
+              END-READ
+            END-IF.
+        FIN-PGM.
+             CLOSE FCLT.
+             CLOSE FSTC.
+             STOP RUN.
