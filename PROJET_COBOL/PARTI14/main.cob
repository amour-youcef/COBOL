@@ -1,15 +1,23 @@
-       IDENTIFICATION DIVISION.                
-        PROGRAM-ID . PARTI14.                   
-        ENVIRONMENT DIVISION.                   
-        CONFIGURATION SECTION.                  
-        SOURCE-COMPUTER. IBM-ZOS.               
-        OBJECT-COMPUTER. IBM-ZOS.               
-        INPUT-OUTPUT SECTION.                   
-        DATA DIVISION. 
-        FILE SECTION.  
-        WORKING-STORAGE SECTION. 
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID . PARTI14.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-ZOS.
+        OBJECT-COMPUTER. IBM-ZOS.
+        INPUT-OUTPUT SECTION.
+        DATA DIVISION.
+        FILE SECTION.
+        WORKING-STORAGE SECTION.
            01 ws-region.
-              02 WS-REGION-id   PIC  x(2).
-              02 ws-nom-region  PIC  x(15).                       
+              02 WS-REGION-id   PIC  x(2)  VALUE '01'.
+              02 ws-nom-region  PIC  x(15).
+           01 WS-TROUVE         PIC X(01).
+              88 WS-REGION-TROUVEE  VALUE 'O'.
         PROCEDURE DIVISION .
-           call pgsecond using WS-REGION-id, ws-nom-region.
\ No newline at end of file
+           CALL 'pgsecond' USING WS-REGION-ID, WS-NOM-REGION, WS-TROUVE.
+           IF WS-REGION-TROUVEE
+              DISPLAY 'REGION ' WS-REGION-ID ' = ' WS-NOM-REGION
+           ELSE
+              DISPLAY 'REGION INCONNUE : ' WS-REGION-ID
+           END-IF
+           STOP RUN.
