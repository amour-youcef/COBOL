@@ -1,46 +1,51 @@
-       IDENTIFICATION DIVISION.                                   
-        PROGRAM-ID. pgsecond.                                       
-        ENVIRONMENT DIVISION.                                      
-        CONFIGURATION SECTION.                                     
-        SOURCE-COMPUTER. IBM-ZOS.                                  
-        OBJECT-COMPUTER. IBM-ZOS.       
-        INPUT-OUTPUT SECTION. 
-        FILE-CONTROL. 
-            SELECT INPUT-FILE ASSIGN TO 'INPUT.FILE'.
-            SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.FILE'.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. pgsecond.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-ZOS.
+        OBJECT-COMPUTER. IBM-ZOS.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FREGION ASSIGN TO 'REGION.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REGION.
         DATA DIVISION.
-        FILE SECTION. 
-        
-        WORKING-STORAGE SECTION.   
-        FD fprint.                       
-        01 LS-LENGHT   PIC  s9(4) COMP .
-        01 LS-REGION-ID PIC  x(2).
-        01 LS-NOM-region.                                                                               
-        LINKAGE SECTION. 
-        01 page-ctr     pic 9(3) VALUE 1.
-        01 LINE-ctr     PIC  9(3) VALUE 1.
-        01 max-lines    PIC  9(3) VALUE  15.
-        01 end-of-file  PIC  x VALUE  'N'.
-        01 WSID-REGION-record.
-           02 WSID-REGION-id  PIC  x(2).
-           02 ws-nom-region  PIC x(15). 
-
-       01 REGION-record.
-           02 region-id    PIC  9(2).
-           02 nom-region   PIC  x(15).
-                    
-        PROCEDURE DIVISION USING ID-REGION  NOM-REGION.
-        0100-BEGIN.       
-           OPEN INPUT INPUT-FILE.
-           OPEN OUTPUT OUTPUT-FILE
-           PERFORM  0200-PROCESS-RECORDS.
-           PERFORM print-region UNTIL END-OF-END.
-           CLOSE INPUT-FILE.
-           STOP RUN .
-           
-           0200-PROCESS-RECORDS.
-           READ fregion 
-               AT end move 'y' TO  end-of-file 
-           END-READ.        
-
-           0300-STOP-RUN.	
\ No newline at end of file
+        FILE SECTION.
+        FD FREGION.
+        01 REC-REGION.
+           05  REG-ID      PIC X(02).
+           05  REG-NOM     PIC X(15).
+           05  FILLER      PIC X(13).
+        WORKING-STORAGE SECTION.
+        01 FS-REGION       PIC 99.
+        01 WS-EOF-REGION   PIC X VALUE 'N'.
+           88 FIN-REGION      VALUE 'Y'.
+        LINKAGE SECTION.
+        01 LK-REGION-ID    PIC X(02).
+        01 LK-NOM-REGION   PIC X(15).
+        01 LK-TROUVE       PIC X(01).
+           88 LK-REGION-TROUVEE  VALUE 'O'.
+        PROCEDURE DIVISION USING LK-REGION-ID LK-NOM-REGION LK-TROUVE.
+        0100-DEBUT.
+            MOVE 'N'   TO LK-TROUVE.
+            MOVE SPACE TO LK-NOM-REGION.
+            OPEN INPUT FREGION.
+            IF FS-REGION NOT = '00'
+               DISPLAY 'PGSECOND - ERREUR OPEN FREGION - FS=' FS-REGION
+               GO TO 0900-FIN
+            END-IF
+            PERFORM 0200-LIRE-REGION
+               UNTIL FIN-REGION OR LK-REGION-TROUVEE
+            CLOSE FREGION.
+        0900-FIN.
+            GOBACK.
+        0200-LIRE-REGION.
+            READ FREGION
+               AT END MOVE 'Y' TO WS-EOF-REGION
+               NOT AT END
+                  IF REG-ID = LK-REGION-ID
+                     MOVE REG-NOM TO LK-NOM-REGION
+                     MOVE 'O'     TO LK-TROUVE
+                  END-IF
+            END-READ.
