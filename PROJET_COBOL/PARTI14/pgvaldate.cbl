@@ -0,0 +1,56 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. pgvaldate.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-ZOS.
+        OBJECT-COMPUTER. IBM-ZOS.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-JOURS-MOIS    PIC 9(02).
+        01 WS-REM4          PIC 9(04).
+        01 WS-REM100        PIC 9(04).
+        01 WS-REM400        PIC 9(04).
+        01 WS-TMP-DIV       PIC 9(04).
+        LINKAGE SECTION.
+        01 LK-DATE-YEAR     PIC 9(04).
+        01 LK-DATE-MONTH    PIC 9(02).
+        01 LK-DATE-DAY      PIC 9(02).
+        01 LK-DATE-VALIDE   PIC X(01).
+           88 LK-DATE-OK       VALUE 'O'.
+        PROCEDURE DIVISION USING LK-DATE-YEAR LK-DATE-MONTH
+                                 LK-DATE-DAY LK-DATE-VALIDE.
+        0100-DEBUT.
+            MOVE 'O' TO LK-DATE-VALIDE.
+            IF LK-DATE-MONTH < 1 OR LK-DATE-MONTH > 12
+               MOVE 'N' TO LK-DATE-VALIDE
+            END-IF
+            IF LK-DATE-OK
+               PERFORM 0200-CALCULER-JOURS-MOIS
+               IF LK-DATE-DAY < 1 OR LK-DATE-DAY > WS-JOURS-MOIS
+                  MOVE 'N' TO LK-DATE-VALIDE
+               END-IF
+            END-IF.
+        0900-FIN.
+            GOBACK.
+        0200-CALCULER-JOURS-MOIS.
+            EVALUATE LK-DATE-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                  MOVE 31 TO WS-JOURS-MOIS
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                  MOVE 30 TO WS-JOURS-MOIS
+               WHEN 2
+                  DIVIDE LK-DATE-YEAR BY 4   GIVING WS-TMP-DIV
+                     REMAINDER WS-REM4
+                  DIVIDE LK-DATE-YEAR BY 100 GIVING WS-TMP-DIV
+                     REMAINDER WS-REM100
+                  DIVIDE LK-DATE-YEAR BY 400 GIVING WS-TMP-DIV
+                     REMAINDER WS-REM400
+                  IF WS-REM4 = 0 AND (WS-REM100 NOT = 0
+                                       OR WS-REM400 = 0)
+                     MOVE 29 TO WS-JOURS-MOIS
+                  ELSE
+                     MOVE 28 TO WS-JOURS-MOIS
+                  END-IF
+               WHEN OTHER
+                  MOVE 0 TO WS-JOURS-MOIS
+            END-EVALUATE.
