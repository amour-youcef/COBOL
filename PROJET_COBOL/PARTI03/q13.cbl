@@ -26,55 +26,119 @@
            05  STS-CLT    PIC X(01).       
            05  ADR-CLT    PIC X(10).       
            05  SLD-CLT    PIC 9(10).       
-           05  PST-CLT    PIC X(02).       
-           05  FILLER     PIC X(19).       
-        WORKING-STORAGE SECTION.           
-        01 WS-CLT.                         
-           05  WSID-CPTE    PIC X(03).     
-           05  WSID-REGION  PIC X(02).     
-           05  WSNAT-CPTE   PIC 9(02).     
-           05  WSNOM-CLT    PIC X(10).     
-           05  WSPRN-CLT    PIC X(10).     
-           05  WSDTN-CLT    PIC 9(08).     
-           05  WSSEX        PIC X(01).     
-           05  WSSTS-CLT    PIC X(01). 
-           05  WSADR-CLT    PIC X(10). 
-           05  WSSLD-CLT    PIC 9(10). 
-           05  WSPST-CLT    PIC X(02). 
-         01 FS              PIC 99.       
-        PROCEDURE DIVISION.                               
-           DISPLAY 'AJOUTER NOUVEAU CLIENT'.             
-           OPEN  I-O   FCLT.                             
-           DISPLAY 'OPEN FILE STATUS  :   '  FS.        
-           IF FS = '00' THEN                             
-           DISPLAY 'FILE CLIENT OPEN SUCCESSFULL'    
-           ELSE                                      
-            DISPLAY 'FILE CLIENT OPENNING ERROR'      
-            GO TO FIN-PGM                            
-            END-IF.                                      
-        MAIN-PARA.                                        
-            MOVE '500' TO ID-CPTE.                       
-            READ FCLT  RECORD INTO WS-CLT                
-             KEY IS ID-CPTE                        
-           INVALID KEY DISPLAY 'KEY IS NOT EXISTING'    
-           NOT INVALID KEY DISPLAY 'KEY IS EXISTING'    
-                  GO TO FIN-PGM                    
-           END-READ                                     
-            MOVE 01 TO ID-REGION.                   
-            MOVE  05  TO NAT-CPTE.                      
-            MOVE 'AA' TO NOM-CLT.                      
-            MOVE 'BB' TO PRN-CLT.                      
-            MOVE  11111111  TO DTN-CLT.                
-            MOVE 'M'  TO SEX-CLT.                      
-            MOVE '10' TO ACP-CLT.                      
-            MOVE 'C'  TO STS-CLT.                      
-            MOVE 'ADRESSCLT '  TO ADR-CLT.             
-            MOVE 1234056 TO SLD-CLT.                   
-            MOVE 'CR' TO PST-CLT.                      
-            WRITE REC-CLT                                 
-              INVALID KEY DISPLAY 'KEY IS INVALID'      
-              NOT INVALID KEY DISPLAY 'KEY IS VALID'    
-            END-WRITE.                                    
-        FIN-PGM.                                           
-             CLOSE FCLT.                                   
-             STOP RUN.                                     
\ No newline at end of file
+           05  PST-CLT    PIC X(02).
+           05  PIN-CLT    PIC 9(04).
+           05  FILLER     PIC X(15).
+        WORKING-STORAGE SECTION.
+        01 WS-CLT.
+           05  WSID-CPTE    PIC X(03).
+           05  WSID-REGION  PIC X(02).
+           05  WSNAT-CPTE   PIC 9(02).
+           05  WSNOM-CLT    PIC X(10).
+           05  WSPRN-CLT    PIC X(10).
+           05  WSDTN-CLT    PIC 9(08).
+           05  WSSEX        PIC X(01).
+           05  WSSTS-CLT    PIC X(01).
+           05  WSADR-CLT    PIC X(10).
+           05  WSSLD-CLT    PIC 9(10).
+           05  WSPST-CLT    PIC X(02).
+           05  WSPIN-CLT    PIC 9(04).
+         01 FS              PIC 99.
+         01 WS-REGION-NOM    PIC X(15).
+         01 WS-REGION-TROUVE PIC X(01).
+            88 WS-REGION-TROUVEE  VALUE 'O'.
+         01 WS-DTN-CLT.
+            05 WS-DTN-AAAA   PIC 9(04).
+            05 WS-DTN-MM     PIC 9(02).
+            05 WS-DTN-JJ     PIC 9(02).
+         01 WS-DATE-SYS.
+            05 WS-SYS-AAAA   PIC 9(04).
+            05 WS-SYS-MM     PIC 9(02).
+            05 WS-SYS-JJ     PIC 9(02).
+         01 WS-AGE-ANS       PIC 9(03).
+         01 WS-AGE-MIN       PIC 9(02) VALUE 18.
+         01 WS-DATE-VALIDE   PIC X(01) VALUE 'O'.
+            88 DATE-VALIDE      VALUE 'O'.
+        PROCEDURE DIVISION.
+           DISPLAY 'AJOUTER NOUVEAU CLIENT'.
+           OPEN  I-O   FCLT.
+           DISPLAY 'OPEN FILE STATUS  :   '  FS.
+           IF FS = '00' THEN
+           DISPLAY 'FILE CLIENT OPEN SUCCESSFULL'
+           ELSE
+            DISPLAY 'FILE CLIENT OPENNING ERROR'
+            MOVE 12 TO RETURN-CODE
+            GO TO FIN-PGM
+            END-IF.
+        MAIN-PARA.
+            MOVE '500' TO ID-CPTE.
+            READ FCLT  RECORD INTO WS-CLT
+             KEY IS ID-CPTE
+           INVALID KEY DISPLAY 'KEY IS NOT EXISTING'
+           NOT INVALID KEY DISPLAY 'KEY IS EXISTING'
+                  MOVE 8 TO RETURN-CODE
+                  GO TO FIN-PGM
+           END-READ
+            MOVE 01 TO ID-REGION.
+            MOVE  05  TO NAT-CPTE.
+            MOVE 'AA' TO NOM-CLT.
+            MOVE 'BB' TO PRN-CLT.
+            MOVE  11111111  TO DTN-CLT.
+            MOVE 'M'  TO SEX-CLT.
+            MOVE '10' TO ACP-CLT.
+            MOVE 'C'  TO STS-CLT.
+            MOVE 'ADRESSCLT '  TO ADR-CLT.
+            MOVE 1234056 TO SLD-CLT.
+            MOVE 'CR' TO PST-CLT.
+            MOVE 1234 TO PIN-CLT.
+            PERFORM VALIDER-REGION.
+            IF NOT WS-REGION-TROUVEE
+               DISPLAY 'REGION INCONNUE - CREATION REFUSEE : ' ID-REGION
+               MOVE 8 TO RETURN-CODE
+               GO TO FIN-PGM
+            END-IF
+            PERFORM VALIDER-DATE-NAISSANCE.
+            IF NOT DATE-VALIDE
+               DISPLAY 'DATE DE NAISSANCE INVALIDE OU AGE INSUFFISANT'
+               MOVE 8 TO RETURN-CODE
+               GO TO FIN-PGM
+            END-IF
+            WRITE REC-CLT
+              INVALID KEY DISPLAY 'KEY IS INVALID'
+              NOT INVALID KEY DISPLAY 'KEY IS VALID'
+            END-WRITE.
+            GO TO FIN-PGM.
+        VALIDER-REGION.
+            CALL 'pgsecond' USING ID-REGION WS-REGION-NOM
+                                   WS-REGION-TROUVE.
+            IF WS-REGION-TROUVEE
+               DISPLAY 'REGION ' ID-REGION ' = ' WS-REGION-NOM
+            END-IF.
+        VALIDER-DATE-NAISSANCE.
+            MOVE DTN-CLT  TO WS-DTN-CLT.
+            CALL 'pgvaldate' USING WS-DTN-AAAA WS-DTN-MM WS-DTN-JJ
+                                    WS-DATE-VALIDE.
+            IF DATE-VALIDE
+               ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+               IF WS-DTN-CLT > WS-DATE-SYS
+                  MOVE 'N' TO WS-DATE-VALIDE
+               END-IF
+            END-IF
+            IF DATE-VALIDE
+               PERFORM CALCULER-AGE
+               IF WS-AGE-ANS < WS-AGE-MIN
+                  MOVE 'N' TO WS-DATE-VALIDE
+               END-IF
+            END-IF.
+        CALCULER-AGE.
+            COMPUTE WS-AGE-ANS = WS-SYS-AAAA - WS-DTN-AAAA.
+            IF WS-SYS-MM < WS-DTN-MM
+               SUBTRACT 1 FROM WS-AGE-ANS
+            ELSE
+               IF WS-SYS-MM = WS-DTN-MM AND WS-SYS-JJ < WS-DTN-JJ
+                  SUBTRACT 1 FROM WS-AGE-ANS
+               END-IF
+            END-IF.
+        FIN-PGM.
+             CLOSE FCLT.
+             STOP RUN.
