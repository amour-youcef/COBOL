@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID . PARTI22.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCLT  ASSIGN TO 'CLIENT.DAT'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CPTE
+           FILE STATUS IS FS.
+           SELECT OUTFILE ASSIGN TO ROUTBAL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-OUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FCLT.
+       01 REC-CLT.
+           05  ID-CPTE    PIC X(03).
+           05  ID-REGION  PIC X(02).
+           05  NAT-CPTE   PIC 9(02).
+           05  NOM-CLT    PIC X(10).
+           05  PRN-CLT    PIC X(10).
+           05  DTN-CLT    PIC 9(08).
+           05  SEX-CLT    PIC X(01).
+           05  ACP-CLT    PIC X(02).
+           05  STS-CLT    PIC X(01).
+           05  ADR-CLT    PIC X(10).
+           05  SLD-CLT    PIC 9(10).
+           05  PST-CLT    PIC X(02).
+           05  FILLER     PIC X(19).
+       FD OUTFILE.
+       01 REC-OUTFILE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 FS               PIC 99.
+       01 FS-OUT            PIC 99.
+       01 WS-EOF             PIC X VALUE 'N'.
+           88 FIN-FCLT           VALUE 'Y'.
+       01 WS-NB-COMPTES      PIC 9(07) VALUE ZERO.
+       01 WS-TOTAL-BALANCE   PIC 9(13) VALUE ZERO.
+       01 LIGNE-TITRE.
+           05 FILLER      PIC X(35) VALUE
+              'BALANCE DE VERIFICATION FIN JOUR  '.
+           05 FILLER      PIC X(45) VALUE SPACE.
+       01 LIGNE-TOTAL.
+           05 FILLER      PIC X(14) VALUE 'NB COMPTES   :'.
+           05 FILLER      PIC X(01) VALUE SPACE.
+           05 L-NB-COMPTES PIC ZZZZZZ9.
+           05 FILLER      PIC X(01) VALUE SPACE.
+           05 FILLER      PIC X(14) VALUE 'TOTAL SOLDES :'.
+           05 FILLER      PIC X(01) VALUE SPACE.
+           05 L-TOTAL-BAL PIC ZZZZZZZZZZZZ9.
+           05 FILLER      PIC X(29) VALUE SPACE.
+       PROCEDURE DIVISION.
+       0100-DEBUT.
+           OPEN INPUT FCLT.
+           IF FS NOT = '00'
+              DISPLAY 'PARTI22 - ERREUR OPEN CLIENT.DAT - FS=' FS
+              MOVE 12 TO RETURN-CODE
+              GO TO FIN-PARTI22
+           END-IF.
+
+           OPEN OUTPUT OUTFILE.
+           IF FS-OUT NOT = '00'
+              DISPLAY 'PARTI22 - ERREUR OPEN ROUTBAL - FS=' FS-OUT
+              CLOSE FCLT
+              MOVE 12 TO RETURN-CODE
+              GO TO FIN-PARTI22
+           END-IF.
+
+           MOVE LIGNE-TITRE TO REC-OUTFILE.
+           WRITE REC-OUTFILE.
+
+           PERFORM TRAITER-UN-COMPTE
+              UNTIL FIN-FCLT.
+
+           MOVE WS-NB-COMPTES    TO L-NB-COMPTES.
+           MOVE WS-TOTAL-BALANCE TO L-TOTAL-BAL.
+           MOVE LIGNE-TOTAL      TO REC-OUTFILE.
+           WRITE REC-OUTFILE.
+
+           CLOSE FCLT.
+           CLOSE OUTFILE.
+
+       FIN-PARTI22.
+           STOP RUN.
+
+       TRAITER-UN-COMPTE.
+           READ FCLT
+              AT END MOVE 'Y' TO WS-EOF
+              NOT AT END PERFORM CUMULER-UN-COMPTE
+           END-READ.
+
+       CUMULER-UN-COMPTE.
+           ADD 1 TO WS-NB-COMPTES.
+           ADD SLD-CLT TO WS-TOTAL-BALANCE.
