@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID . PARTI21.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCLT  ASSIGN TO 'CLIENT.DAT'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CPTE
+           FILE STATUS IS FS.
+           SELECT OUTFILE ASSIGN TO ROUTREG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-OUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FCLT.
+       01 REC-CLT.
+           05  ID-CPTE    PIC X(03).
+           05  ID-REGION  PIC X(02).
+           05  NAT-CPTE   PIC 9(02).
+           05  NOM-CLT    PIC X(10).
+           05  PRN-CLT    PIC X(10).
+           05  DTN-CLT    PIC 9(08).
+           05  SEX-CLT    PIC X(01).
+           05  ACP-CLT    PIC X(02).
+           05  STS-CLT    PIC X(01).
+           05  ADR-CLT    PIC X(10).
+           05  SLD-CLT    PIC 9(10).
+           05  PST-CLT    PIC X(02).
+           05  FILLER     PIC X(19).
+       FD OUTFILE.
+       01 REC-OUTFILE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 FS               PIC 99.
+       01 FS-OUT            PIC 99.
+       01 WS-EOF             PIC X VALUE 'N'.
+           88 FIN-FCLT           VALUE 'Y'.
+       01 WS-REGION-NOM      PIC X(15).
+       01 WS-REGION-TROUVE   PIC X(01).
+           88 WS-REGION-TROUVEE  VALUE 'O'.
+       01 WS-NB-COMPTES      PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-REGION    PIC 9(12) VALUE ZERO.
+       01 LIGNE-TITRE.
+           05 FILLER      PIC X(20) VALUE 'RELEVE REGION      '.
+           05 L-TIT-REG   PIC X(02).
+           05 FILLER      PIC X(02) VALUE SPACE.
+           05 L-TIT-NOM   PIC X(15).
+           05 FILLER      PIC X(41) VALUE SPACE.
+       01 LIGNE-DETAIL.
+           05 L-CPTE      PIC X(03).
+           05 FILLER      PIC X(02) VALUE SPACE.
+           05 L-NOM       PIC X(10).
+           05 FILLER      PIC X(02) VALUE SPACE.
+           05 L-PRN       PIC X(10).
+           05 FILLER      PIC X(02) VALUE SPACE.
+           05 L-SOLDE     PIC ZZZZZZZZZ9.
+           05 FILLER      PIC X(41) VALUE SPACE.
+       01 LIGNE-TOTAL-REG.
+           05 FILLER      PIC X(14) VALUE 'TOTAL REGION :'.
+           05 FILLER      PIC X(01) VALUE SPACE.
+           05 L-NB-COMPTES PIC ZZZZ9.
+           05 FILLER      PIC X(01) VALUE SPACE.
+           05 FILLER      PIC X(08) VALUE 'COMPTES '.
+           05 FILLER      PIC X(01) VALUE SPACE.
+           05 L-TOTAL-REG PIC ZZZZZZZZZZZ9.
+           05 FILLER      PIC X(38) VALUE SPACE.
+       LINKAGE SECTION.
+       01 LK-PARM-REGION.
+           05 LK-PARM-LEN     PIC S9(4) COMP.
+           05 LK-PARM-VALUE   PIC X(02).
+       PROCEDURE DIVISION USING LK-PARM-REGION.
+       0100-DEBUT.
+           IF LK-PARM-LEN = ZERO
+              DISPLAY 'PARTI21 - AUCUNE REGION FOURNIE EN PARM'
+              MOVE 8 TO RETURN-CODE
+              GO TO FIN-PARTI21
+           END-IF.
+
+           CALL 'pgsecond' USING LK-PARM-VALUE WS-REGION-NOM
+              WS-REGION-TROUVE.
+
+           IF NOT WS-REGION-TROUVEE
+              DISPLAY 'PARTI21 - REGION INCONNUE : ' LK-PARM-VALUE
+              MOVE 8 TO RETURN-CODE
+              GO TO FIN-PARTI21
+           END-IF.
+
+           OPEN INPUT FCLT.
+           IF FS NOT = '00'
+              DISPLAY 'PARTI21 - ERREUR OPEN CLIENT.DAT - FS=' FS
+              MOVE 12 TO RETURN-CODE
+              GO TO FIN-PARTI21
+           END-IF.
+
+           OPEN OUTPUT OUTFILE.
+           IF FS-OUT NOT = '00'
+              DISPLAY 'PARTI21 - ERREUR OPEN ROUTREG - FS=' FS-OUT
+              CLOSE FCLT
+              MOVE 12 TO RETURN-CODE
+              GO TO FIN-PARTI21
+           END-IF.
+
+           MOVE LK-PARM-VALUE TO L-TIT-REG.
+           MOVE WS-REGION-NOM TO L-TIT-NOM.
+           MOVE LIGNE-TITRE   TO REC-OUTFILE.
+           WRITE REC-OUTFILE.
+
+           PERFORM TRAITER-UN-COMPTE
+              UNTIL FIN-FCLT.
+
+           MOVE WS-NB-COMPTES   TO L-NB-COMPTES.
+           MOVE WS-TOTAL-REGION TO L-TOTAL-REG.
+           MOVE LIGNE-TOTAL-REG TO REC-OUTFILE.
+           WRITE REC-OUTFILE.
+
+           CLOSE FCLT.
+           CLOSE OUTFILE.
+
+       FIN-PARTI21.
+           STOP RUN.
+
+       TRAITER-UN-COMPTE.
+           READ FCLT
+              AT END MOVE 'Y' TO WS-EOF
+              NOT AT END PERFORM IMPRIMER-SI-REGION
+           END-READ.
+
+       IMPRIMER-SI-REGION.
+           IF ID-REGION = LK-PARM-VALUE
+              MOVE ID-CPTE  TO L-CPTE
+              MOVE NOM-CLT  TO L-NOM
+              MOVE PRN-CLT  TO L-PRN
+              MOVE SLD-CLT  TO L-SOLDE
+              MOVE LIGNE-DETAIL TO REC-OUTFILE
+              WRITE REC-OUTFILE
+              ADD 1 TO WS-NB-COMPTES
+              ADD SLD-CLT TO WS-TOTAL-REGION
+           END-IF.
