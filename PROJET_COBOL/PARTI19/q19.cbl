@@ -0,0 +1,151 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID . PARTI19.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-ZOS.
+        OBJECT-COMPUTER. IBM-ZOS.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FCLT  ASSIGN TO 'CLIENT.DAT'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CPTE
+           FILE STATUS IS FS.
+            SELECT FRELEVE ASSIGN TO 'RELEVE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REL.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCLT.
+        01 REC-CLT.
+           05  ID-CPTE    PIC X(03).
+           05  ID-REGION  PIC X(02).
+           05  NAT-CPTE   PIC 9(02).
+           05  NOM-CLT    PIC X(10).
+           05  PRN-CLT    PIC X(10).
+           05  DTN-CLT    PIC 9(08).
+           05  SEX-CLT    PIC X(01).
+           05  ACP-CLT    PIC X(02).
+           05  STS-CLT    PIC X(01).
+           05  ADR-CLT    PIC X(10).
+           05  SLD-CLT    PIC 9(10).
+           05  PST-CLT    PIC X(02).
+           05  FILLER     PIC X(19).
+        FD FRELEVE.
+        01 REC-RELEVE      PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-CLT.
+           05  WSID-CPTE    PIC X(03).
+           05  WSID-REGION  PIC X(02).
+           05  WSNAT-CPTE   PIC 9(02).
+           05  WSNOM-CLT    PIC X(10).
+           05  WSPRN-CLT    PIC X(10).
+           05  WSDTN-CLT    PIC 9(08).
+           05  WSSEX        PIC X(01).
+           05  WSACP-CLT    PIC X(02).
+           05  WSSTS-CLT    PIC X(01).
+           05  WSADR-CLT    PIC X(10).
+           05  WSSLD-CLT    PIC 9(10).
+           05  WSPST-CLT    PIC X(02).
+         01 FS               PIC 99.
+         01 FS-REL           PIC 99.
+         01 WS-EOF-FCLT      PIC X VALUE 'N'.
+            88 FIN-FCLT         VALUE 'Y'.
+         01 WS-NB-RELEVES    PIC 9(05) VALUE ZERO.
+         01 LIGNE-SEPARATEUR.
+            05 FILLER        PIC X(80) VALUE ALL '-'.
+         01 LIGNE-TITRE.
+            05 FILLER        PIC X(24) VALUE 'RELEVE DE COMPTE CLIENT'.
+            05 FILLER        PIC X(56) VALUE SPACE.
+         01 LIGNE-COMPTE.
+            05 FILLER        PIC X(15) VALUE 'NUMERO COMPTE :'.
+            05 L-CPT-CPTE    PIC X(03).
+            05 FILLER        PIC X(04) VALUE SPACE.
+            05 FILLER        PIC X(08) VALUE 'REGION :'.
+            05 L-CPT-REGION  PIC X(02).
+            05 FILLER        PIC X(48) VALUE SPACE.
+         01 LIGNE-NOM.
+            05 FILLER        PIC X(15) VALUE 'CLIENT        :'.
+            05 L-CPT-PREN    PIC X(10).
+            05 FILLER        PIC X(01) VALUE SPACE.
+            05 L-CPT-NOM     PIC X(10).
+            05 FILLER        PIC X(44) VALUE SPACE.
+         01 LIGNE-ADRESSE.
+            05 FILLER        PIC X(15) VALUE 'ADRESSE       :'.
+            05 L-CPT-ADRESSE PIC X(10).
+            05 FILLER        PIC X(01) VALUE SPACE.
+            05 L-CPT-POSTAL  PIC X(02).
+            05 FILLER        PIC X(52) VALUE SPACE.
+         01 LIGNE-NAISSANCE.
+            05 FILLER        PIC X(15) VALUE 'NE(E) LE      :'.
+            05 L-CPT-DTN     PIC 9(08).
+            05 FILLER        PIC X(57) VALUE SPACE.
+         01 LIGNE-SOLDE.
+            05 FILLER        PIC X(15) VALUE 'SOLDE ACTUEL  :'.
+            05 L-CPT-SOLDE   PIC ZZZZZZZZZ9.
+            05 FILLER        PIC X(55) VALUE SPACE.
+         01 LIGNE-VIDE       PIC X(80) VALUE SPACE.
+        PROCEDURE DIVISION.
+           DISPLAY 'RELEVES DE COMPTE - CLIENT.DAT'.
+           OPEN INPUT FCLT.
+           IF FS NOT = '00'
+              DISPLAY 'FILE CLIENT OPENNING ERROR - FS=' FS
+              GO TO FIN-PGM
+           END-IF
+           OPEN OUTPUT FRELEVE.
+           IF FS-REL NOT = '00'
+              DISPLAY 'FILE RELEVE OPENNING ERROR - FS=' FS-REL
+              CLOSE FCLT
+              GO TO FIN-PGM
+           END-IF
+           PERFORM TRAITER-UN-CLIENT
+              UNTIL FIN-FCLT.
+           DISPLAY 'RELEVES IMPRIMES  : ' WS-NB-RELEVES.
+           GO TO FIN-PGM.
+        TRAITER-UN-CLIENT.
+            READ FCLT INTO WS-CLT
+               AT END MOVE 'Y' TO WS-EOF-FCLT
+               NOT AT END PERFORM IMPRIMER-RELEVE
+            END-READ.
+        IMPRIMER-RELEVE.
+            MOVE LIGNE-SEPARATEUR TO REC-RELEVE
+            WRITE REC-RELEVE
+
+            MOVE LIGNE-TITRE      TO REC-RELEVE
+            WRITE REC-RELEVE
+
+            MOVE LIGNE-VIDE       TO REC-RELEVE
+            WRITE REC-RELEVE
+
+            MOVE WSID-CPTE        TO L-CPT-CPTE
+            MOVE WSID-REGION      TO L-CPT-REGION
+            MOVE LIGNE-COMPTE     TO REC-RELEVE
+            WRITE REC-RELEVE
+
+            MOVE WSPRN-CLT        TO L-CPT-PREN
+            MOVE WSNOM-CLT        TO L-CPT-NOM
+            MOVE LIGNE-NOM        TO REC-RELEVE
+            WRITE REC-RELEVE
+
+            MOVE WSADR-CLT        TO L-CPT-ADRESSE
+            MOVE WSPST-CLT        TO L-CPT-POSTAL
+            MOVE LIGNE-ADRESSE    TO REC-RELEVE
+            WRITE REC-RELEVE
+
+            MOVE WSDTN-CLT        TO L-CPT-DTN
+            MOVE LIGNE-NAISSANCE  TO REC-RELEVE
+            WRITE REC-RELEVE
+
+            MOVE WSSLD-CLT        TO L-CPT-SOLDE
+            MOVE LIGNE-SOLDE      TO REC-RELEVE
+            WRITE REC-RELEVE
+
+            MOVE LIGNE-VIDE       TO REC-RELEVE
+            WRITE REC-RELEVE AFTER ADVANCING PAGE
+
+            ADD 1 TO WS-NB-RELEVES.
+        FIN-PGM.
+             CLOSE FCLT.
+             CLOSE FRELEVE.
+             STOP RUN.
