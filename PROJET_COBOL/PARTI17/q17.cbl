@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID . PARTI17.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FREG  ASSIGN TO REGION
+            ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS.
+           SELECT OUTFILE ASSIGN TO ROUT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-OUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUTFILE.
+       01 REC-OUTFILE PIC X(80).
+       FD FREG.
+           01 REC-FREG.
+            05  COMPT  PIC X(3).
+            05  REG    PIC X(2).
+            05  NAT    PIC 99.
+            05  NOMC   PIC A(10).
+            05  PREN   PIC A(10).
+            05  DATEC  PIC 9(8).
+           05  SEXE   PIC A.
+           05  ACTP   PIC X(2).
+           05  STSO   PIC 9.
+           05  ADRE   PIC A(10).
+           05  SOLD   PIC 9(10).
+           05  POTI   PIC AA.
+           05  FILLER PIC X(19).
+       WORKING-STORAGE SECTION.
+       01 WS-REG.
+            05  WCOMPT  PIC X(3).
+           05  WREG    PIC X(2).
+           05  WNAT    PIC 99.
+           05  WNOMC   PIC A(10).
+           05  WPREN   PIC A(10).
+           05  WDATEC  PIC 9(8).
+           05  WSEXE   PIC A.
+           05  WACTP   PIC X(2).
+           05  WSTSO   PIC 9.
+           05  WADRE   PIC A(10).
+           05  WSOLD   PIC 9(10).
+           05  WPOTI   PIC AA.
+           05  WFILLER PIC X(19).
+       01 FS PIC 99.
+       01 FS-OUT PIC 99.
+       01 WS-EOF PIC X VALUE 'N'.
+           88 FIN-FREG VALUE 'Y'.
+       01 WS-PREMIERE PIC X VALUE 'Y'.
+           88 PREMIERE-LIGNE VALUE 'Y'.
+       01 WS-REG-COURANTE PIC X(2) VALUE SPACE.
+       01 WS-SS-TOTAL-REG PIC 9(12) VALUE ZERO.
+       01 WS-TOTAL-GENERAL PIC 9(12) VALUE ZERO.
+       01 LIGNE-SS-TOTAL.
+           05 FILLER      PIC X(10) VALUE 'S/TOTAL R='.
+           05 L-REG       PIC X(02).
+           05 FILLER      PIC X(03) VALUE SPACE.
+           05 L-SS-TOTAL  PIC ZZZZZZZZZZ9.
+           05 FILLER      PIC X(52) VALUE SPACE.
+       01 LIGNE-TOTAL-GEN.
+           05 FILLER      PIC X(15) VALUE 'TOTAL GENERAL :'.
+           05 FILLER      PIC X(01) VALUE SPACE.
+           05 L-TOTAL-GEN PIC ZZZZZZZZZZZ9.
+           05 FILLER      PIC X(51) VALUE SPACE.
+       PROCEDURE DIVISION.
+           OPEN INPUT FREG.
+           IF FS NOT = '00'
+              DISPLAY 'PARTI17 - ERREUR OPEN FREG - FS=' FS
+              GO TO FIN-PARTI17
+           END-IF
+           OPEN OUTPUT OUTFILE.
+           IF FS-OUT NOT = '00'
+              DISPLAY 'PARTI17 - ERREUR OPEN ROUT - FS=' FS-OUT
+              CLOSE FREG
+              GO TO FIN-PARTI17
+           END-IF
+
+           PERFORM TRAITER-UN-ENREG
+               UNTIL FIN-FREG
+
+           IF NOT PREMIERE-LIGNE
+              PERFORM ECRIRE-SOUS-TOTAL
+           END-IF
+
+           MOVE WS-TOTAL-GENERAL TO L-TOTAL-GEN
+           MOVE LIGNE-TOTAL-GEN  TO REC-OUTFILE
+           WRITE REC-OUTFILE
+
+           CLOSE FREG.
+           CLOSE OUTFILE.
+           STOP RUN.
+
+       TRAITER-UN-ENREG.
+           READ FREG INTO WS-REG
+              AT END MOVE 'Y' TO WS-EOF
+              NOT AT END PERFORM CUMULER-UN-ENREG
+           END-READ.
+
+       CUMULER-UN-ENREG.
+           IF PREMIERE-LIGNE
+              MOVE WREG TO WS-REG-COURANTE
+              MOVE 'N'  TO WS-PREMIERE
+           END-IF
+
+           IF WREG NOT = WS-REG-COURANTE
+              PERFORM ECRIRE-SOUS-TOTAL
+              MOVE ZERO TO WS-SS-TOTAL-REG
+              MOVE WREG TO WS-REG-COURANTE
+           END-IF
+
+           ADD WSOLD TO WS-SS-TOTAL-REG
+           ADD WSOLD TO WS-TOTAL-GENERAL.
+
+       ECRIRE-SOUS-TOTAL.
+           MOVE WS-REG-COURANTE TO L-REG
+           MOVE WS-SS-TOTAL-REG TO L-SS-TOTAL
+           MOVE LIGNE-SS-TOTAL  TO REC-OUTFILE
+           WRITE REC-OUTFILE.
+
+       FIN-PARTI17.
+           MOVE 12 TO RETURN-CODE.
+           STOP RUN.
