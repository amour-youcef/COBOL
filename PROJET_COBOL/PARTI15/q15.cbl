@@ -0,0 +1,136 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID . PARTI15.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-ZOS.
+        OBJECT-COMPUTER. IBM-ZOS.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FCLT  ASSIGN TO 'CLIENT.DAT'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+           RECORD KEY IS ID-CPTE
+           FILE STATUS IS FS.
+            SELECT FMVT  ASSIGN TO 'MVTCLT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVT.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCLT.
+        01 REC-CLT.
+           05  ID-CPTE    PIC X(03).
+           05  ID-REGION  PIC X(02).
+           05  NAT-CPTE   PIC 9(02).
+           05  NOM-CLT    PIC X(10).
+           05  PRN-CLT    PIC X(10).
+           05  DTN-CLT    PIC 9(08).
+           05  SEX-CLT    PIC X(01).
+           05  ACP-CLT    PIC X(02).
+           05  STS-CLT    PIC X(01).
+           05  ADR-CLT    PIC X(10).
+           05  SLD-CLT    PIC 9(10).
+           05  PST-CLT    PIC X(02).
+           05  PIN-CLT    PIC 9(04).
+           05  FILLER     PIC X(15).
+        FD FMVT.
+        01 REC-MVT.
+           05  MVT-ID-CPTE   PIC X(03).
+           05  MVT-CODE      PIC X(01).
+           05  MVT-MONTANT   PIC 9(10).
+           05  MVT-PIN       PIC 9(04).
+           05  FILLER        PIC X(62).
+        WORKING-STORAGE SECTION.
+        01 WS-CLT.
+           05  WSID-CPTE    PIC X(03).
+           05  WSID-REGION  PIC X(02).
+           05  WSNAT-CPTE   PIC 9(02).
+           05  WSNOM-CLT    PIC X(10).
+           05  WSPRN-CLT    PIC X(10).
+           05  WSDTN-CLT    PIC 9(08).
+           05  WSSEX        PIC X(01).
+           05  WSACP-CLT    PIC X(02).
+           05  WSSTS-CLT    PIC X(01).
+              88  WSSTS-CLT-ACTIF     VALUE 'O' 'C'.
+              88  WSSTS-CLT-SUSPENDU  VALUE 'S'.
+              88  WSSTS-CLT-FERME     VALUE 'F'.
+           05  WSADR-CLT    PIC X(10).
+           05  WSSLD-CLT    PIC 9(10).
+           05  WSPST-CLT    PIC X(02).
+           05  WSPIN-CLT    PIC 9(04).
+         01 FS              PIC 99.
+         01 FS-MVT          PIC 99.
+         01 WS-EOF-MVT      PIC X VALUE 'N'.
+            88 FIN-MVT         VALUE 'Y'.
+         01 WS-MVT-VALIDE   PIC X VALUE 'O'.
+            88 MVT-VALIDE      VALUE 'O'.
+        PROCEDURE DIVISION.
+           DISPLAY 'MOUVEMENTS DEPOT/RETRAIT SUR CLIENT.DAT'.
+           OPEN  I-O   FCLT.
+           IF FS NOT = '00'
+              DISPLAY 'FILE CLIENT OPENNING ERROR - FS=' FS
+              GO TO FIN-PGM
+           END-IF
+           OPEN INPUT FMVT.
+           IF FS-MVT NOT = '00'
+              DISPLAY 'FILE MVTCLT OPENNING ERROR - FS=' FS-MVT
+              CLOSE FCLT
+              GO TO FIN-PGM
+           END-IF
+           PERFORM TRAITER-UN-MVT
+              UNTIL FIN-MVT.
+           GO TO FIN-PGM.
+        TRAITER-UN-MVT.
+            READ FMVT INTO REC-MVT
+               AT END MOVE 'Y' TO WS-EOF-MVT
+               NOT AT END PERFORM APPLIQUER-MVT
+            END-READ.
+        APPLIQUER-MVT.
+            MOVE MVT-ID-CPTE TO ID-CPTE.
+            READ FCLT RECORD INTO WS-CLT
+             KEY IS ID-CPTE
+           INVALID KEY
+              DISPLAY 'COMPTE INCONNU : ' MVT-ID-CPTE
+           NOT INVALID KEY
+              IF NOT WSSTS-CLT-ACTIF
+                 DISPLAY 'COMPTE NON ACTIF (SUSPENDU/FERME) : '
+                         MVT-ID-CPTE
+              ELSE
+                 IF MVT-PIN NOT = WSPIN-CLT
+                    DISPLAY 'CODE PIN INVALIDE - MOUVEMENT REFUSE : '
+                            MVT-ID-CPTE
+                 ELSE
+                    PERFORM METTRE-A-JOUR-SOLDE
+                 END-IF
+              END-IF
+           END-READ.
+        METTRE-A-JOUR-SOLDE.
+            MOVE 'O' TO WS-MVT-VALIDE
+            EVALUATE MVT-CODE
+               WHEN 'D'
+                  ADD MVT-MONTANT TO WSSLD-CLT
+               WHEN 'R'
+                  IF MVT-MONTANT > WSSLD-CLT
+                     DISPLAY 'RETRAIT REFUSE - SOLDE INSUFFISANT : '
+                             MVT-ID-CPTE
+                     MOVE 'N' TO WS-MVT-VALIDE
+                  ELSE
+                     SUBTRACT MVT-MONTANT FROM WSSLD-CLT
+                  END-IF
+               WHEN OTHER
+                  DISPLAY 'CODE MOUVEMENT INVALIDE : ' MVT-CODE
+                  MOVE 'N' TO WS-MVT-VALIDE
+            END-EVALUATE
+            IF MVT-VALIDE
+               MOVE WS-CLT TO REC-CLT
+               REWRITE REC-CLT
+                  INVALID KEY
+                     DISPLAY 'REWRITE IMPOSSIBLE : ' MVT-ID-CPTE
+                  NOT INVALID KEY
+                     DISPLAY 'MOUVEMENT APPLIQUE : ' MVT-ID-CPTE
+               END-REWRITE
+            END-IF.
+        FIN-PGM.
+             CLOSE FCLT.
+             CLOSE FMVT.
+             STOP RUN.
