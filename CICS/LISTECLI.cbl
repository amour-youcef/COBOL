@@ -0,0 +1,518 @@
+      *======================================================*
+      *   LISTE / DEFILEMENT DES CLIENTS (FCLIENTS)           *
+      *======================================================*
+      *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTECLI.
+      *
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+      *------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *
+       01 FILLER             PIC X(16) VALUE 'DEBUT WORKING'.
+      *
+       01 MON-PROG           PIC X(08) VALUE 'LISTECLI'.
+       01 MON-MAPSET         PIC X(08) VALUE 'LISTECLI'.
+       01 MA-MAP             PIC X(08) VALUE 'MAPL'.
+       01 MA-TRX             PIC X(04) VALUE 'T5CA'.
+      *
+      *------------------------------------------------------*
+      *   MESSAGES D'ERREUR                                  *
+      *------------------------------------------------------*
+       01  TB-MESSAGES.
+      *- 1
+           05 FILLER               PIC X(65)
+              VALUE 'TOUCHE INTERDITE'.
+      *- 2
+           05 FILLER               PIC X(65)
+              VALUE 'FIN TRANSACTION'.
+      *- 3
+           05 FILLER               PIC X(65)
+              VALUE 'DEBUT DE LISTE'.
+      *- 4
+           05 FILLER               PIC X(65)
+              VALUE 'FIN DE LISTE'.
+      *- 5
+           05 FILLER               PIC X(65)
+              VALUE 'AUCUN CLIENT ENREGISTRE'.
+      *- 6
+           05 FILLER               PIC X(65)
+              VALUE 'ERREUR GRAVE DANS LE PROGRAMME'.
+      *-
+       01  TB-MESS-ERREUR REDEFINES TB-MESSAGES.
+           05 MESS-ERR OCCURS 6    PIC X(65).
+
+       01  NUM-MES         PIC S9(4) COMP.
+      *
+      *------------------------------------------------------*
+      *   ZONE DE COMMUNICATION                              *
+      *------------------------------------------------------*
+      *
+       01  FILLER      PIC X(16) VALUE 'COMMAREA'.
+      *
+           COPY WSCLICOM.
+      *
+       01  LONG-COM               PIC S9(4) COMP.
+      *
+       01  C-R                    PIC S9(8) COMP.
+       01  WS-RESPCR              PIC S9(8) COMP.
+      *
+      *------------------------------------------------------*
+      *   TABLE DE TRAVAIL POUR LA PAGE COURANTE             *
+      *------------------------------------------------------*
+      *
+       01  WS-NB-LIGNES            PIC S9(4) COMP VALUE 0.
+       01  WS-IND-SRC              PIC S9(4) COMP.
+       01  WS-IND-DST              PIC S9(4) COMP.
+      *
+       01  WS-TAB-PAGE.
+           05 WS-LIGNE OCCURS 10.
+              10 NUM-LIGNE         PIC 9(08).
+              10 NOM-LIGNE         PIC X(20).
+              10 PNM-LIGNE         PIC X(20).
+              10 VIL-LIGNE         PIC X(25).
+      *
+       01  WS-TAB-TEMP.
+           05 WS-TEMP  OCCURS 10.
+              10 NUM-TEMP          PIC 9(08).
+              10 NOM-TEMP          PIC X(20).
+              10 PNM-TEMP          PIC X(20).
+              10 VIL-TEMP          PIC X(25).
+      *
+      *------------------------------------------------------*
+      *   VARIABLES DIVERSES                                 *
+      *------------------------------------------------------*
+      *
+       01  EFZ-X80                PIC S9(4) COMP VALUE +128.
+       01  FILLER REDEFINES EFZ-X80.
+           05 FILLER              PIC X.
+           05 EFZ                 PIC X.
+      *
+       01  DATE-ABS               PIC S9(18) COMP.
+       01  WS-TRTM.
+           05 TRANS               PIC X(4).
+           05                     PIC X VALUE '/'.
+           05 TERM                PIC X(4).
+
+       01  WS-TRERR.
+           05 FILLER              PIC X(20)
+              VALUE       'TRANSACTION IMPREVUE'.
+      *
+      *------------------------------------------------------*
+      *   VARIABLES BOOLEENNES                               *
+      *------------------------------------------------------*
+      *
+       01  INDIC-ERREUR     PIC X(01) VALUE '0'.
+           88 ERREUR     VALUE '1'.
+      *
+       01  INDIC-FIN-BROWSE       PIC X(01) VALUE '0'.
+           88 FIN-BROWSE          VALUE '1'.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DE   LA   MAP                        *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'ECRAN MAPLCIA'.
+           COPY MAPLCIA.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'TOUCHE FONCTION'.
+           COPY DFHAID.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  ATTRIBUTS                       *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'ATTRIBUTS'.
+           COPY DFHBMSCA.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DU  FICHIER FCLI : CLIENTS           *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'FICHIER CLIENTS'.
+           COPY FCLIENTS.
+      *
+      *======================================================*
+      *          L I N K A G E     S E C T I O N             *
+      *======================================================*
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 FILLER           PIC X(200).
+      *
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+      *
+       PROCEDURE DIVISION.
+      *
+      *---------------------*
+       10000-DEBUT-PROGRAMME.
+      *---------------------*
+           EXEC CICS HANDLE CONDITION
+               ERROR(91000-ERREUR-CICS)
+           END-EXEC
+
+           MOVE LENGTH OF WS-COMMAREA TO LONG-COM
+           .
+      *---------------------*
+       20000-TRAIT-PROGRAMME.
+      *---------------------*
+           IF EIBCALEN = 0
+              EXEC CICS SEND FROM (WS-TRERR)
+                        ERASE
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           ELSE
+              MOVE DFHCOMMAREA  TO WS-COMMAREA
+              IF PREMIERE-FOIS
+                 PERFORM 21000-PREMIERE-FOIS
+              ELSE
+                 PERFORM 22000-AUTRES-FOIS
+              END-IF
+           END-IF
+
+           GOBACK
+           .
+      *----------------------*
+       21000-PREMIERE-FOIS.
+      *----------------------*
+           MOVE '0' TO WS-COM-PREM
+
+           MOVE LOW-VALUE TO MAPLO
+
+           EXEC CICS ASKTIME
+                     ABSTIME(DATE-ABS)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(DATE-ABS)
+                     DATESEP('/')
+                     DDMMYYYY(DATEO)
+                     TIME(HEUREO)
+                     TIMESEP(':')
+           END-EXEC
+
+           MOVE EIBTRMID TO TERM
+           MOVE EIBTRNID TO TRANS
+           MOVE WS-TRTM TO TRTMO
+
+           MOVE 0 TO WS-LIST-TOP
+           MOVE 0 TO WS-LIST-BOTTOM
+
+           PERFORM 21400-CHARGE-PAGE-SUIVANTE
+
+           IF WS-NB-LIGNES = 0
+              MOVE '1' TO INDIC-ERREUR
+              MOVE 5   TO NUM-MES
+           END-IF
+
+           PERFORM 21600-PRESENTER-PAGE
+           PERFORM 21300-ENVOI-PREMIERE-FOIS
+           PERFORM 29900-RETOUR-CICS
+           .
+      *-------------------------*
+       21300-ENVOI-PREMIERE-FOIS.
+      *-------------------------*
+           IF ERREUR
+              MOVE MESS-ERR(NUM-MES) TO MESSAGEO
+           END-IF
+
+           EXEC CICS SEND
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     FROM   (MAPLO)
+                     ERASE
+                     CURSOR
+           END-EXEC
+           .
+      *-----------------*
+       22000-AUTRES-FOIS.
+      *-----------------*
+           MOVE LOW-VALUE TO MAPLI
+
+           EXEC CICS RECEIVE
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     INTO   (MAPLI)
+                     RESP   (C-R)
+           END-EXEC
+
+           IF C-R NOT = DFHRESP(NORMAL) AND NOT = DFHRESP(MAPFAIL)
+              PERFORM 91000-ERREUR-CICS
+           END-IF
+
+           MOVE '0' TO INDIC-ERREUR
+
+           IF EIBAID = DFHPF8
+              PERFORM 22100-PAGE-SUIVANTE
+           END-IF
+
+           IF EIBAID = DFHPF7
+              PERFORM 22200-PAGE-PRECEDENTE
+           END-IF
+
+           IF EIBAID = DFHPF3
+              PERFORM 22800-RET-MENU
+           END-IF
+
+           IF EIBAID = DFHPF12
+              PERFORM 22900-FIN-TRANSACTION
+           END-IF
+
+           IF EIBAID NOT = DFHPF7 AND NOT = DFHPF8
+               AND NOT = DFHPF3 AND NOT = DFHPF12
+              MOVE 1   TO NUM-MES
+              MOVE '1' TO INDIC-ERREUR
+           END-IF
+
+           PERFORM 21600-PRESENTER-PAGE
+           PERFORM 22300-ENVOI-AUTRES-FOIS
+           PERFORM 29900-RETOUR-CICS
+           .
+      *-----------------------*
+       22100-PAGE-SUIVANTE.
+      *-----------------------*
+           COMPUTE WS-LIST-TOP = WS-LIST-BOTTOM + 1
+           PERFORM 21400-CHARGE-PAGE-SUIVANTE
+
+           IF WS-NB-LIGNES = 0
+              MOVE '1' TO INDIC-ERREUR
+              MOVE 4   TO NUM-MES
+           END-IF
+           .
+      *-----------------------*
+       22200-PAGE-PRECEDENTE.
+      *-----------------------*
+           PERFORM 21500-CHARGE-PAGE-PRECEDENTE
+
+           IF WS-NB-LIGNES = 0
+              MOVE '1' TO INDIC-ERREUR
+              MOVE 3   TO NUM-MES
+           END-IF
+           .
+      *-----------------------------*
+       21400-CHARGE-PAGE-SUIVANTE.
+      *-----------------------------*
+           MOVE 0   TO WS-NB-LIGNES
+           MOVE '0' TO INDIC-FIN-BROWSE
+           MOVE WS-LIST-TOP TO E-NUMERO
+
+           EXEC CICS STARTBR FILE('FCLIENT')
+                     RIDFLD(E-NUMERO)
+                     GTEQ
+                     RESP(WS-RESPCR)
+           END-EXEC
+
+           IF WS-RESPCR = DFHRESP(NORMAL)
+              PERFORM 21410-LIRE-UNE-LIGNE THRU 21410-EXIT
+                 UNTIL WS-NB-LIGNES = 10 OR FIN-BROWSE
+
+              EXEC CICS ENDBR FILE('FCLIENT')
+              END-EXEC
+           END-IF
+
+           IF WS-NB-LIGNES > 0
+              MOVE NUM-LIGNE(WS-NB-LIGNES) TO WS-LIST-BOTTOM
+           END-IF
+           .
+      *-----------------------*
+       21410-LIRE-UNE-LIGNE.
+      *-----------------------*
+           EXEC CICS READNEXT FILE('FCLIENT')
+                     INTO(E-CLIENT)
+                     RIDFLD(E-NUMERO)
+                     RESP(WS-RESPCR)
+           END-EXEC
+
+           IF WS-RESPCR NOT = DFHRESP(NORMAL)
+              SET FIN-BROWSE TO TRUE
+              GO TO 21410-EXIT
+           END-IF
+
+           IF E-CLI-ACTIF
+              ADD 1 TO WS-NB-LIGNES
+              MOVE E-NUMERO   TO NUM-LIGNE(WS-NB-LIGNES)
+              MOVE E-NOM-CLI  TO NOM-LIGNE(WS-NB-LIGNES)
+              MOVE E-PNM-CLI  TO PNM-LIGNE(WS-NB-LIGNES)
+              MOVE E-VILLE-CLI TO VIL-LIGNE(WS-NB-LIGNES)
+              IF WS-NB-LIGNES = 1
+                 MOVE E-NUMERO TO WS-LIST-TOP
+              END-IF
+           END-IF
+           .
+       21410-EXIT.
+           EXIT.
+      *-------------------------------*
+       21500-CHARGE-PAGE-PRECEDENTE.
+      *-------------------------------*
+           MOVE 0   TO WS-NB-LIGNES
+           MOVE '0' TO INDIC-FIN-BROWSE
+           MOVE WS-LIST-TOP TO E-NUMERO
+
+           EXEC CICS STARTBR FILE('FCLIENT')
+                     RIDFLD(E-NUMERO)
+                     GTEQ
+                     RESP(WS-RESPCR)
+           END-EXEC
+
+           IF WS-RESPCR = DFHRESP(NORMAL)
+              PERFORM 21510-LIRE-LIGNE-PRECED THRU 21510-EXIT
+                 UNTIL WS-NB-LIGNES = 10 OR FIN-BROWSE
+
+              EXEC CICS ENDBR FILE('FCLIENT')
+              END-EXEC
+
+              IF WS-NB-LIGNES > 0
+                 PERFORM 21520-INVERSER-PAGE
+              END-IF
+           END-IF
+           .
+      *-----------------------------*
+       21510-LIRE-LIGNE-PRECED.
+      *-----------------------------*
+           EXEC CICS READPREV FILE('FCLIENT')
+                     INTO(E-CLIENT)
+                     RIDFLD(E-NUMERO)
+                     RESP(WS-RESPCR)
+           END-EXEC
+
+           IF WS-RESPCR NOT = DFHRESP(NORMAL)
+              SET FIN-BROWSE TO TRUE
+              GO TO 21510-EXIT
+           END-IF
+
+           IF E-CLI-ACTIF
+              ADD 1 TO WS-NB-LIGNES
+              MOVE E-NUMERO    TO NUM-TEMP(WS-NB-LIGNES)
+              MOVE E-NOM-CLI   TO NOM-TEMP(WS-NB-LIGNES)
+              MOVE E-PNM-CLI   TO PNM-TEMP(WS-NB-LIGNES)
+              MOVE E-VILLE-CLI TO VIL-TEMP(WS-NB-LIGNES)
+           END-IF
+           .
+       21510-EXIT.
+           EXIT.
+      *-----------------------*
+       21520-INVERSER-PAGE.
+      *-----------------------*
+      *    LA PAGE PRECEDENTE EST LUE A L'ENVERS (READPREV) ;
+      *    ON LA REMET DANS L'ORDRE CROISSANT DES NUMEROS
+      *-----------------------*
+           MOVE WS-NB-LIGNES TO WS-IND-SRC
+
+           PERFORM 21521-COPIER-LIGNE THRU 21521-EXIT
+              VARYING WS-IND-DST FROM 1 BY 1
+              UNTIL WS-IND-DST > WS-NB-LIGNES
+
+           MOVE NUM-LIGNE(1)            TO WS-LIST-TOP
+           MOVE NUM-LIGNE(WS-NB-LIGNES) TO WS-LIST-BOTTOM
+           .
+      *-----------------------*
+       21521-COPIER-LIGNE.
+      *-----------------------*
+           MOVE NUM-TEMP(WS-IND-SRC) TO NUM-LIGNE(WS-IND-DST)
+           MOVE NOM-TEMP(WS-IND-SRC) TO NOM-LIGNE(WS-IND-DST)
+           MOVE PNM-TEMP(WS-IND-SRC) TO PNM-LIGNE(WS-IND-DST)
+           MOVE VIL-TEMP(WS-IND-SRC) TO VIL-LIGNE(WS-IND-DST)
+           SUBTRACT 1 FROM WS-IND-SRC
+           .
+       21521-EXIT.
+           EXIT.
+      *-----------------------*
+       21600-PRESENTER-PAGE.
+      *-----------------------*
+           PERFORM 21610-PRESENTER-UNE-LIGNE
+              VARYING WS-IND-DST FROM 1 BY 1
+              UNTIL WS-IND-DST > 10
+           .
+      *-----------------------------*
+       21610-PRESENTER-UNE-LIGNE.
+      *-----------------------------*
+           IF WS-IND-DST <= WS-NB-LIGNES
+              MOVE NUM-LIGNE(WS-IND-DST) TO NUMCLIO(WS-IND-DST)
+              MOVE NOM-LIGNE(WS-IND-DST) TO NOMCLIO(WS-IND-DST)
+              MOVE PNM-LIGNE(WS-IND-DST) TO PNMCLIO(WS-IND-DST)
+              MOVE VIL-LIGNE(WS-IND-DST) TO VILLEO(WS-IND-DST)
+           ELSE
+              MOVE SPACE TO NUMCLIO(WS-IND-DST)
+              MOVE SPACE TO NOMCLIO(WS-IND-DST)
+              MOVE SPACE TO PNMCLIO(WS-IND-DST)
+              MOVE SPACE TO VILLEO(WS-IND-DST)
+           END-IF
+           .
+      *-------------------------*
+       22300-ENVOI-AUTRES-FOIS.
+      *-------------------------*
+           IF ERREUR
+              MOVE MESS-ERR(NUM-MES) TO MESSAGEO
+           ELSE
+              MOVE SPACE              TO MESSAGEO
+           END-IF
+
+           EXEC CICS SEND
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     FROM   (MAPLO)
+                     DATAONLY
+                     CURSOR
+           END-EXEC
+           .
+      *----------------------*
+       22800-RET-MENU.
+      *----------------------*
+           MOVE '1'      TO WS-COM-PREM
+           MOVE 0        TO WS-CHOIX-NUM
+
+           EXEC CICS XCTL
+               PROGRAM  ('GESCLI10')
+               COMMAREA (WS-COMMAREA)
+               LENGTH   (LONG-COM)
+           END-EXEC
+           .
+      *----------------------*
+       22900-FIN-TRANSACTION.
+      *----------------------*
+           MOVE 2        TO NUM-MES
+           MOVE '1'      TO INDIC-ERREUR
+
+           PERFORM 22300-ENVOI-AUTRES-FOIS.
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *-----------------*
+       29900-RETOUR-CICS.
+      *-----------------*
+            EXEC CICS RETURN
+                      TRANSID  (MA-TRX)
+                      COMMAREA (WS-COMMAREA)
+                      LENGTH   (LONG-COM)
+            END-EXEC
+            .
+      *-----------------*
+       91000-ERREUR-CICS.
+      *-----------------*
+           MOVE '1'             TO INDIC-ERREUR
+           MOVE  6              TO NUM-MES
+           PERFORM 22300-ENVOI-AUTRES-FOIS
+           EXEC CICS RETURN
+           END-EXEC
+           .
