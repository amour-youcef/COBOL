@@ -1,248 +1,458 @@
-      *======================================================*
-      *       PROGRAMME  CICS EN PSEUDO CONVERSATIONNEL      *
-      *======================================================*
-      
-      *======================================================*
-      *   I D E N T I F I C A T I O N     D I V I S I O N    *
-      *======================================================*
-      *
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GESCLI10.
-      *
-      *======================================================*
-      *   E N V I R O N M E N T       D I V I S I O N        *
-      *======================================================*
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-390.
-       OBJECT-COMPUTER. IBM-390.
-
-      *======================================================*
-      *           D A T A         D I V I S I O N            *
-      *======================================================*
-       DATA DIVISION.
-
-      *------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-      *------------------------------------------------------*
-      *
-       01 FILLER             PIC X(16) VALUE 'DEBUT WORKING'.
-       01 MON-PROG           PIC X(08) VALUE 'GESCLI10'.
-       01 MON-MAPSET         PIC X(08) VALUE 'MAP0CIA'.
-       01 MA-MAP             PIC X(08) VALUE 'MAP0'.
-       01 MA-TRX             PIC X(04) VALUE 'T0CA'.
-      *
-      *------------------------------------------------------*
-      *   MESSAGES D'ERREUR                                  *
-      *------------------------------------------------------*
-       01  TB-MESSAGES.
-      *- 1
-           05 FILLER               PIC X(65)
-              VALUE 'TOUCHE INTERDITE'.
-      *- 2
-           05 FILLER               PIC X(65)
-              VALUE 'FIN TRANSACTION'.
-      *- 3
-           05 FILLER               PIC X(65)
-              VALUE 'CHOIX OBLIGATOIRE'.
-      *- 4
-           05 FILLER               PIC X(65)
-              VALUE 'CHOIX NON NUMERIQUE'.
-      *- 5
-           05 FILLER               PIC X(65)
-              VALUE 'CHOIX DOIT ETRE COMPRIS ENTRE 1 ET 5'.
-      *- 6
-           05 FILLER               PIC X(65)
-              VALUE 'ERREUR GRAVE DANS LE PROGRAMME'.
-
-      *- 7 
-           05 MESS-CREATION.
-              10 FILLER            PIC X(17)
-                 VALUE 'ENREGISTREMENT : '.
-              10 CODE-CREATION     PIC X(4).
-              10 FILLER            PIC X(5)
-                 VALUE ' CREE'.
-
-      *- 8  
-           05 MESS-MODIF.
-             10 FILLER            PIC X(17)
-                VALUE 'ENREGISTREMENT : '.
-             10 CODE-MODIF        PIC X(4).
-             10 FILLER            PIC X(8)
-                VALUE ' MODIFIE'.
-
-      *- 9  
-           05 MESS-SUPPRES.
-             10 FILLER            PIC X(17)
-                VALUE 'ENREGISTREMENT : '.
-             10 CODE-SUPPRES      PIC X(4).
-             10 FILLER            PIC X(9)
-                VALUE ' SUPPRIME'.
-
-                  
-       01  TB-MESS-ERREUR REDEFINES TB-MESSAGES.
-           05 MESS-ERR OCCURS 9    PIC X(65).
-
-       01  NUM-MES         PIC S9(4) COMP.
-
-      *------------------------------------------------------*
-      *   VARIABLES POUR LE DEBRANCHEMENT AUX PROGRAMMES     *
-      *          !!!!      A ADAPTER      !!!!               *
-      *------------------------------------------------------*
-      *
-       01 TB-PGM.
-           05 FILLER   PIC X(08)  VALUE 'CREACLI'.
-           05 FILLER   PIC X(08)  VALUE 'CONSCLI'.
-           05 FILLER   PIC X(08)  VALUE 'MODIFCLI'.
-           05 FILLER   PIC X(08)  VALUE 'SUPCLI'.
-
-       01 TB-PGM-RED REDEFINES TB-PGM.
-           05 PGM OCCURS 4  PIC X(08).
-
-       01 NOM-PROG             PIC X(08).
-      *
-      *------------------------------------------------------*
-      *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
-      *------------------------------------------------------*
-      *
-       01  FILLER      PIC X(16) VALUE 'COMMAREA'.
-      *
-       01  WS-COMMAREA.
-           05 WS-COM-PREM         PIC X(01).
-              88 PREMIERE-FOIS  VALUE '1'.
-           05 WS-CHOIX.
-              10 WS-CHOIX-NUM     PIC 9(01).
-           05 WS-NUM-CLIENT       PIC X(8).
-           05 FILLER              PIC X(118).
-           05 WS-NUM-MESS         PIC 9(4) COMP.
-           05 WS-PROG_APPEL       PIC 9.
-           05 FILLER              PIC X(72) VALUE SPACE.
-            
-      *
-       01  LONG-COM               PIC S9(4) COMP VALUE +200.
-      *
-       01  C-R                    PIC S9(8) COMP.
-      *
-      *------------------------------------------------------*
-      *   VARIABLES DIVERSES                                 *
-      *------------------------------------------------------*
-      *
-       01  EFZ-X80                PIC S9(4) COMP VALUE +128.
-       01  FILLER REDEFINES EFZ-X80.
-           05 FILLER              PIC X.
-           05 EFZ                 PIC X.
-      *
-       01  DATE-ABS               PIC S9(18) COMP.
-       01  WS-TRTM.
-           05 TRANS               PIC X(4).
-           05                     PIC X VALUE '/'.
-           05 TERM                PIC X(4).
-      *
-      *------------------------------------------------------*
-      *   VARIABLES BOOLEENNES                               *
-      *------------------------------------------------------*
-      *
-       01  FILLER      PIC X(16) VALUE 'BOOLEENS'.
-      *
-       01  INDIC-ERREUR     PIC X(01) VALUE '0'.
-           88 ERREUR     VALUE '1'.
-      *
-       01  INDIC-ERR-CHOIX        PIC X(01) VALUE '0'.
-           88 ERREUR-CHOIX        VALUE '1'.
-      *
-      *
-      *------------------------------------------------------*
-      *   DESCRIPTION   DE   LA   MAP                        *
-      *------------------------------------------------------*
-       01  FILLER      PIC X(16) VALUE 'ECRAN MAP0CIA'.
-           COPY MAP0CIA.
-      *
-      *------------------------------------------------------*
-      *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
-      *------------------------------------------------------*
-       01  FILLER      PIC X(16) VALUE 'TOUCHE FONCTION'.
-           COPY DFHAID.
-      *
-      *------------------------------------------------------*
-      *   DESCRIPTION   DES  ATTRIBUTS                       *
-      *------------------------------------------------------*
-       01  FILLER      PIC X(16) VALUE 'ATTRIBUTS'.
-           COPY DFHBMSCA.
-      *
-      *======================================================*
-      *          L I N K A G E     S E C T I O N             *
-      *======================================================*
-      *
-       LINKAGE SECTION.
-       01  DFHCOMMAREA.
-           05 FILLER           PIC X(200).
-      *
-      *======================================================*
-      *     P R O C E D U R E     D I V I S I O N            *
-      *======================================================*
-      *
-       PROCEDURE DIVISION.
-      *
-      *---------------------*
-       10000-DEBUT-PROGRAMME.
-      *---------------------*
-           EXEC CICS HANDLE CONDITION
-               ERROR(91000-ERREUR-CICS)
-           END-EXEC
-
-           .
-      *----------------------*
-       21000-PREMIERE-FOIS.
-      *----------------------*
-
-           MOVE LOW-VALUE TO MAP0O
-
-           EXEC CICS ASKTIME
-                     ABSTIME(DATE-ABS)
-           END-EXEC
-
-           EXEC CICS FORMATTIME
-                     ABSTIME(DATE-ABS)
-                     DATESEP('/')
-                     DDMMYYYY(DATEO)
-                     TIME(HEUREO)
-                     TIMESEP(':')
-           END-EXEC
-
-           MOVE EIBTRMID TO TERM
-           MOVE EIBTRNID TO TRANS
-           MOVE WS-TRTM TO TRTMO
-           MOVE -1 TO CHOIXL
-
-           PERFORM 21100-INIT-ECRAN
-
-           PERFORM 21300-ENVOI-PREMIERE-FOIS
-           PERFORM 29900-RETOUR-CICS
-           .
-      *-------------------*
-       21100-INIT-ECRAN.
-      *-------------------*
-           MOVE '.' TO CHOIXO
- 
-           .
-      *-------------------------*
-       21300-ENVOI-PREMIERE-FOIS.
-      *-------------------------*
-           EXEC CICS SEND
-                     MAP    (MA-MAP)
-                     MAPSET (MON-MAPSET)
-                     FROM   (MAP0O)
-                     ERASE
-                     CURSOR
-           END-EXEC
-           .
-      *-----------------*
-       29900-RETOUR-CICS.
-      *-----------------*
-            EXEC CICS RETURN
-                      TRANSID  (MA-TRX)
-                      COMMAREA (WS-COMMAREA)
-                      LENGTH   (LONG-COM)
-            END-EXEC
-
-            .
+      *======================================================*
+      *       PROGRAMME  CICS EN PSEUDO CONVERSATIONNEL      *
+      *       MENU DE GESTION DES CLIENTS                    *
+      *======================================================*
+      *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESCLI10.
+      *
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+      *------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *
+       01 FILLER             PIC X(16) VALUE 'DEBUT WORKING'.
+       01 MON-PROG           PIC X(08) VALUE 'GESCLI10'.
+       01 MON-MAPSET         PIC X(08) VALUE 'MAP0CIA'.
+       01 MA-MAP             PIC X(08) VALUE 'MAP0'.
+       01 MA-TRX             PIC X(04) VALUE 'T0CA'.
+      *
+      *------------------------------------------------------*
+      *   MESSAGES D'ERREUR                                  *
+      *------------------------------------------------------*
+       01  TB-MESSAGES.
+      *- 1
+           05 FILLER               PIC X(65)
+              VALUE 'TOUCHE INTERDITE'.
+      *- 2
+           05 FILLER               PIC X(65)
+              VALUE 'FIN TRANSACTION'.
+      *- 3
+           05 FILLER               PIC X(65)
+              VALUE 'CHOIX OBLIGATOIRE'.
+      *- 4
+           05 FILLER               PIC X(65)
+              VALUE 'CHOIX NON NUMERIQUE'.
+      *- 5
+           05 FILLER               PIC X(65)
+              VALUE 'CHOIX DOIT ETRE COMPRIS ENTRE 1 ET 5'.
+      *- 6
+           05 FILLER               PIC X(65)
+              VALUE 'ERREUR GRAVE DANS LE PROGRAMME'.
+      *- 7
+           05 MESS-CREATION.
+              10 FILLER            PIC X(17)
+                 VALUE 'ENREGISTREMENT : '.
+              10 CODE-CREATION     PIC 9(8).
+              10 FILLER            PIC X(5)
+                 VALUE ' CREE'.
+              10 FILLER            PIC X(35) VALUE SPACE.
+
+      *- 8
+           05 MESS-MODIF.
+             10 FILLER            PIC X(17)
+                VALUE 'ENREGISTREMENT : '.
+             10 CODE-MODIF        PIC 9(8).
+             10 FILLER            PIC X(8)
+                VALUE ' MODIFIE'.
+             10 FILLER            PIC X(32) VALUE SPACE.
+
+      *- 9
+           05 MESS-SUPPRES.
+             10 FILLER            PIC X(17)
+                VALUE 'ENREGISTREMENT : '.
+             10 CODE-SUPPRES      PIC 9(8).
+             10 FILLER            PIC X(9)
+                VALUE ' SUPPRIME'.
+             10 FILLER            PIC X(31) VALUE SPACE.
+
+      *- 10
+           05 FILLER               PIC X(65)
+              VALUE 'CHOIX RESERVE AUX OPERATEURS AUTORISES'.
+
+       01  TB-MESS-ERREUR REDEFINES TB-MESSAGES.
+           05 MESS-ERR OCCURS 10   PIC X(65).
+
+       01  NUM-MES         PIC S9(4) COMP.
+
+      *------------------------------------------------------*
+      *   CONTROLE DES OPERATEURS AUTORISES A MODIFIER OU    *
+      *   SUPPRIMER UN CLIENT (CHOIX 3 ET 4 DU MENU)         *
+      *------------------------------------------------------*
+      *
+       01 TB-OPERATEURS.
+           05 FILLER   PIC X(03)  VALUE 'ADM'.
+           05 FILLER   PIC X(03)  VALUE 'SUP'.
+           05 FILLER   PIC X(03)  VALUE 'CHF'.
+
+       01 TB-OPERATEURS-RED REDEFINES TB-OPERATEURS.
+           05 OPERATEUR-AUTORISE OCCURS 3  PIC X(03).
+
+       01  WS-OP-IDX               PIC S9(4) COMP.
+
+      *------------------------------------------------------*
+      *   VARIABLES POUR LE DEBRANCHEMENT AUX PROGRAMMES     *
+      *------------------------------------------------------*
+      *
+       01 TB-PGM.
+           05 FILLER   PIC X(08)  VALUE 'PRGCREA'.
+           05 FILLER   PIC X(08)  VALUE 'CONSCLI'.
+           05 FILLER   PIC X(08)  VALUE 'MODIFCLI'.
+           05 FILLER   PIC X(08)  VALUE 'SUPCLI'.
+           05 FILLER   PIC X(08)  VALUE 'LISTECLI'.
+
+       01 TB-PGM-RED REDEFINES TB-PGM.
+           05 PGM OCCURS 5  PIC X(08).
+
+       01 NOM-PROG             PIC X(08).
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
+      *------------------------------------------------------*
+      *
+       01  FILLER      PIC X(16) VALUE 'COMMAREA'.
+      *
+           COPY WSCLICOM.
+      *
+       01  LONG-COM               PIC S9(4) COMP.
+      *
+       01  C-R                    PIC S9(8) COMP.
+      *
+      *------------------------------------------------------*
+      *   VARIABLES DIVERSES                                 *
+      *------------------------------------------------------*
+      *
+       01  EFZ-X80                PIC S9(4) COMP VALUE +128.
+       01  FILLER REDEFINES EFZ-X80.
+           05 FILLER              PIC X.
+           05 EFZ                 PIC X.
+      *
+       01  DATE-ABS               PIC S9(18) COMP.
+       01  WS-TRTM.
+           05 TRANS               PIC X(4).
+           05                     PIC X VALUE '/'.
+           05 TERM                PIC X(4).
+      *
+       01  WS-TRERR.
+           05 FILLER              PIC X(20)
+              VALUE       'TRANSACTION IMPREVUE'.
+      *
+      *------------------------------------------------------*
+      *   VARIABLES BOOLEENNES                               *
+      *------------------------------------------------------*
+      *
+       01  FILLER      PIC X(16) VALUE 'BOOLEENS'.
+      *
+       01  INDIC-ERREUR     PIC X(01) VALUE '0'.
+           88 ERREUR     VALUE '1'.
+      *
+       01  INDIC-ERR-CHOIX        PIC X(01) VALUE '0'.
+           88 ERREUR-CHOIX        VALUE '1'.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DE   LA   MAP                        *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'ECRAN MAP0CIA'.
+           COPY MAP0CIA.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'TOUCHE FONCTION'.
+           COPY DFHAID.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  ATTRIBUTS                       *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'ATTRIBUTS'.
+           COPY DFHBMSCA.
+      *
+      *======================================================*
+      *          L I N K A G E     S E C T I O N             *
+      *======================================================*
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 FILLER           PIC X(200).
+      *
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+      *
+       PROCEDURE DIVISION.
+      *
+      *---------------------*
+       10000-DEBUT-PROGRAMME.
+      *---------------------*
+           EXEC CICS HANDLE CONDITION
+               ERROR(91000-ERREUR-CICS)
+           END-EXEC
+
+           MOVE LENGTH OF WS-COMMAREA TO LONG-COM
+           .
+      *---------------------*
+       20000-TRAIT-PROGRAMME.
+      *---------------------*
+           IF EIBCALEN = 0
+              EXEC CICS SEND FROM (WS-TRERR)
+                        ERASE
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           ELSE
+              MOVE DFHCOMMAREA  TO WS-COMMAREA
+              IF PREMIERE-FOIS
+                 PERFORM 21000-PREMIERE-FOIS
+              ELSE
+                 PERFORM 22000-AUTRES-FOIS
+              END-IF
+           END-IF
+
+           GOBACK
+           .
+      *----------------------*
+       21000-PREMIERE-FOIS.
+      *----------------------*
+           MOVE '0' TO WS-COM-PREM
+
+           MOVE LOW-VALUE TO MAP0O
+
+           EXEC CICS ASKTIME
+                     ABSTIME(DATE-ABS)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(DATE-ABS)
+                     DATESEP('/')
+                     DDMMYYYY(DATEO)
+                     TIME(HEUREO)
+                     TIMESEP(':')
+           END-EXEC
+
+           MOVE EIBTRMID TO TERM
+           MOVE EIBTRNID TO TRANS
+           MOVE WS-TRTM TO TRTMO
+           MOVE -1 TO CHOIXL
+
+           PERFORM 21150-CONTROLE-AUTORISATION
+
+           PERFORM 21100-INIT-ECRAN
+           PERFORM 21200-MESSAGE-RETOUR
+
+           PERFORM 21300-ENVOI-PREMIERE-FOIS
+           PERFORM 29900-RETOUR-CICS
+           .
+      *----------------------------*
+       21150-CONTROLE-AUTORISATION.
+      *----------------------------*
+      *    SIGN-ON : L'IDENTIFIANT DE L'OPERATEUR EST CAPTURE
+      *    DANS LA COMMAREA ET COMPARE A LA TABLE DES OPERATEURS
+      *    AUTORISES A MODIFIER OU SUPPRIMER UN CLIENT
+      *----------------------------*
+           MOVE EIBOPID TO WS-OPID
+           MOVE '0'     TO WS-AUTORISE
+           MOVE 1       TO WS-OP-IDX
+
+           PERFORM 21160-RECHERCHE-OPERATEUR
+              UNTIL WS-OP-IDX > 3 OR WS-OPERATEUR-AUTORISE
+           .
+      *----------------------------*
+       21160-RECHERCHE-OPERATEUR.
+      *----------------------------*
+           IF WS-OPID = OPERATEUR-AUTORISE(WS-OP-IDX)
+              MOVE '1' TO WS-AUTORISE
+           END-IF
+           ADD 1 TO WS-OP-IDX
+           .
+      *-------------------*
+       21100-INIT-ECRAN.
+      *-------------------*
+           MOVE '.' TO CHOIXO
+           .
+      *---------------------------*
+       21200-MESSAGE-RETOUR.
+      *---------------------------*
+      *    UN PROGRAMME APPELE (PRGCREA/MODIFCLI/SUPCLI) PEUT
+      *    DEMANDER L'AFFICHAGE D'UN COMPTE-RENDU SUR LE MENU
+      *    EN POSITIONNANT WS-NUM-MESS ET WS-NUM-CLI AVANT XCTL
+      *---------------------------*
+           EVALUATE WS-NUM-MESS
+              WHEN 7
+                 MOVE WS-NUM-CLI  TO CODE-CREATION
+                 MOVE MESS-CREATION TO MESSAGEO
+              WHEN 8
+                 MOVE WS-NUM-CLI  TO CODE-MODIF
+                 MOVE MESS-MODIF  TO MESSAGEO
+              WHEN 9
+                 MOVE WS-NUM-CLI  TO CODE-SUPPRES
+                 MOVE MESS-SUPPRES TO MESSAGEO
+              WHEN OTHER
+                 MOVE SPACE       TO MESSAGEO
+           END-EVALUATE
+
+           MOVE 0 TO WS-NUM-MESS
+           .
+      *-------------------------*
+       21300-ENVOI-PREMIERE-FOIS.
+      *-------------------------*
+           EXEC CICS SEND
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     FROM   (MAP0O)
+                     ERASE
+                     CURSOR
+           END-EXEC
+           .
+      *-----------------*
+       22000-AUTRES-FOIS.
+      *-----------------*
+           MOVE LOW-VALUE TO MAP0I
+
+           EXEC CICS RECEIVE
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     INTO   (MAP0I)
+                     RESP   (C-R)
+           END-EXEC
+
+           IF C-R NOT = DFHRESP(NORMAL) AND NOT = DFHRESP(MAPFAIL)
+              PERFORM 91000-ERREUR-CICS
+           END-IF
+
+           IF EIBAID = DFHENTER
+              PERFORM 22100-TRAITEMENT-NORMAL
+           END-IF
+
+           IF EIBAID = DFHPF12
+              PERFORM 22900-FIN-TRANSACTION
+           END-IF
+
+           IF EIBAID NOT = DFHPF12 AND NOT = DFHENTER
+              PERFORM 22200-ERREUR-TOUCHE
+           END-IF
+
+           PERFORM 22300-ENVOI-AUTRES-FOIS
+           PERFORM 29900-RETOUR-CICS
+           .
+      *------------------------*
+       22100-TRAITEMENT-NORMAL.
+      *------------------------*
+           PERFORM 22110-CONTROLE-CHOIX
+           IF NOT ERREUR
+              PERFORM 22130-BRANCHEMENT
+           END-IF
+           .
+      *-----------------------*
+       22110-CONTROLE-CHOIX.
+      *-----------------------*
+           MOVE '0' TO INDIC-ERR-CHOIX
+
+           IF CHOIXI = SPACE OR LOW-VALUE
+              MOVE '1' TO INDIC-ERR-CHOIX
+              MOVE 3   TO NUM-MES
+           ELSE
+              IF CHOIXI NOT NUMERIC
+                 MOVE '1' TO INDIC-ERR-CHOIX
+                 MOVE 4   TO NUM-MES
+              ELSE
+                 IF CHOIXI < 1 OR CHOIXI > 5
+                    MOVE '1' TO INDIC-ERR-CHOIX
+                    MOVE 5   TO NUM-MES
+                 ELSE
+                    MOVE CHOIXI TO WS-CHOIX-NUM
+                    IF (WS-CHOIX-NUM = 3 OR WS-CHOIX-NUM = 4)
+                       AND NOT WS-OPERATEUR-AUTORISE
+                       MOVE '1' TO INDIC-ERR-CHOIX
+                       MOVE 10  TO NUM-MES
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           IF ERREUR-CHOIX
+              MOVE '1' TO INDIC-ERREUR
+              MOVE -1  TO CHOIXL
+              MOVE 'Q' TO CHOIXA
+           END-IF
+           .
+      *-----------------*
+       22130-BRANCHEMENT.
+      *-----------------*
+           MOVE PGM(WS-CHOIX-NUM) TO NOM-PROG
+           MOVE '1'               TO WS-COM-PREM
+
+           EXEC CICS XCTL
+               PROGRAM  (NOM-PROG)
+               COMMAREA (WS-COMMAREA)
+               LENGTH   (LONG-COM)
+           END-EXEC
+           .
+      *--------------------*
+       22200-ERREUR-TOUCHE.
+      *--------------------*
+           MOVE 1  TO  NUM-MES
+           MOVE '1' TO  INDIC-ERREUR
+           MOVE -1 TO  CHOIXL
+           .
+      *-------------------------*
+       22300-ENVOI-AUTRES-FOIS.
+      *-------------------------*
+           IF ERREUR
+              MOVE MESS-ERR(NUM-MES) TO MESSAGEO
+           ELSE
+              MOVE SPACE              TO MESSAGEO
+           END-IF
+
+           EXEC CICS SEND
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     FROM   (MAP0O)
+                     DATAONLY
+                     CURSOR
+           END-EXEC
+           .
+      *----------------------*
+       22900-FIN-TRANSACTION.
+      *----------------------*
+           MOVE 2        TO NUM-MES
+           MOVE '1'      TO INDIC-ERREUR
+
+           PERFORM 22300-ENVOI-AUTRES-FOIS.
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *-----------------*
+       29900-RETOUR-CICS.
+      *-----------------*
+            EXEC CICS RETURN
+                      TRANSID  (MA-TRX)
+                      COMMAREA (WS-COMMAREA)
+                      LENGTH   (LONG-COM)
+            END-EXEC
+            .
+      *-----------------*
+       91000-ERREUR-CICS.
+      *-----------------*
+           MOVE '1'             TO INDIC-ERREUR
+           MOVE  6              TO NUM-MES
+           PERFORM 22300-ENVOI-AUTRES-FOIS
+           EXEC CICS RETURN
+           END-EXEC
+           .
