@@ -0,0 +1,396 @@
+      *======================================================*
+      *   CONSULTATION D'UN CLIENT (LECTURE SEULE)           *
+      *======================================================*
+      *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSCLI.
+      *
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+      *------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *
+       01 FILLER             PIC X(16) VALUE 'DEBUT WORKING'.
+      *
+       01 MON-PROG           PIC X(08) VALUE 'CONSCLI'.
+       01 MON-MAPSET         PIC X(08) VALUE 'CREACLI'.
+       01 MA-MAP             PIC X(08) VALUE 'MAP1'.
+       01 MA-TRX             PIC X(04) VALUE 'T2CA'.
+      *
+      *------------------------------------------------------*
+      *   MESSAGES D'ERREUR                                  *
+      *------------------------------------------------------*
+       01  TB-MESSAGES.
+      *- 1
+           05 FILLER               PIC X(65)
+              VALUE 'TOUCHE INTERDITE'.
+      *- 2
+           05 FILLER               PIC X(65)
+              VALUE 'FIN TRANSACTION'.
+      *- 3
+           05 FILLER               PIC X(65)
+              VALUE 'LE NUMERO DE CLIENT EST OBLIGATOIRE'.
+      *- 4
+           05 FILLER               PIC X(65)
+              VALUE 'LE NUMERO DE CLIENT DOIT ETRE NUMERIQUE'.
+      *- 5
+           05 FILLER               PIC X(65)
+              VALUE 'CLIENT INCONNU'.
+      *- 6
+           05 FILLER               PIC X(65)
+              VALUE 'ERREUR GRAVE DANS LE PROGRAMME'.
+      *-
+       01  TB-MESS-ERREUR REDEFINES TB-MESSAGES.
+           05 MESS-ERR OCCURS 6    PIC X(65).
+
+       01  NUM-MES         PIC S9(4) COMP.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
+      *------------------------------------------------------*
+      *
+       01  FILLER      PIC X(16) VALUE 'COMMAREA'.
+      *
+           COPY WSCLICOM.
+      *
+       01  LONG-COM               PIC S9(4) COMP.
+      *
+       01  C-R                    PIC S9(8) COMP.
+       01  WS-RESPCR              PIC S9(8) COMP.
+      *
+      *------------------------------------------------------*
+      *   VARIABLES DIVERSES                                 *
+      *------------------------------------------------------*
+      *
+       01  EFZ-X80                PIC S9(4) COMP VALUE +128.
+       01  FILLER REDEFINES EFZ-X80.
+           05 FILLER              PIC X.
+           05 EFZ                 PIC X.
+      *
+       01  DATE-ABS               PIC S9(18) COMP.
+       01  WS-TRTM.
+           05 TRANS               PIC X(4).
+           05                     PIC X VALUE '/'.
+           05 TERM                PIC X(4).
+
+       01  WS-TRERR.
+           05 FILLER              PIC X(20)
+              VALUE       'TRANSACTION IMPREVUE'.
+      *
+      *------------------------------------------------------*
+      *   VARIABLES BOOLEENNES                               *
+      *------------------------------------------------------*
+      *
+       01  INDIC-ERREUR     PIC X(01) VALUE '0'.
+           88 ERREUR     VALUE '1'.
+      *
+       01  INDIC-ERR-NUM          PIC X(01) VALUE '0'.
+           88 ERREUR-NUM          VALUE '1'.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DE   LA   MAP                        *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'ECRAN MAP1CIA'.
+           COPY MAP1CIA.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'TOUCHE FONCTION'.
+           COPY DFHAID.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  ATTRIBUTS                       *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'ATTRIBUTS'.
+           COPY DFHBMSCA.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DU  FICHIER FCLI : CLIENTS           *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'FICHIER CLIENTS'.
+           COPY FCLIENTS.
+      *
+      *======================================================*
+      *          L I N K A G E     S E C T I O N             *
+      *======================================================*
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 FILLER           PIC X(200).
+      *
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+      *
+       PROCEDURE DIVISION.
+      *
+      *---------------------*
+       10000-DEBUT-PROGRAMME.
+      *---------------------*
+           EXEC CICS HANDLE CONDITION
+               ERROR(91000-ERREUR-CICS)
+           END-EXEC
+
+           MOVE LENGTH OF WS-COMMAREA TO LONG-COM
+           .
+      *---------------------*
+       20000-TRAIT-PROGRAMME.
+      *---------------------*
+           IF EIBCALEN = 0
+              EXEC CICS SEND FROM (WS-TRERR)
+                        ERASE
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           ELSE
+              MOVE DFHCOMMAREA  TO WS-COMMAREA
+              IF PREMIERE-FOIS
+                 PERFORM 21000-PREMIERE-FOIS
+              ELSE
+                 PERFORM 22000-AUTRES-FOIS
+              END-IF
+           END-IF
+
+           GOBACK
+           .
+      *----------------------*
+       21000-PREMIERE-FOIS.
+      *----------------------*
+           MOVE '0' TO WS-COM-PREM
+
+           MOVE LOW-VALUE TO MAP1O
+
+           EXEC CICS ASKTIME
+                     ABSTIME(DATE-ABS)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(DATE-ABS)
+                     DATESEP('/')
+                     DDMMYYYY(DATEO)
+                     TIME(HEUREO)
+                     TIMESEP(':')
+           END-EXEC
+
+           MOVE -1 TO NUMCLIL
+
+           PERFORM 21100-INIT-ECRAN
+           PERFORM 29800-PROTEGE-CHAMPS
+           PERFORM 21300-ENVOI-PREMIERE-FOIS
+           PERFORM 29900-RETOUR-CICS
+           .
+      *-------------------*
+       21100-INIT-ECRAN.
+      *-------------------*
+           MOVE EIBTRMID TO TERM
+           MOVE EIBTRNID TO TRANS
+           MOVE WS-TRTM TO TRTMO
+           .
+      *-----------------------*
+       29800-PROTEGE-CHAMPS.
+      *-----------------------*
+      *    LE NUMERO DE CLIENT EST LE SEUL CHAMP SAISISSABLE ;
+      *    LES AUTRES SONT AFFICHES EN PROTEGE (LECTURE SEULE)
+      *-----------------------*
+           MOVE '&' TO NUMCLIA
+           MOVE DFHBMPRO TO NOMCLIA
+           MOVE DFHBMPRO TO PNMCLIA
+           MOVE DFHBMPRO TO ADSCLIA
+           MOVE DFHBMPRO TO CODPOSA
+           MOVE DFHBMPRO TO VILLEA
+           MOVE DFHBMPRO TO TELCLIA
+           MOVE DFHBMPRO TO EMAILCLIA
+           .
+      *-------------------------*
+       21300-ENVOI-PREMIERE-FOIS.
+      *-------------------------*
+           EXEC CICS SEND
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     FROM   (MAP1O)
+                     ERASE
+                     CURSOR
+           END-EXEC
+           .
+      *-----------------*
+       22000-AUTRES-FOIS.
+      *-----------------*
+           MOVE LOW-VALUE TO MAP1I
+
+           EXEC CICS RECEIVE
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     INTO   (MAP1I)
+                     RESP   (C-R)
+           END-EXEC
+
+           IF C-R NOT = DFHRESP(NORMAL) AND NOT = DFHRESP(MAPFAIL)
+              PERFORM 91000-ERREUR-CICS
+           END-IF
+
+           IF EIBAID = DFHENTER
+              PERFORM 22100-TRAITEMENT-NORMAL
+           END-IF
+
+           IF EIBAID = DFHPF3
+              PERFORM 22800-RET-MENU
+           END-IF
+
+           IF EIBAID = DFHPF12
+              PERFORM 22900-FIN-TRANSACTION
+           END-IF
+
+           IF EIBAID NOT = DFHPF12 AND NOT = DFHPF3 AND NOT = DFHENTER
+              PERFORM 22200-ERREUR-TOUCHE
+           END-IF
+
+           PERFORM 22300-ENVOI-AUTRES-FOIS
+           PERFORM 29900-RETOUR-CICS
+           .
+      *------------------------*
+       22100-TRAITEMENT-NORMAL.
+      *------------------------*
+           MOVE '0' TO INDIC-ERREUR
+           MOVE '0' TO INDIC-ERR-NUM
+
+           IF NUMCLII = SPACE OR LOW-VALUE
+              MOVE '1' TO INDIC-ERR-NUM
+              MOVE 3   TO NUM-MES
+           ELSE
+              IF NUMCLII NOT NUMERIC
+                 MOVE '1' TO INDIC-ERR-NUM
+                 MOVE 4   TO NUM-MES
+              ELSE
+                 MOVE NUMCLII TO WS-NUM-CLI
+                 PERFORM 22150-LECTURE-CLIENT
+              END-IF
+           END-IF
+
+           IF INDIC-ERR-NUM
+              MOVE '1' TO INDIC-ERREUR
+              MOVE -1  TO NUMCLIL
+              MOVE 'Q' TO NUMCLIA
+           END-IF
+           .
+      *-----------------------*
+       22150-LECTURE-CLIENT.
+      *-----------------------*
+           MOVE WS-NUM-CLI TO E-NUMERO
+
+           EXEC CICS READ FILE('FCLIENT')
+                     RIDFLD(E-NUMERO)
+                     INTO(E-CLIENT)
+                     RESP(WS-RESPCR)
+           END-EXEC
+
+           IF WS-RESPCR = DFHRESP(NORMAL) AND E-CLI-ACTIF
+              MOVE E-NOM-CLI    TO WS-NOM-CLI
+              MOVE E-PNM-CLI    TO WS-PNOM
+              MOVE E-ADR-CLI    TO WS-ADR-CLI
+              MOVE E-CODEP-CLI  TO WS-COP-CLI
+              MOVE E-VILLE-CLI  TO WS-VIL-CLI
+              MOVE E-TELF-CLI   TO WS-TELF-CLI
+              MOVE E-EMAIL-CLI  TO WS-EMAIL-CLI
+
+              MOVE WS-NOM-CLI   TO NOMCLIO
+              MOVE WS-PNOM      TO PNMCLIO
+              MOVE WS-ADR-CLI   TO ADSCLIO
+              MOVE WS-COP-CLI   TO CODPOSO
+              MOVE WS-VIL-CLI   TO VILLEO
+              MOVE WS-TELF-CLI  TO TELCLIO
+              MOVE WS-EMAIL-CLI TO EMAILCLIO
+           ELSE
+              IF WS-RESPCR = DFHRESP(NORMAL)
+                 MOVE '1' TO INDIC-ERREUR
+                 MOVE 5   TO NUM-MES
+              ELSE
+                 IF WS-RESPCR = DFHRESP(NOTFND)
+                    MOVE '1' TO INDIC-ERREUR
+                    MOVE 5   TO NUM-MES
+                 ELSE
+                    PERFORM 91000-ERREUR-CICS
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *--------------------*
+       22200-ERREUR-TOUCHE.
+      *--------------------*
+           MOVE 1 TO  NUM-MES
+           MOVE '1' TO  INDIC-ERREUR
+           .
+      *-------------------------*
+       22300-ENVOI-AUTRES-FOIS.
+      *-------------------------*
+           IF ERREUR
+              MOVE MESS-ERR(NUM-MES) TO MESSAGEO
+           ELSE
+              MOVE SPACE              TO MESSAGEO
+           END-IF
+
+           EXEC CICS SEND
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     FROM   (MAP1O)
+                     DATAONLY
+                     CURSOR
+           END-EXEC
+           .
+      *----------------------*
+       22800-RET-MENU.
+      *----------------------*
+           MOVE '1'      TO WS-COM-PREM
+           MOVE 0        TO WS-CHOIX-NUM
+
+           EXEC CICS XCTL
+               PROGRAM  ('GESCLI10')
+               COMMAREA (WS-COMMAREA)
+               LENGTH   (LONG-COM)
+           END-EXEC
+           .
+      *----------------------*
+       22900-FIN-TRANSACTION.
+      *----------------------*
+           MOVE 2        TO NUM-MES
+           MOVE '1'      TO INDIC-ERREUR
+
+           PERFORM 22300-ENVOI-AUTRES-FOIS.
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *-----------------*
+       29900-RETOUR-CICS.
+      *-----------------*
+            EXEC CICS RETURN
+                      TRANSID  (MA-TRX)
+                      COMMAREA (WS-COMMAREA)
+                      LENGTH   (LONG-COM)
+            END-EXEC
+            .
+      *-----------------*
+       91000-ERREUR-CICS.
+      *-----------------*
+           MOVE '1'             TO INDIC-ERREUR
+           MOVE  6              TO NUM-MES
+           PERFORM 22300-ENVOI-AUTRES-FOIS
+           EXEC CICS RETURN
+           END-EXEC
+           .
