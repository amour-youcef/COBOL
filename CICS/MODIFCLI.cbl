@@ -0,0 +1,591 @@
+      *======================================================*
+      *   MODIFICATION D'UN CLIENT EXISTANT                  *
+      *======================================================*
+      *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODIFCLI.
+      *
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+      *------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *
+       01 FILLER             PIC X(16) VALUE 'DEBUT WORKING'.
+      *
+       01 MON-PROG           PIC X(08) VALUE 'MODIFCLI'.
+       01 MON-MAPSET         PIC X(08) VALUE 'CREACLI'.
+       01 MA-MAP             PIC X(08) VALUE 'MAP1'.
+       01 MA-TRX             PIC X(04) VALUE 'T3CA'.
+      *
+      *------------------------------------------------------*
+      *   MESSAGES D'ERREUR                                  *
+      *------------------------------------------------------*
+       01  TB-MESSAGES.
+      *- 1
+           05 FILLER               PIC X(65)
+              VALUE 'TOUCHE INTERDITE'.
+      *- 2
+           05 FILLER               PIC X(65)
+              VALUE 'FIN TRANSACTION'.
+      *- 3
+           05 FILLER               PIC X(65)
+              VALUE 'LES CHAMPS AVEC * SONT  OBLIGATOIRES'.
+      *- 4
+           05 FILLER               PIC X(65)
+              VALUE 'LE NUMERO DE CLIENT DOIT ETRE NUMERIQUE'.
+      *- 5
+           05 FILLER               PIC X(65)
+              VALUE 'CODE POSTAL INVALIDE'.
+      *- 6
+           05 FILLER               PIC X(65)
+              VALUE 'CLIENT INCONNU'.
+      *- 7
+           05 FILLER               PIC X(65)
+              VALUE 'ERREUR GRAVE DANS LE PROGRAMME'.
+      *- 8
+           05 FILLER               PIC X(65)
+              VALUE 'CLIENT MODIFIE'.
+      *-
+       01  TB-MESS-ERREUR REDEFINES TB-MESSAGES.
+           05 MESS-ERR OCCURS 8    PIC X(65).
+
+       01  NUM-MES         PIC S9(4) COMP.
+      *
+      *------------------------------------------------------*
+      *   ZONE DE COMMUNICATION                              *
+      *------------------------------------------------------*
+      *
+       01  FILLER      PIC X(16) VALUE 'COMMAREA'.
+      *
+           COPY WSCLICOM.
+      *
+       01  LONG-COM               PIC S9(4) COMP.
+      *
+       01  C-R                    PIC S9(8) COMP.
+       01  WS-RESPCR              PIC S9(8) COMP.
+      *
+      *    INDICATEUR : ENREGISTREMENT DEJA CHARGE A L'ECRAN
+       01  WS-CHARGE               PIC X(01) VALUE '0'.
+           88 ENR-CHARGE              VALUE '1'.
+      *
+      *------------------------------------------------------*
+      *   VARIABLES DIVERSES                                 *
+      *------------------------------------------------------*
+      *
+       01  EFZ-X80                PIC S9(4) COMP VALUE +128.
+       01  FILLER REDEFINES EFZ-X80.
+           05 FILLER              PIC X.
+           05 EFZ                 PIC X.
+      *
+       01  DATE-ABS               PIC S9(18) COMP.
+       01  WS-TRTM.
+           05 TRANS               PIC X(4).
+           05                     PIC X VALUE '/'.
+           05 TERM                PIC X(4).
+
+       01  WS-TRERR.
+           05 FILLER              PIC X(20)
+              VALUE       'TRANSACTION IMPREVUE'.
+      *
+      *------------------------------------------------------*
+      *   VARIABLES BOOLEENNES                               *
+      *------------------------------------------------------*
+      *
+       01  INDIC-ERREUR     PIC X(01) VALUE '0'.
+           88 ERREUR     VALUE '1'.
+      *
+       01  INDIC-ERR-NUM          PIC X(01) VALUE '0'.
+           88 ERREUR-NUM          VALUE '1'.
+      *
+       01  INDIC-ERR-CODP         PIC X(01) VALUE '0'.
+           88 ERREUR-CODP         VALUE '1'.
+      *
+       01  INDIC-ERR-CHOBL        PIC X(01) VALUE '0'.
+           88 ERREUR-CHOBL        VALUE '1'.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DE   LA   MAP                        *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'ECRAN MAP1CIA'.
+           COPY MAP1CIA.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'TOUCHE FONCTION'.
+           COPY DFHAID.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  ATTRIBUTS                       *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'ATTRIBUTS'.
+           COPY DFHBMSCA.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DU  FICHIER FCLI : CLIENTS           *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'FICHIER CLIENTS'.
+           COPY FCLIENTS.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION DU FICHIER FAUD : AUDIT CLIENTS         *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'FICHIER AUDIT'.
+           COPY FAUDCLI.
+      *
+      *======================================================*
+      *          L I N K A G E     S E C T I O N             *
+      *======================================================*
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 FILLER           PIC X(200).
+      *
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+      *
+       PROCEDURE DIVISION.
+      *
+      *---------------------*
+       10000-DEBUT-PROGRAMME.
+      *---------------------*
+           EXEC CICS HANDLE CONDITION
+               ERROR(91000-ERREUR-CICS)
+           END-EXEC
+
+           MOVE LENGTH OF WS-COMMAREA TO LONG-COM
+           .
+      *---------------------*
+       20000-TRAIT-PROGRAMME.
+      *---------------------*
+           IF EIBCALEN = 0
+              EXEC CICS SEND FROM (WS-TRERR)
+                        ERASE
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           ELSE
+              MOVE DFHCOMMAREA  TO WS-COMMAREA
+              IF PREMIERE-FOIS
+                 PERFORM 21000-PREMIERE-FOIS
+              ELSE
+                 PERFORM 22000-AUTRES-FOIS
+              END-IF
+           END-IF
+
+           GOBACK
+           .
+      *----------------------*
+       21000-PREMIERE-FOIS.
+      *----------------------*
+           MOVE '0' TO WS-COM-PREM
+           MOVE '0' TO WS-CHARGE
+
+           MOVE LOW-VALUE TO MAP1O
+
+           EXEC CICS ASKTIME
+                     ABSTIME(DATE-ABS)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(DATE-ABS)
+                     DATESEP('/')
+                     DDMMYYYY(DATEO)
+                     TIME(HEUREO)
+                     TIMESEP(':')
+           END-EXEC
+
+           MOVE -1 TO NUMCLIL
+
+           PERFORM 21100-INIT-ECRAN
+           PERFORM 29800-INIT-ATTRIBUT
+           PERFORM 21300-ENVOI-PREMIERE-FOIS
+           PERFORM 29900-RETOUR-CICS
+           .
+      *-------------------*
+       21100-INIT-ECRAN.
+      *-------------------*
+           MOVE EIBTRMID TO TERM
+           MOVE EIBTRNID TO TRANS
+           MOVE WS-TRTM TO TRTMO
+           .
+      *-------------------*
+       29800-INIT-ATTRIBUT.
+      *-------------------*
+           MOVE '&' TO NUMCLIA
+           MOVE '&' TO NOMCLIA
+           MOVE '&' TO PNMCLIA
+           MOVE '&' TO ADSCLIA
+           MOVE '&' TO CODPOSA
+           MOVE '&' TO VILLEA
+           MOVE '&' TO TELCLIA
+           MOVE '&' TO EMAILCLIA
+           .
+      *-------------------------*
+       21300-ENVOI-PREMIERE-FOIS.
+      *-------------------------*
+           EXEC CICS SEND
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     FROM   (MAP1O)
+                     ERASE
+                     CURSOR
+           END-EXEC
+           .
+      *-----------------*
+       22000-AUTRES-FOIS.
+      *-----------------*
+           MOVE LOW-VALUE TO MAP1I
+
+           EXEC CICS RECEIVE
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     INTO   (MAP1I)
+                     RESP   (C-R)
+           END-EXEC
+
+           IF C-R NOT = DFHRESP(NORMAL) AND NOT = DFHRESP(MAPFAIL)
+              PERFORM 91000-ERREUR-CICS
+           END-IF
+
+           IF EIBAID = DFHENTER
+              PERFORM 22100-TRAITEMENT-NORMAL
+           END-IF
+
+           IF EIBAID = DFHPF3
+              PERFORM 22800-RET-MENU
+           END-IF
+
+           IF EIBAID = DFHPF12
+              PERFORM 22900-FIN-TRANSACTION
+           END-IF
+
+           IF EIBAID NOT = DFHPF12 AND NOT = DFHPF3 AND NOT = DFHENTER
+              PERFORM 22200-ERREUR-TOUCHE
+           END-IF
+
+           PERFORM 22300-ENVOI-AUTRES-FOIS
+           PERFORM 29900-RETOUR-CICS
+           .
+      *------------------------*
+       22100-TRAITEMENT-NORMAL.
+      *------------------------*
+           IF NOT ENR-CHARGE
+              PERFORM 22140-CHARGEMENT
+           ELSE
+              PERFORM 22110-INIT-COMMAREA
+              PERFORM 22120-CONTROLES
+              IF NOT ERREUR
+                 PERFORM 23000-MODIFICATION
+                 IF NOT ERREUR
+                    PERFORM 22800-RET-MENU
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *-----------------------*
+       22140-CHARGEMENT.
+      *-----------------------*
+      *    PREMIERE VALIDATION : SEUL LE NUMERO EST SAISI ;
+      *    ON LIT LE CLIENT ET ON RE-AFFICHE L'ECRAN COMPLET
+      *-----------------------*
+           MOVE '0' TO INDIC-ERREUR
+           MOVE '0' TO INDIC-ERR-NUM
+
+           IF NUMCLII = SPACE OR LOW-VALUE
+              MOVE '1' TO INDIC-ERR-NUM
+              MOVE 3   TO NUM-MES
+           ELSE
+              IF NUMCLII NOT NUMERIC
+                 MOVE '1' TO INDIC-ERR-NUM
+                 MOVE 4   TO NUM-MES
+              ELSE
+                 MOVE NUMCLII TO WS-NUM-CLI
+                 PERFORM 22150-LECTURE-CLIENT
+              END-IF
+           END-IF
+
+           IF INDIC-ERR-NUM
+              MOVE '1' TO INDIC-ERREUR
+              MOVE -1  TO NUMCLIL
+              MOVE 'Q' TO NUMCLIA
+           END-IF
+           .
+      *-----------------------*
+       22150-LECTURE-CLIENT.
+      *-----------------------*
+           MOVE WS-NUM-CLI TO E-NUMERO
+
+           EXEC CICS READ FILE('FCLIENT')
+                     RIDFLD(E-NUMERO)
+                     INTO(E-CLIENT)
+                     RESP(WS-RESPCR)
+           END-EXEC
+
+           IF WS-RESPCR = DFHRESP(NORMAL) AND E-CLI-ACTIF
+              MOVE E-NOM-CLI    TO WS-NOM-CLI
+              MOVE E-PNM-CLI    TO WS-PNOM
+              MOVE E-ADR-CLI    TO WS-ADR-CLI
+              MOVE E-CODEP-CLI  TO WS-COP-CLI
+              MOVE E-VILLE-CLI  TO WS-VIL-CLI
+              MOVE E-TELF-CLI   TO WS-TELF-CLI
+              MOVE E-EMAIL-CLI  TO WS-EMAIL-CLI
+
+              MOVE WS-NOM-CLI   TO NOMCLIO
+              MOVE WS-PNOM      TO PNMCLIO
+              MOVE WS-ADR-CLI   TO ADSCLIO
+              MOVE WS-COP-CLI   TO CODPOSO
+              MOVE WS-VIL-CLI   TO VILLEO
+              MOVE WS-TELF-CLI  TO TELCLIO
+              MOVE WS-EMAIL-CLI TO EMAILCLIO
+
+              MOVE 'N' TO NUMCLIA
+              MOVE '1' TO WS-CHARGE
+              MOVE -1  TO NOMCLIL
+           ELSE
+              MOVE '1' TO INDIC-ERREUR
+              MOVE 6   TO NUM-MES
+           END-IF
+           .
+      *-------------------*
+       22110-INIT-COMMAREA.
+      *-------------------*
+           IF (NOMCLIL > ZERO) OR (NOMCLIF = EFZ)
+              MOVE NOMCLII TO WS-NOM-CLI
+           ELSE
+              MOVE WS-NOM-CLI TO NOMCLIO
+           END-IF
+
+           IF (PNMCLIL > ZERO) OR (PNMCLIF = EFZ )
+              MOVE PNMCLII TO WS-PNOM
+           ELSE
+              MOVE WS-PNOM TO PNMCLIO
+           END-IF
+
+           IF (ADSCLIL > ZERO) OR (ADSCLIF = EFZ)
+              MOVE ADSCLII TO WS-ADR-CLI
+           ELSE
+              MOVE WS-ADR-CLI TO ADSCLIO
+           END-IF
+
+           IF (CODPOSL > ZERO) OR (CODPOSF = EFZ )
+              MOVE CODPOSI TO WS-COP-CLI
+           ELSE
+              MOVE WS-COP-CLI TO CODPOSO
+           END-IF
+
+           IF (VILLEL > ZERO) OR (VILLEF = EFZ)
+              MOVE VILLEI TO WS-VIL-CLI
+           ELSE
+              MOVE WS-VIL-CLI TO VILLEO
+           END-IF
+
+           IF (TELCLIL > ZERO) OR (TELCLIF = EFZ)
+              MOVE TELCLII TO WS-TELF-CLI
+           ELSE
+              MOVE WS-TELF-CLI TO TELCLIO
+           END-IF
+
+           IF (EMAILCLIL > ZERO) OR (EMAILCLIF = EFZ)
+              MOVE EMAILCLII TO WS-EMAIL-CLI
+           ELSE
+              MOVE WS-EMAIL-CLI TO EMAILCLIO
+           END-IF
+           .
+      *----------------*
+       22120-CONTROLES.
+      *----------------*
+      *    MEMES CONTROLES OBLIGATOIRES / CODE POSTAL QUE
+      *    PRGCREA - LE NUMERO N'EST PAS RE-CONTROLE, IL EST
+      *    PROTEGE DEPUIS LE CHARGEMENT
+      *----------------*
+           MOVE '0' TO INDIC-ERREUR
+           MOVE '0' TO INDIC-ERR-CODP
+           MOVE '0' TO INDIC-ERR-CHOBL
+
+           IF WS-NOM-CLI = SPACE OR LOW-VALUE
+              MOVE '1' TO INDIC-ERR-CHOBL
+           END-IF
+
+           IF WS-ADR-CLI = SPACE OR LOW-VALUE
+              MOVE '1' TO INDIC-ERR-CHOBL
+           END-IF
+
+           IF WS-COP-CLI NOT = SPACE AND NOT = LOW-VALUE
+              IF WS-COP-CLI NOT NUMERIC
+                 MOVE '1' TO INDIC-ERR-CODP
+              END-IF
+           END-IF
+
+           IF INDIC-ERR-CHOBL
+              MOVE '1' TO INDIC-ERREUR
+              MOVE 3   TO NUM-MES
+              IF WS-NOM-CLI = SPACE OR LOW-VALUE
+                 MOVE -1  TO NOMCLIL
+                 MOVE 'Q' TO NOMCLIA
+              END-IF
+              IF WS-ADR-CLI = SPACE OR LOW-VALUE
+                 MOVE -1  TO ADSCLIL
+                 MOVE 'Q' TO ADSCLIA
+              END-IF
+           END-IF
+
+           IF INDIC-ERR-CODP
+              MOVE '1' TO INDIC-ERREUR
+              MOVE 5   TO NUM-MES
+              MOVE -1  TO CODPOSL
+              MOVE 'Q' TO CODPOSA
+           END-IF
+           .
+      *--------------------*
+       23000-MODIFICATION.
+      *--------------------*
+           MOVE WS-NUM-CLI TO E-NUMERO
+
+           EXEC CICS READ FILE('FCLIENT')
+                     RIDFLD(E-NUMERO)
+                     INTO(E-CLIENT)
+                     UPDATE
+                     RESP(WS-RESPCR)
+           END-EXEC
+
+           IF WS-RESPCR NOT = DFHRESP(NORMAL)
+              PERFORM 91000-ERREUR-CICS
+           END-IF
+
+           MOVE WS-NOM-CLI   TO E-NOM-CLI
+           MOVE WS-PNOM      TO E-PNM-CLI
+           MOVE WS-ADR-CLI   TO E-ADR-CLI
+           MOVE WS-COP-CLI   TO E-CODEP-CLI
+           MOVE WS-VIL-CLI   TO E-VILLE-CLI
+           MOVE WS-TELF-CLI  TO E-TELF-CLI
+           MOVE WS-EMAIL-CLI TO E-EMAIL-CLI
+           MOVE DATEO        TO E-DATE-MODIF
+
+           EXEC CICS REWRITE FILE('FCLIENT')
+                     FROM(E-CLIENT)
+                     LENGTH(LENGTH OF E-CLIENT)
+                     RESP(WS-RESPCR)
+           END-EXEC
+
+           IF WS-RESPCR = DFHRESP(NORMAL)
+              PERFORM 23010-TRACE-AUDIT
+              INITIALIZE WS-COMMAREA
+              MOVE '1' TO WS-COM-PREM
+              MOVE E-NUMERO TO WS-NUM-CLI
+              MOVE 8 TO WS-NUM-MESS
+              MOVE 0 TO WS-PROG-APPEL
+           ELSE
+              PERFORM 91000-ERREUR-CICS
+           END-IF
+           .
+      *-----------------------*
+       23010-TRACE-AUDIT.
+      *-----------------------*
+           EXEC CICS ASKTIME
+                     ABSTIME(DATE-ABS)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(DATE-ABS)
+                     DATESEP('/')
+                     DDMMYYYY(E-AUD-DATE)
+                     TIME(E-AUD-HEURE)
+                     TIMESEP(':')
+           END-EXEC
+
+           MOVE E-NUMERO TO E-AUD-NUMERO
+           SET E-AUD-MODIF TO TRUE
+           MOVE EIBTRMID TO E-AUD-TERM
+
+           EXEC CICS WRITE FILE('FAUDCLI')
+                     FROM(E-AUDIT)
+                     LENGTH(LENGTH OF E-AUDIT)
+                     RESP(WS-RESPCR)
+           END-EXEC
+
+           IF WS-RESPCR NOT = DFHRESP(NORMAL)
+              PERFORM 91000-ERREUR-CICS
+           END-IF
+           .
+      *--------------------*
+       22200-ERREUR-TOUCHE.
+      *--------------------*
+           MOVE 1 TO  NUM-MES
+           MOVE '1' TO  INDIC-ERREUR
+           .
+      *-------------------------*
+       22300-ENVOI-AUTRES-FOIS.
+      *-------------------------*
+           IF ERREUR
+              MOVE MESS-ERR(NUM-MES) TO MESSAGEO
+           ELSE
+              MOVE SPACE              TO MESSAGEO
+           END-IF
+
+           EXEC CICS SEND
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     FROM   (MAP1O)
+                     DATAONLY
+                     CURSOR
+           END-EXEC
+           .
+      *----------------------*
+       22800-RET-MENU.
+      *----------------------*
+           MOVE '1'      TO WS-COM-PREM
+           MOVE 0        TO WS-CHOIX-NUM
+
+           EXEC CICS XCTL
+               PROGRAM  ('GESCLI10')
+               COMMAREA (WS-COMMAREA)
+               LENGTH   (LONG-COM)
+           END-EXEC
+           .
+      *----------------------*
+       22900-FIN-TRANSACTION.
+      *----------------------*
+           MOVE 2        TO NUM-MES
+           MOVE '1'      TO INDIC-ERREUR
+
+           PERFORM 22300-ENVOI-AUTRES-FOIS.
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *-----------------*
+       29900-RETOUR-CICS.
+      *-----------------*
+            EXEC CICS RETURN
+                      TRANSID  (MA-TRX)
+                      COMMAREA (WS-COMMAREA)
+                      LENGTH   (LONG-COM)
+            END-EXEC
+            .
+      *-----------------*
+       91000-ERREUR-CICS.
+      *-----------------*
+           MOVE '1'             TO INDIC-ERREUR
+           MOVE  7              TO NUM-MES
+           PERFORM 22300-ENVOI-AUTRES-FOIS
+           EXEC CICS RETURN
+           END-EXEC
+           .
