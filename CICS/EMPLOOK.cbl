@@ -0,0 +1,365 @@
+      *======================================================*
+      *   CONSULTATION D'UN EMPLOYE (LECTURE SEULE)          *
+      *======================================================*
+      *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOOK.
+      *
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+      *------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------*
+      *
+       01 FILLER             PIC X(16) VALUE 'DEBUT WORKING'.
+      *
+       01 MON-PROG           PIC X(08) VALUE 'EMPLOOK'.
+       01 MON-MAPSET         PIC X(08) VALUE 'EMPCICS'.
+       01 MA-MAP             PIC X(08) VALUE 'MAPE'.
+       01 MA-TRX             PIC X(04) VALUE 'T3EA'.
+      *
+      *------------------------------------------------------*
+      *   MESSAGES D'ERREUR                                  *
+      *------------------------------------------------------*
+       01  TB-MESSAGES.
+      *- 1
+           05 FILLER               PIC X(65)
+              VALUE 'TOUCHE INTERDITE'.
+      *- 2
+           05 FILLER               PIC X(65)
+              VALUE 'FIN TRANSACTION'.
+      *- 3
+           05 FILLER               PIC X(65)
+              VALUE 'LE MATRICULE EST OBLIGATOIRE'.
+      *- 4
+           05 FILLER               PIC X(65)
+              VALUE 'LE MATRICULE DOIT ETRE NUMERIQUE'.
+      *- 5
+           05 FILLER               PIC X(65)
+              VALUE 'EMPLOYE INCONNU'.
+      *- 6
+           05 FILLER               PIC X(65)
+              VALUE 'ERREUR GRAVE DANS LE PROGRAMME'.
+      *-
+       01  TB-MESS-ERREUR REDEFINES TB-MESSAGES.
+           05 MESS-ERR OCCURS 6    PIC X(65).
+
+       01  NUM-MES         PIC S9(4) COMP.
+      *
+      *------------------------------------------------------*
+      *   ZONE DE COMMUNICATION (PROPRE A CETTE TRANSACTION) *
+      *------------------------------------------------------*
+      *
+       01  WS-COMMAREA.
+           05 WS-COM-PREM         PIC X(01).
+              88 PREMIERE-FOIS       VALUE '1'.
+      *
+       01  LONG-COM               PIC S9(4) COMP.
+      *
+       01  C-R                    PIC S9(8) COMP.
+       01  WS-RESPCR              PIC S9(8) COMP.
+       01  WS-EMP-ID              PIC 9(07).
+       01  WS-START-DISP.
+           05 WS-SD-YEAR          PIC 9(04).
+           05 WS-SD-MONTH         PIC 9(02).
+           05 WS-SD-DAY           PIC 9(02).
+       01  WS-START-DISP-X REDEFINES WS-START-DISP PIC X(08).
+      *
+      *------------------------------------------------------*
+      *   VARIABLES DIVERSES                                 *
+      *------------------------------------------------------*
+      *
+       01  DATE-ABS               PIC S9(18) COMP.
+       01  WS-TRTM.
+           05 TRANS               PIC X(4).
+           05                     PIC X VALUE '/'.
+           05 TERM                PIC X(4).
+
+       01  WS-TRERR.
+           05 FILLER              PIC X(20)
+              VALUE       'TRANSACTION IMPREVUE'.
+      *
+      *------------------------------------------------------*
+      *   VARIABLES BOOLEENNES                               *
+      *------------------------------------------------------*
+      *
+       01  INDIC-ERREUR     PIC X(01) VALUE '0'.
+           88 ERREUR     VALUE '1'.
+      *
+       01  INDIC-ERR-NUM          PIC X(01) VALUE '0'.
+           88 ERREUR-NUM          VALUE '1'.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DE   LA   MAP                        *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'ECRAN MAPEMPL'.
+           COPY MAPEMPL.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'TOUCHE FONCTION'.
+           COPY DFHAID.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  ATTRIBUTS                       *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'ATTRIBUTS'.
+           COPY DFHBMSCA.
+      *
+      *------------------------------------------------------*
+      *   DESCRIPTION   DU  FICHIER FEMPLOY : EMPLOYES       *
+      *------------------------------------------------------*
+       01  FILLER      PIC X(16) VALUE 'FICHIER EMPLOYES'.
+           COPY FEMPLOY.
+      *
+      *======================================================*
+      *          L I N K A G E     S E C T I O N             *
+      *======================================================*
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 FILLER           PIC X(200).
+      *
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+      *
+       PROCEDURE DIVISION.
+      *
+      *---------------------*
+       10000-DEBUT-PROGRAMME.
+      *---------------------*
+           EXEC CICS HANDLE CONDITION
+               ERROR(91000-ERREUR-CICS)
+           END-EXEC
+
+           MOVE LENGTH OF WS-COMMAREA TO LONG-COM
+           .
+      *---------------------*
+       20000-TRAIT-PROGRAMME.
+      *---------------------*
+           IF EIBCALEN = 0
+              MOVE '1' TO WS-COM-PREM
+           ELSE
+              MOVE DFHCOMMAREA  TO WS-COMMAREA
+           END-IF
+
+           IF PREMIERE-FOIS
+              PERFORM 21000-PREMIERE-FOIS
+           ELSE
+              PERFORM 22000-AUTRES-FOIS
+           END-IF
+
+           GOBACK
+           .
+      *----------------------*
+       21000-PREMIERE-FOIS.
+      *----------------------*
+           MOVE '0' TO WS-COM-PREM
+
+           MOVE LOW-VALUE TO MAPEO
+
+           EXEC CICS ASKTIME
+                     ABSTIME(DATE-ABS)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(DATE-ABS)
+                     DATESEP('/')
+                     DDMMYYYY(DATEO)
+                     TIME(HEUREO)
+                     TIMESEP(':')
+           END-EXEC
+
+           MOVE -1 TO EMPIDL
+
+           PERFORM 21100-INIT-ECRAN
+           PERFORM 29800-PROTEGE-CHAMPS
+           PERFORM 21300-ENVOI-PREMIERE-FOIS
+           PERFORM 29900-RETOUR-CICS
+           .
+      *-------------------*
+       21100-INIT-ECRAN.
+      *-------------------*
+           MOVE EIBTRMID TO TERM
+           MOVE EIBTRNID TO TRANS
+           MOVE WS-TRTM TO TRTMO
+           .
+      *-----------------------*
+       29800-PROTEGE-CHAMPS.
+      *-----------------------*
+      *    LE MATRICULE EMPLOYE EST LE SEUL CHAMP SAISISSABLE ;
+      *    LES AUTRES SONT AFFICHES EN PROTEGE (LECTURE SEULE)
+      *-----------------------*
+           MOVE '&' TO EMPIDA
+           MOVE DFHBMPRO TO LNAMEA
+           MOVE DFHBMPRO TO FNAMEA
+           MOVE DFHBMPRO TO DEPTA
+           MOVE DFHBMPRO TO SALARYA
+           MOVE DFHBMPRO TO STARTDA
+           .
+      *-------------------------*
+       21300-ENVOI-PREMIERE-FOIS.
+      *-------------------------*
+           EXEC CICS SEND
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     FROM   (MAPEO)
+                     ERASE
+                     CURSOR
+           END-EXEC
+           .
+      *-----------------*
+       22000-AUTRES-FOIS.
+      *-----------------*
+           MOVE LOW-VALUE TO MAPEI
+
+           EXEC CICS RECEIVE
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     INTO   (MAPEI)
+                     RESP   (C-R)
+           END-EXEC
+
+           IF C-R NOT = DFHRESP(NORMAL) AND NOT = DFHRESP(MAPFAIL)
+              PERFORM 91000-ERREUR-CICS
+           END-IF
+
+           IF EIBAID = DFHENTER
+              PERFORM 22100-TRAITEMENT-NORMAL
+           END-IF
+
+           IF EIBAID = DFHPF3 OR EIBAID = DFHPF12
+              PERFORM 22900-FIN-TRANSACTION
+           END-IF
+
+           IF EIBAID NOT = DFHPF12 AND NOT = DFHPF3
+              AND NOT = DFHENTER
+              PERFORM 22200-ERREUR-TOUCHE
+           END-IF
+
+           PERFORM 22300-ENVOI-AUTRES-FOIS
+           PERFORM 29900-RETOUR-CICS
+           .
+      *------------------------*
+       22100-TRAITEMENT-NORMAL.
+      *------------------------*
+           MOVE '0' TO INDIC-ERREUR
+           MOVE '0' TO INDIC-ERR-NUM
+
+           IF EMPIDI = SPACE OR LOW-VALUE
+              MOVE '1' TO INDIC-ERR-NUM
+              MOVE 3   TO NUM-MES
+           ELSE
+              IF EMPIDI NOT NUMERIC
+                 MOVE '1' TO INDIC-ERR-NUM
+                 MOVE 4   TO NUM-MES
+              ELSE
+                 MOVE EMPIDI TO WS-EMP-ID
+                 PERFORM 22150-LECTURE-EMPLOYE
+              END-IF
+           END-IF
+
+           IF INDIC-ERR-NUM
+              MOVE '1' TO INDIC-ERREUR
+              MOVE -1  TO EMPIDL
+              MOVE 'Q' TO EMPIDA
+           END-IF
+           .
+      *-----------------------*
+       22150-LECTURE-EMPLOYE.
+      *-----------------------*
+           MOVE WS-EMP-ID TO EMP-ID
+
+           EXEC CICS READ FILE('FEMPLOY')
+                     RIDFLD(EMP-ID)
+                     INTO(EMP-RECORD)
+                     RESP(WS-RESPCR)
+           END-EXEC
+
+           IF WS-RESPCR = DFHRESP(NORMAL)
+              MOVE EMP-LASTNAME     TO LNAMEO
+              MOVE EMP-FIRSTNAME    TO FNAMEO
+              MOVE EMP-DEPARTMENT   TO DEPTO
+              MOVE EMP-SALARY       TO SALARYO
+              MOVE EMP-START-YEAR   TO WS-SD-YEAR
+              MOVE EMP-START-MONTH  TO WS-SD-MONTH
+              MOVE EMP-START-DAY    TO WS-SD-DAY
+              MOVE WS-START-DISP-X  TO STARTDO
+           ELSE
+              IF WS-RESPCR = DFHRESP(NOTFND)
+                 MOVE '1' TO INDIC-ERREUR
+                 MOVE 5   TO NUM-MES
+              ELSE
+                 PERFORM 91000-ERREUR-CICS
+              END-IF
+           END-IF
+           .
+      *--------------------*
+       22200-ERREUR-TOUCHE.
+      *--------------------*
+           MOVE 1 TO  NUM-MES
+           MOVE '1' TO  INDIC-ERREUR
+           .
+      *-------------------------*
+       22300-ENVOI-AUTRES-FOIS.
+      *-------------------------*
+           IF ERREUR
+              MOVE MESS-ERR(NUM-MES) TO MESSAGEO
+           ELSE
+              MOVE SPACE              TO MESSAGEO
+           END-IF
+
+           EXEC CICS SEND
+                     MAP    (MA-MAP)
+                     MAPSET (MON-MAPSET)
+                     FROM   (MAPEO)
+                     DATAONLY
+                     CURSOR
+           END-EXEC
+           .
+      *----------------------*
+       22900-FIN-TRANSACTION.
+      *----------------------*
+           MOVE 2        TO NUM-MES
+           MOVE '1'      TO INDIC-ERREUR
+
+           PERFORM 22300-ENVOI-AUTRES-FOIS.
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *-----------------*
+       29900-RETOUR-CICS.
+      *-----------------*
+            EXEC CICS RETURN
+                      TRANSID  (MA-TRX)
+                      COMMAREA (WS-COMMAREA)
+                      LENGTH   (LONG-COM)
+            END-EXEC
+            .
+      *-----------------*
+       91000-ERREUR-CICS.
+      *-----------------*
+           MOVE '1'             TO INDIC-ERREUR
+           MOVE  6              TO NUM-MES
+           PERFORM 22300-ENVOI-AUTRES-FOIS
+           EXEC CICS RETURN
+           END-EXEC
+           .
