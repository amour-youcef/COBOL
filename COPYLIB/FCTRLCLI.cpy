@@ -0,0 +1,10 @@
+      *===================================================*
+      *   FCTRLCLI  -  ENREGISTREMENT FICHIER CONTROLE    *
+      *   FICHIER VSAM KSDS - CLE = C-CODE-CTRL           *
+      *   1 SEUL ENREGISTREMENT : DERNIER NUMERO CLIENT   *
+      *   ATTRIBUE, POUR LA NUMEROTATION AUTOMATIQUE      *
+      *===================================================*
+       01  C-CTRL-CLI.
+           05 C-CODE-CTRL          PIC X(08) VALUE 'CLI'.
+           05 C-DERNIER-NUM        PIC 9(08).
+           05 FILLER               PIC X(20).
