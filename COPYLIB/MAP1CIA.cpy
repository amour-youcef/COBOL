@@ -0,0 +1,100 @@
+      *===================================================*
+      *   MAPSET CREACLI - MAP MAP1 - SYMBOLIC MAP        *
+      *   ECRAN DE SAISIE / CONSULTATION CLIENT           *
+      *===================================================*
+       01  MAP1I.
+           02 FILLER               PIC X(12).
+           02 DATEL                PIC S9(4) COMP.
+           02 DATEF                PIC X.
+           02 FILLER REDEFINES DATEF.
+              03 DATEA             PIC X.
+           02 DATEI                PIC X(10).
+           02 HEUREL               PIC S9(4) COMP.
+           02 HEUREF               PIC X.
+           02 FILLER REDEFINES HEUREF.
+              03 HEUREA            PIC X.
+           02 HEUREI               PIC X(08).
+           02 TRTML                PIC S9(4) COMP.
+           02 TRTMF                PIC X.
+           02 FILLER REDEFINES TRTMF.
+              03 TRTMA             PIC X.
+           02 TRTMI                PIC X(09).
+           02 CHOIXL               PIC S9(4) COMP.
+           02 CHOIXF               PIC X.
+           02 FILLER REDEFINES CHOIXF.
+              03 CHOIXA            PIC X.
+           02 CHOIXI               PIC X(01).
+           02 NUMCLIL              PIC S9(4) COMP.
+           02 NUMCLIF              PIC X.
+           02 FILLER REDEFINES NUMCLIF.
+              03 NUMCLIA           PIC X.
+           02 NUMCLII              PIC X(08).
+           02 NOMCLIL              PIC S9(4) COMP.
+           02 NOMCLIF              PIC X.
+           02 FILLER REDEFINES NOMCLIF.
+              03 NOMCLIA           PIC X.
+           02 NOMCLII              PIC X(20).
+           02 PNMCLIL              PIC S9(4) COMP.
+           02 PNMCLIF              PIC X.
+           02 FILLER REDEFINES PNMCLIF.
+              03 PNMCLIA           PIC X.
+           02 PNMCLII              PIC X(20).
+           02 ADSCLIL              PIC S9(4) COMP.
+           02 ADSCLIF              PIC X.
+           02 FILLER REDEFINES ADSCLIF.
+              03 ADSCLIA           PIC X.
+           02 ADSCLII              PIC X(20).
+           02 CODPOSL              PIC S9(4) COMP.
+           02 CODPOSF              PIC X.
+           02 FILLER REDEFINES CODPOSF.
+              03 CODPOSA           PIC X.
+           02 CODPOSI              PIC X(05).
+           02 VILLEL               PIC S9(4) COMP.
+           02 VILLEF               PIC X.
+           02 FILLER REDEFINES VILLEF.
+              03 VILLEA            PIC X.
+           02 VILLEI               PIC X(25).
+           02 TELCLIL              PIC S9(4) COMP.
+           02 TELCLIF              PIC X.
+           02 FILLER REDEFINES TELCLIF.
+              03 TELCLIA           PIC X.
+           02 TELCLII              PIC X(10).
+           02 EMAILCLIL            PIC S9(4) COMP.
+           02 EMAILCLIF            PIC X.
+           02 FILLER REDEFINES EMAILCLIF.
+              03 EMAILCLIA         PIC X.
+           02 EMAILCLII            PIC X(60).
+           02 MESSAGEL             PIC S9(4) COMP.
+           02 MESSAGEF             PIC X.
+           02 FILLER REDEFINES MESSAGEF.
+              03 MESSAGEA          PIC X.
+           02 MESSAGEI             PIC X(65).
+      *
+       01  MAP1O REDEFINES MAP1I.
+           02 FILLER               PIC X(12).
+           02 FILLER               PIC X(03).
+           02 DATEO                PIC X(10).
+           02 FILLER               PIC X(03).
+           02 HEUREO               PIC X(08).
+           02 FILLER               PIC X(03).
+           02 TRTMO                PIC X(09).
+           02 FILLER               PIC X(03).
+           02 CHOIXO               PIC X(01).
+           02 FILLER               PIC X(03).
+           02 NUMCLIO              PIC X(08).
+           02 FILLER               PIC X(03).
+           02 NOMCLIO              PIC X(20).
+           02 FILLER               PIC X(03).
+           02 PNMCLIO              PIC X(20).
+           02 FILLER               PIC X(03).
+           02 ADSCLIO              PIC X(20).
+           02 FILLER               PIC X(03).
+           02 CODPOSO              PIC X(05).
+           02 FILLER               PIC X(03).
+           02 VILLEO               PIC X(25).
+           02 FILLER               PIC X(03).
+           02 TELCLIO              PIC X(10).
+           02 FILLER               PIC X(03).
+           02 EMAILCLIO            PIC X(60).
+           02 FILLER               PIC X(03).
+           02 MESSAGEO             PIC X(65).
