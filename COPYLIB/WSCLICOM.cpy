@@ -0,0 +1,28 @@
+      *===================================================*
+      *   WSCLICOM  -  ZONE DE COMMUNICATION COMMUNE      *
+      *   PARTAGEE PAR GESCLI10 ET LES PROGRAMMES APPELES *
+      *   (PRGCREA, CONSCLI, MODIFCLI, SUPCLI, LISTECLI)  *
+      *===================================================*
+       01  WS-COMMAREA.
+           05 WS-COM-PREM         PIC X(01).
+              88 PREMIERE-FOIS       VALUE '1'.
+           05 WS-CHOIX-NUM         PIC 9(01).
+           05 WS-NUM-CLI           PIC 9(08).
+           05 WS-NOM-CLI           PIC X(20).
+           05 WS-PNOM              PIC X(20).
+           05 WS-ADR-CLI           PIC X(20).
+           05 WS-COP-CLI.
+              10 WS-DEP-CLI        PIC X(02).
+              10 WS-SCOP-CLI       PIC X(03).
+           05 WS-VIL-CLI           PIC X(25).
+           05 WS-TELF-CLI.
+              10 WS-TELF1          PIC X(02).
+              10 WS-TELF2          PIC X(08).
+           05 WS-EMAIL-CLI         PIC X(60).
+           05 WS-NUM-MESS          PIC 9(04) COMP.
+           05 WS-PROG-APPEL        PIC 9(01).
+           05 WS-LIST-TOP          PIC 9(08).
+           05 WS-LIST-BOTTOM       PIC 9(08).
+           05 WS-OPID              PIC X(03).
+           05 WS-AUTORISE          PIC X(01).
+              88 WS-OPERATEUR-AUTORISE  VALUE '1'.
