@@ -0,0 +1,44 @@
+      *===================================================*
+      *   MAPSET MAP0CIA - MAP MAP0 - SYMBOLIC MAP        *
+      *   ECRAN MENU GESTION CLIENTS                      *
+      *===================================================*
+       01  MAP0I.
+           02 FILLER               PIC X(12).
+           02 DATEL                PIC S9(4) COMP.
+           02 DATEF                PIC X.
+           02 FILLER REDEFINES DATEF.
+              03 DATEA             PIC X.
+           02 DATEI                PIC X(10).
+           02 HEUREL               PIC S9(4) COMP.
+           02 HEUREF               PIC X.
+           02 FILLER REDEFINES HEUREF.
+              03 HEUREA            PIC X.
+           02 HEUREI               PIC X(08).
+           02 TRTML                PIC S9(4) COMP.
+           02 TRTMF                PIC X.
+           02 FILLER REDEFINES TRTMF.
+              03 TRTMA             PIC X.
+           02 TRTMI                PIC X(09).
+           02 CHOIXL               PIC S9(4) COMP.
+           02 CHOIXF               PIC X.
+           02 FILLER REDEFINES CHOIXF.
+              03 CHOIXA            PIC X.
+           02 CHOIXI               PIC X(01).
+           02 MESSAGEL             PIC S9(4) COMP.
+           02 MESSAGEF             PIC X.
+           02 FILLER REDEFINES MESSAGEF.
+              03 MESSAGEA          PIC X.
+           02 MESSAGEI             PIC X(65).
+      *
+       01  MAP0O REDEFINES MAP0I.
+           02 FILLER               PIC X(12).
+           02 FILLER               PIC X(03).
+           02 DATEO                PIC X(10).
+           02 FILLER               PIC X(03).
+           02 HEUREO               PIC X(08).
+           02 FILLER               PIC X(03).
+           02 TRTMO                PIC X(09).
+           02 FILLER               PIC X(03).
+           02 CHOIXO               PIC X(01).
+           02 FILLER               PIC X(03).
+           02 MESSAGEO             PIC X(65).
