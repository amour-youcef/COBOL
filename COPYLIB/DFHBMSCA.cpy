@@ -0,0 +1,38 @@
+      *===================================================*
+      *   DFHBMSCA  -  STANDARD CICS BMS ATTRIBUTE-BYTE   *
+      *   AND EXTENDED-COLOR CONSTANTS                    *
+      *===================================================*
+       01  DFHBMSCA.
+           02  DFHBMPEM     PIC X VALUE ' '.
+           02  DFHBMPRO     PIC X VALUE 'Y'.
+           02  DFHBMASK     PIC X VALUE 'H'.
+           02  DFHBMUNP     PIC X VALUE ' '.
+           02  DFHBMUNN     PIC X VALUE '&'.
+           02  DFHBMPRF     PIC X VALUE 'H'.
+           02  DFHBMASF     PIC X VALUE ')'.
+           02  DFHBMPRD     PIC X VALUE 'Y'.
+           02  DFHBMASB     PIC X VALUE '*'.
+           02  DFHPOSA      PIC X VALUE 'A'.
+           02  DFHUNIMDF    PIC X VALUE '&'.
+           02  DFHMDT       PIC X VALUE '#'.
+           02  DFHBMFSE     PIC X VALUE 'A'.
+           02  DFHBMPRT     PIC X VALUE 'D'.
+           02  DFHDFHI      PIC X VALUE '9'.
+      *
+      *    EXTENDED COLOR ATTRIBUTES
+      *
+           02  DFHDFCOL     PIC X VALUE ' '.
+           02  DFHBLUE      PIC X VALUE '1'.
+           02  DFHRED       PIC X VALUE '2'.
+           02  DFHPINK      PIC X VALUE '3'.
+           02  DFHGREEN     PIC X VALUE '4'.
+           02  DFHTURQ      PIC X VALUE '5'.
+           02  DFHYELLOW    PIC X VALUE '6'.
+           02  DFHNEUTR     PIC X VALUE '7'.
+      *
+      *    EXTENDED HIGHLIGHTING ATTRIBUTES
+      *
+           02  DFHUNIMD     PIC X VALUE ' '.
+           02  DFHBLINK     PIC X VALUE '1'.
+           02  DFHREVRS     PIC X VALUE '2'.
+           02  DFHUNDLN     PIC X VALUE '4'.
