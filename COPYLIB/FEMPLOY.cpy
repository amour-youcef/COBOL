@@ -0,0 +1,20 @@
+      *===================================================*
+      *   FEMPLOY  -  ENREGISTREMENT FICHIER EMPLOYES     *
+      *   FICHIER VSAM KSDS - CLE = EMP-ID                *
+      *   (VUE CICS DU PERSONNEL - DISTINCTE DU FICHIER   *
+      *   BATCH EMPMASTER.DAT LU PAR EMPLOYEE/UPDATE-     *
+      *   EMPLOYEE, DE LA MEME FACON QUE FCLIENTS EST LA  *
+      *   VUE CICS DISTINCTE DE CLIENT.DAT)               *
+      *===================================================*
+       01  EMP-RECORD.
+           05 EMP-ID               PIC 9(07).
+           05 EMP-LASTNAME         PIC X(10).
+           05 EMP-FIRSTNAME        PIC X(10).
+           05 EMP-STARTDATE.
+              10 EMP-START-YEAR    PIC 9(04).
+              10 EMP-START-MONTH   PIC 9(02).
+              10 EMP-START-DAY     PIC 9(02).
+           05 EMP-SALARY           PIC 9(09).
+           05 EMP-DEPARTMENT       PIC X(30).
+           05 EMP-GENDER           PIC X(01).
+           05 FILLER               PIC X(10).
