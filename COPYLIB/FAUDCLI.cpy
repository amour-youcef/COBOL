@@ -0,0 +1,16 @@
+      *===================================================*
+      *   FAUDCLI  -  ENREGISTREMENT FICHIER AUDIT        *
+      *   FICHIER VSAM ESDS (SEQUENTIEL PAR ECRITURE) -   *
+      *   UNE LIGNE PAR CREATION/MODIFICATION/SUPPRESSION *
+      *   D'UN CLIENT SUR FCLIENTS                        *
+      *===================================================*
+       01  E-AUDIT.
+           05 E-AUD-NUMERO         PIC 9(08).
+           05 E-AUD-OPER           PIC X(01).
+              88 E-AUD-CREATION       VALUE 'C'.
+              88 E-AUD-MODIF          VALUE 'M'.
+              88 E-AUD-SUPPRES        VALUE 'S'.
+           05 E-AUD-TERM           PIC X(04).
+           05 E-AUD-DATE           PIC X(08).
+           05 E-AUD-HEURE          PIC X(08).
+           05 FILLER               PIC X(24).
