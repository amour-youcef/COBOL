@@ -0,0 +1,67 @@
+      *===================================================*
+      *   MAPSET LISTECLI - MAP MAPL - SYMBOLIC MAP       *
+      *   ECRAN LISTE / DEFILEMENT DES CLIENTS            *
+      *===================================================*
+       01  MAPLI.
+           02 FILLER               PIC X(12).
+           02 DATEL                PIC S9(4) COMP.
+           02 DATEF                PIC X.
+           02 FILLER REDEFINES DATEF.
+              03 DATEA             PIC X.
+           02 DATEI                PIC X(10).
+           02 HEUREL               PIC S9(4) COMP.
+           02 HEUREF               PIC X.
+           02 FILLER REDEFINES HEUREF.
+              03 HEUREA            PIC X.
+           02 HEUREI               PIC X(08).
+           02 TRTML                PIC S9(4) COMP.
+           02 TRTMF                PIC X.
+           02 FILLER REDEFINES TRTMF.
+              03 TRTMA             PIC X.
+           02 TRTMI                PIC X(09).
+           02 LIGNEI OCCURS 10.
+              03 NUMCLIL           PIC S9(4) COMP.
+              03 NUMCLIF           PIC X.
+              03 FILLER REDEFINES NUMCLIF.
+                 04 NUMCLIA        PIC X.
+              03 NUMCLII           PIC X(08).
+              03 NOMCLIL           PIC S9(4) COMP.
+              03 NOMCLIF           PIC X.
+              03 FILLER REDEFINES NOMCLIF.
+                 04 NOMCLIA        PIC X.
+              03 NOMCLII           PIC X(20).
+              03 PNMCLIL           PIC S9(4) COMP.
+              03 PNMCLIF           PIC X.
+              03 FILLER REDEFINES PNMCLIF.
+                 04 PNMCLIA        PIC X.
+              03 PNMCLII           PIC X(20).
+              03 VILLEL            PIC S9(4) COMP.
+              03 VILLEF            PIC X.
+              03 FILLER REDEFINES VILLEF.
+                 04 VILLEA         PIC X.
+              03 VILLEI            PIC X(25).
+           02 MESSAGEL             PIC S9(4) COMP.
+           02 MESSAGEF             PIC X.
+           02 FILLER REDEFINES MESSAGEF.
+              03 MESSAGEA          PIC X.
+           02 MESSAGEI             PIC X(65).
+      *
+       01  MAPLO REDEFINES MAPLI.
+           02 FILLER               PIC X(12).
+           02 FILLER               PIC X(03).
+           02 DATEO                PIC X(10).
+           02 FILLER               PIC X(03).
+           02 HEUREO               PIC X(08).
+           02 FILLER               PIC X(03).
+           02 TRTMO                PIC X(09).
+           02 LIGNEO OCCURS 10.
+              03 FILLER            PIC X(03).
+              03 NUMCLIO           PIC X(08).
+              03 FILLER            PIC X(03).
+              03 NOMCLIO           PIC X(20).
+              03 FILLER            PIC X(03).
+              03 PNMCLIO           PIC X(20).
+              03 FILLER            PIC X(03).
+              03 VILLEO            PIC X(25).
+           02 FILLER               PIC X(03).
+           02 MESSAGEO             PIC X(65).
