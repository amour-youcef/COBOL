@@ -0,0 +1,23 @@
+      *===================================================*
+      *   FCLIENTS  -  ENREGISTREMENT FICHIER CLIENTS     *
+      *   FICHIER VSAM KSDS - CLE = E-NUMERO              *
+      *===================================================*
+       01  E-CLIENT.
+           05 E-NUMERO             PIC 9(08).
+           05 E-NOM-CLI            PIC X(20).
+           05 E-PNM-CLI            PIC X(20).
+           05 E-ADR-CLI            PIC X(20).
+           05 E-CODEP-CLI.
+              10 E-DEP-CLI         PIC X(02).
+              10 E-SCOP-CLI        PIC X(03).
+           05 E-VILLE-CLI          PIC X(25).
+           05 E-TELF-CLI.
+              10 E-TELF-IND        PIC X(02).
+              10 E-TELF-NUM        PIC X(08).
+           05 E-EMAIL-CLI          PIC X(60).
+           05 E-STATUT-CLI         PIC X(01).
+              88 E-CLI-ACTIF          VALUE '0'.
+              88 E-CLI-SUPPRIME       VALUE '1'.
+           05 E-DATE-CREA          PIC X(08).
+           05 E-DATE-MODIF         PIC X(08).
+           05 FILLER               PIC X(23).
