@@ -0,0 +1,79 @@
+      *===================================================*
+      *   MAPSET EMPCICS - MAP MAP1 - SYMBOLIC MAP        *
+      *   ECRAN DE CONSULTATION D'UN EMPLOYE (LECT. SEULE)*
+      *===================================================*
+       01  MAPEI.
+           02 FILLER               PIC X(12).
+           02 DATEL                PIC S9(4) COMP.
+           02 DATEF                PIC X.
+           02 FILLER REDEFINES DATEF.
+              03 DATEA             PIC X.
+           02 DATEI                PIC X(10).
+           02 HEUREL               PIC S9(4) COMP.
+           02 HEUREF               PIC X.
+           02 FILLER REDEFINES HEUREF.
+              03 HEUREA            PIC X.
+           02 HEUREI               PIC X(08).
+           02 TRTML                PIC S9(4) COMP.
+           02 TRTMF                PIC X.
+           02 FILLER REDEFINES TRTMF.
+              03 TRTMA             PIC X.
+           02 TRTMI                PIC X(09).
+           02 EMPIDL                PIC S9(4) COMP.
+           02 EMPIDF                PIC X.
+           02 FILLER REDEFINES EMPIDF.
+              03 EMPIDA             PIC X.
+           02 EMPIDI                PIC X(07).
+           02 LNAMEL               PIC S9(4) COMP.
+           02 LNAMEF               PIC X.
+           02 FILLER REDEFINES LNAMEF.
+              03 LNAMEA            PIC X.
+           02 LNAMEI               PIC X(10).
+           02 FNAMEL               PIC S9(4) COMP.
+           02 FNAMEF               PIC X.
+           02 FILLER REDEFINES FNAMEF.
+              03 FNAMEA            PIC X.
+           02 FNAMEI               PIC X(10).
+           02 DEPTL                PIC S9(4) COMP.
+           02 DEPTF                PIC X.
+           02 FILLER REDEFINES DEPTF.
+              03 DEPTA             PIC X.
+           02 DEPTI                PIC X(30).
+           02 SALARYL              PIC S9(4) COMP.
+           02 SALARYF              PIC X.
+           02 FILLER REDEFINES SALARYF.
+              03 SALARYA           PIC X.
+           02 SALARYI              PIC X(09).
+           02 STARTDL              PIC S9(4) COMP.
+           02 STARTDF              PIC X.
+           02 FILLER REDEFINES STARTDF.
+              03 STARTDA           PIC X.
+           02 STARTDI              PIC X(08).
+           02 MESSAGEL             PIC S9(4) COMP.
+           02 MESSAGEF             PIC X.
+           02 FILLER REDEFINES MESSAGEF.
+              03 MESSAGEA          PIC X.
+           02 MESSAGEI             PIC X(65).
+      *
+       01  MAPEO REDEFINES MAPEI.
+           02 FILLER               PIC X(12).
+           02 FILLER               PIC X(03).
+           02 DATEO                PIC X(10).
+           02 FILLER               PIC X(03).
+           02 HEUREO               PIC X(08).
+           02 FILLER               PIC X(03).
+           02 TRTMO                PIC X(09).
+           02 FILLER               PIC X(03).
+           02 EMPIDO               PIC X(07).
+           02 FILLER               PIC X(03).
+           02 LNAMEO               PIC X(10).
+           02 FILLER               PIC X(03).
+           02 FNAMEO               PIC X(10).
+           02 FILLER               PIC X(03).
+           02 DEPTO                PIC X(30).
+           02 FILLER               PIC X(03).
+           02 SALARYO              PIC X(09).
+           02 FILLER               PIC X(03).
+           02 STARTDO              PIC X(08).
+           02 FILLER               PIC X(03).
+           02 MESSAGEO             PIC X(65).
