@@ -6,9 +6,10 @@
        OBJECT-COMPUTER. IBM-ZOS.                   
        INPUT-OUTPUT SECTION.                       
        FILE-CONTROL.                               
-           SELECT FILE-IN  ASSIGN TO FINPUT.       
-           SELECT FILE-OUT ASSIGN TO FOUTPUT.      
-           SELECT FILE-WK  ASSIGN TO FWORK.        
+           SELECT FILE-IN  ASSIGN TO FINPUT.
+           SELECT FILE-OUT ASSIGN TO FOUTPUT.
+           SELECT FILE-WK  ASSIGN TO FWORK.
+           SELECT FILE-SUSP ASSIGN TO FSUSPEN.
        DATA DIVISION.                              
        FILE SECTION.                               
        FD FILE-IN                                 
@@ -23,18 +24,81 @@
            BLOCK CONTAINS 800 CHARACTERS           
            RECORDING MODE IS F                      
            RECORD CONTAINS 80 CHARACTERS.           
-       01 PERS-OUT.                                 
-          02 FILLER   PIC X(80).                    
-       SD FILE-WK.                                  
-       01 PERS-WRK.                                 
-            02 ID-PERS-WRK   PIC 9(06).               
-            02 INF-PERS-WRK  PIC X(74).               
-       PROCEDURE DIVISION.                          
-       DEBUT.                                       
-           SORT FILE-WK                             
-           ON ASCENDING KEY ID-PERS-WRK         
-           USING FILE-IN                       
-           GIVING FILE-OUT.                    
-           IF SORT-RETURN > 0  DISPLAY "SORT FILED"  
-           DISPLAY "FIN DU TRI FILE PERSONNEL".      
-           STOP RUN .                                                                                 
\ No newline at end of file
+       01 PERS-OUT.
+          02 FILLER   PIC X(80).
+       FD FILE-SUSP
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 800 CHARACTERS
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 PERS-SUSP.
+          02 FILLER   PIC X(80).
+       SD FILE-WK.
+       01 PERS-WRK.
+            02 ID-PERS-WRK   PIC 9(06).
+            02 INF-PERS-WRK  PIC X(74).
+            02 INF-PERS-WRK-X REDEFINES INF-PERS-WRK.
+                03 NOM-PERS-WRK  PIC X(20).
+                03 FILLER        PIC X(54).
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-COUNT   PIC 9(07) VALUE ZERO.
+       01 WS-OUTPUT-COUNT  PIC 9(07) VALUE ZERO.
+       01 WS-EOF-IN        PIC X VALUE 'N'.
+           88 FI-EOF          VALUE 'Y'.
+       01 WS-EOF-SORT       PIC X VALUE 'N'.
+           88 SORTED-EOF        VALUE 'Y'.
+       01 WS-PREV-ID        PIC 9(06).
+       01 WS-FIRST-REC      PIC X VALUE 'Y'.
+           88 FIRST-RECORD     VALUE 'Y'.
+       01 WS-DUP-COUNT      PIC 9(07) VALUE ZERO.
+       PROCEDURE DIVISION.
+       DEBUT.
+           SORT FILE-WK
+           ON ASCENDING KEY ID-PERS-WRK NOM-PERS-WRK
+           INPUT PROCEDURE IS 1000-COMPTER-ENTREE
+           OUTPUT PROCEDURE IS 2000-COMPTER-SORTIE.
+           IF SORT-RETURN > 0
+              DISPLAY "SORT FILED"
+              MOVE 16 TO RETURN-CODE
+           END-IF
+           DISPLAY "FIN DU TRI FILE PERSONNEL".
+           DISPLAY "ENREGISTREMENTS LUS    : " WS-INPUT-COUNT.
+           DISPLAY "ENREGISTREMENTS ECRITS : " WS-OUTPUT-COUNT.
+           DISPLAY "CLES EN DOUBLE         : " WS-DUP-COUNT.
+           STOP RUN .
+       1000-COMPTER-ENTREE.
+           OPEN INPUT FILE-IN.
+           PERFORM LIRE-ENTREE.
+           PERFORM ENVOYER-AU-TRI UNTIL FI-EOF.
+           CLOSE FILE-IN.
+       1000-FIN.
+       LIRE-ENTREE.
+           READ FILE-IN
+              AT END SET FI-EOF TO TRUE
+           END-READ.
+       ENVOYER-AU-TRI.
+           ADD 1 TO WS-INPUT-COUNT
+           RELEASE PERS-WRK FROM PERS-INP
+           PERFORM LIRE-ENTREE.
+       2000-COMPTER-SORTIE.
+           OPEN OUTPUT FILE-OUT.
+           OPEN OUTPUT FILE-SUSP.
+           PERFORM RETOURNER-DU-TRI.
+           PERFORM ECRIRE-SORTIE UNTIL SORTED-EOF.
+           CLOSE FILE-OUT.
+           CLOSE FILE-SUSP.
+       2000-FIN.
+       RETOURNER-DU-TRI.
+           RETURN FILE-WK
+              AT END SET SORTED-EOF TO TRUE
+           END-RETURN.
+       ECRIRE-SORTIE.
+           IF NOT FIRST-RECORD AND ID-PERS-WRK = WS-PREV-ID
+              ADD 1 TO WS-DUP-COUNT
+              WRITE PERS-SUSP FROM PERS-WRK
+           END-IF
+           MOVE 'N' TO WS-FIRST-REC
+           MOVE ID-PERS-WRK TO WS-PREV-ID
+           ADD 1 TO WS-OUTPUT-COUNT
+           WRITE PERS-OUT FROM PERS-WRK
+           PERFORM RETOURNER-DU-TRI.                                                                             
\ No newline at end of file
