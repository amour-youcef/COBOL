@@ -1,34 +1,64 @@
-       IDENTIFICATION DIVISION.            
-       PROGRAM-ID. DEVLEC.  
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEVLEC.
 
-       ENVIRONMENT DIVISION.               
-       INPUT-OUTPUT SECTION.               
-       FILE-CONTROL.                       
-           SELECT EMPLOYE ASSIGN TO 'input.txt'  
-           ORGANIZATION IS SEQUENTIAL    
-           ACCESS IS SEQUENTIAL.       
-      *     FILE STATUS IS FS.    
-   
-       DATA DIVISION.                            
-       FILE SECTION.                             
-       FD EMPLOYE.                               
-       01 ENR-EMPLOYE.                 
-           05 ID-EMPLOYE   PIC A(15).            
-           05 NAME-EMPLOYE PIC A(15).            
-           05 TITRE-EMPLOYE PIC X(3).            
-       WORKING-STORAGE SECTION.                  
-       01 WS-EMPLOYE.                            
-           05 WS-EMPLOYE-ID  PIC A(3).           
-           05 WS-NAME-EMPLOYE PIC A(15).         
-           05 WS-TITRE-EMPLOYE PIC X(3).         
-       PROCEDURE DIVISION.   
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYE ASSIGN TO 'input.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+      *     FILE STATUS IS FS.
 
-           OPEN EXTEND EMPLOYE.                  
-           MOVE '560' TO ID-EMPLOYE.          
-           MOVE 'JEAN' TO NAME-EMPLOYE.       
-           MOVE '120'  TO TITRE-EMPLOYE.      
-           WRITE ENR-EMPLOYE                 
-           END-WRITE.                       
-           CLOSE EMPLOYE.  
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYE.
+       01 ENR-EMPLOYE.
+           05 ID-EMPLOYE   PIC A(15).
+           05 NAME-EMPLOYE PIC A(15).
+           05 TITRE-EMPLOYE PIC X(3).
+       WORKING-STORAGE SECTION.
+       01 WS-EMPLOYE.
+           05 WS-EMPLOYE-ID  PIC A(3).
+           05 WS-NAME-EMPLOYE PIC A(15).
+           05 WS-TITRE-EMPLOYE PIC X(3).
+       01 WS-NEW-ID          PIC X(3) VALUE '560'.
+       01 WS-EOF-EMPLOYE     PIC X VALUE 'N'.
+           88 EMPLOYE-EOF       VALUE 'Y'.
+       01 WS-DUP-SWITCH      PIC X VALUE 'N'.
+           88 DUP-FOUND         VALUE 'Y'.
+       PROCEDURE DIVISION.
 
-           STOP RUN.                      
\ No newline at end of file
+           PERFORM CHECK-DUPLICATE-ID.
+
+           IF DUP-FOUND
+              DISPLAY 'EMPLOYEE ID ALREADY EXISTS - RECORD NOT ADDED: '
+                      WS-NEW-ID
+           ELSE
+              OPEN EXTEND EMPLOYE
+              MOVE WS-NEW-ID TO ID-EMPLOYE
+              MOVE 'JEAN' TO NAME-EMPLOYE
+              MOVE '120'  TO TITRE-EMPLOYE
+              WRITE ENR-EMPLOYE
+              END-WRITE
+              CLOSE EMPLOYE
+           END-IF.
+
+           STOP RUN.
+
+       CHECK-DUPLICATE-ID.
+           OPEN INPUT EMPLOYE.
+           READ EMPLOYE
+              AT END SET EMPLOYE-EOF TO TRUE
+           END-READ.
+           PERFORM TEST-ONE-RECORD UNTIL EMPLOYE-EOF OR DUP-FOUND.
+           CLOSE EMPLOYE.
+       CHECK-DUPLICATE-ID-END.
+
+       TEST-ONE-RECORD.
+           IF ID-EMPLOYE(1:3) = WS-NEW-ID
+              SET DUP-FOUND TO TRUE
+           END-IF.
+           READ EMPLOYE
+              AT END SET EMPLOYE-EOF TO TRUE
+           END-READ.
+       TEST-ONE-RECORD-END.
