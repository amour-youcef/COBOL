@@ -11,6 +11,9 @@
             SELECT EMPLOYEEREPORT ASSIGN TO "EMPREPORT.DAT"
             ORGANIZATION IS LINE SEQUENTIAL.      
                
+            SELECT EMPSALHIST ASSIGN TO "EMPSALHIST.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+               
         DATA DIVISION.
         FILE SECTION.
 	      FD EMPLOYEEFILE.
@@ -33,6 +36,14 @@
         FD EMPLOYEEREPORT.
         01 PRINT-LINE                PIC X(132).
 
+        FD EMPSALHIST.
+        01 SALHIST-LINE.
+            05 SH-EMPLOYEEID     PIC 9(7).
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 SH-SALARY         PIC 9(9).
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 SH-RUN-DATE       PIC 9(8).
+
         WORKING-STORAGE SECTION.
         01  WS-MONTHS-DATA.
            05 FILLER      PIC X(05) VALUE '01JAN'.
@@ -58,8 +69,32 @@
            05  WS-DAY   PIC 99.
 		   
 	      01  WS-WORK-AREAS.
-	       05  WS-SALARY-TOTAL  PIC 9(12) VALUE ZERO. 
+	       05  WS-SALARY-TOTAL  PIC 9(12) VALUE ZERO.
 		     05  FILE-CHECK-KEY   PIC X(2).
+		     05  WS-DEPT-TOTAL    PIC 9(12) VALUE ZERO.
+		     05  WS-DEPT-COURANT  PIC X(30) VALUE SPACES.
+		     05  WS-FIRST-DEPT    PIC X VALUE 'Y'.
+			     88  FIRST-DEPT          VALUE 'Y'.
+		     05  WS-RUN-DATE      PIC 9(8) VALUE ZERO.
+		     05  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+			     10  WS-RUN-YEAR      PIC 9(4).
+			     10  WS-RUN-MONTH     PIC 9(2).
+			     10  WS-RUN-DAY       PIC 9(2).
+		     05  WS-YOS            PIC 9(3) VALUE ZERO.
+		     05  WS-SUMMARY-COUNT  PIC 9(3) VALUE ZERO.
+		     05  WS-SUM-FOUND      PIC X VALUE 'N'.
+			     88  SUM-FOUND           VALUE 'Y'.
+		     05  WS-START-DATE-OK  PIC X VALUE 'O'.
+			     88  START-DATE-OK       VALUE 'O'.
+
+        01  WS-SUMMARY-TABLE.
+           05  WS-SUMMARY-ENTRY OCCURS 50 TIMES
+                                INDEXED BY WS-SUM-IDX.
+               10  WS-SUM-DEPT       PIC X(30) VALUE SPACES.
+               10  WS-SUM-MALE-CNT   PIC 9(5)  VALUE ZERO.
+               10  WS-SUM-MALE-SAL   PIC 9(12) VALUE ZERO.
+               10  WS-SUM-FEMALE-CNT PIC 9(5)  VALUE ZERO.
+               10  WS-SUM-FEMALE-SAL PIC 9(12) VALUE ZERO.
 
         01  HEADING-LINE.
 
@@ -70,7 +105,8 @@
             05 FILLER	        PIC X(10)  VALUE 'START DATE'.
             05 FILLER	        PIC X(7)   VALUE SPACES.
             05 FILLER	        PIC X(11)  VALUE 'SALARY'.
-            05 FILLER           PIC X(5)   VALUE SPACES.
+            05 FILLER           PIC X(2)   VALUE SPACES.
+            05 FILLER           PIC X(3)   VALUE 'YOS'.
             05 FILLER           PIC X(30)  VALUE 'DEPARTMENT'.
 			    05 FILLER           PIC X(36)  VALUE SPACES.
 
@@ -87,7 +123,9 @@
 			    07 FILLER        PIC X VALUE '-'.
 			    07 DET-START-YEAR PIC X(4).
 			    05 DET-SALARY       PIC $$$$,$$$,$$9.
-             05 FILLER           PIC X(10) VALUE SPACES.
+             05 FILLER           PIC X(3) VALUE SPACES.
+             05 DET-YOS          PIC ZZ9.
+             05 FILLER           PIC X(4) VALUE SPACES.
              05 DET-DEPARTMENT   PIC X(30).
 			    05 FILLER           PIC X(36).
 			
@@ -102,55 +140,206 @@
 			    05 TOT-SALARY       PIC $,$$$,$$$,$$$,$$9.
 			    05 FILLER           PIC X(76).
 
-       PROCEDURE DIVISION.
-       
+	       01  DEPT-SUBTOTAL-LINE.
+		    05 FILLER           PIC X(11) VALUE SPACES.
+		    05 FILLER           PIC X(10) VALUE "SUBTOT".
+		    05 SST-DEPARTMENT   PIC X(30).
+		    05 FILLER           PIC X(2) VALUE SPACES.
+		    05 SST-SALARY       PIC $,$$$,$$$,$$$,$$9.
+		    05 FILLER           PIC X(62).
+
+        01  SUMMARY-TITLE-LINE.
+            05 FILLER           PIC X(30) VALUE
+                'DEPARTMENT/GENDER SUMMARY'.
+            05 FILLER           PIC X(102) VALUE SPACES.
+
+        01  SUMMARY-HEADING-LINE.
+            05 FILLER           PIC X(30) VALUE 'DEPARTMENT'.
+            05 FILLER           PIC X(4)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE 'MALE CNT'.
+            05 FILLER           PIC X(4)  VALUE SPACES.
+            05 FILLER           PIC X(14) VALUE 'MALE AVG SAL'.
+            05 FILLER           PIC X(4)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE 'FEM CNT'.
+            05 FILLER           PIC X(4)  VALUE SPACES.
+            05 FILLER           PIC X(14) VALUE 'FEM AVG SAL'.
+            05 FILLER           PIC X(38) VALUE SPACES.
+
+        01  SUMMARY-DETAIL-LINE.
+            05 SUM-DEPT         PIC X(30).
+            05 FILLER           PIC X(4) VALUE SPACES.
+            05 SUM-MALE-CNT     PIC ZZZZ9.
+            05 FILLER           PIC X(9) VALUE SPACES.
+            05 SUM-MALE-AVG     PIC $$$$,$$9.
+            05 FILLER           PIC X(9) VALUE SPACES.
+            05 SUM-FEMALE-CNT   PIC ZZZZ9.
+            05 FILLER           PIC X(9) VALUE SPACES.
+            05 SUM-FEMALE-AVG   PIC $$$$,$$9.
+            05 FILLER           PIC X(45).
+
+       LINKAGE SECTION.
+       01  LK-PARM-DATE.
+           05  LK-PARM-LEN      PIC S9(4) COMP.
+           05  LK-PARM-VALUE    PIC X(8).
+
+       PROCEDURE DIVISION USING LK-PARM-DATE.
+
        0100-READ-EMPLOYEES.
 		         OPEN INPUT EMPLOYEEFILE.
-               IF FILE-CHECK-KEY NOT= "00" 
-              DISPLAY "Non-zero file status: ", 
+               IF FILE-CHECK-KEY NOT= "00"
+              DISPLAY "Non-zero file status: ",
                  FILE-CHECK-KEY
+              MOVE 12 TO RETURN-CODE
               GO TO 9000-END-PROGRAM
            END-IF.
            OPEN OUTPUT EMPLOYEEREPORT
-				 
+           OPEN EXTEND EMPSALHIST.
+           IF LK-PARM-LEN > ZERO
+              MOVE LK-PARM-VALUE TO WS-RUN-DATE
+           ELSE
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+
 		         READ EMPLOYEEFILE
 			      AT END SET ENDOFFILE TO TRUE
 			      END-READ.
 		         WRITE PRINT-LINE FROM HEADING-LINE AFTER 
                ADVANCING 1 LINE.
 		         PERFORM 0200-PROCESS-EMPLOYEES UNTIL ENDOFFILE.
+		         IF NOT FIRST-DEPT
+		            PERFORM 0250-PRINT-DEPT-SUBTOTAL
+		         END-IF
 		         CLOSE EMPLOYEEFILE.
-		   
+
 		         MOVE WS-SALARY-TOTAL TO TOT-SALARY.
 		         WRITE PRINT-LINE FROM TOTAL-LINE1 AFTER 
                ADVANCING 2 LINES.
 		         WRITE PRINT-LINE FROM TOTAL-LINE2 AFTER 
               ADVANCING 1 LINE.
+		         PERFORM 0270-PRINT-SUMMARY-PAGE.
 		         PERFORM 9000-END-PROGRAM.
 	         0100-END.
 	   
 	      0200-PROCESS-EMPLOYEES.
+	           IF FIRST-DEPT
+	              MOVE DEPARTMENT TO WS-DEPT-COURANT
+	              MOVE 'N' TO WS-FIRST-DEPT
+	           END-IF
+	           IF DEPARTMENT NOT = WS-DEPT-COURANT
+	              PERFORM 0250-PRINT-DEPT-SUBTOTAL
+	              MOVE DEPARTMENT TO WS-DEPT-COURANT
+	           END-IF
 	           MOVE EMPLOYEEID TO DET-EMP-ID.
 	           MOVE LASTNAME TO DET-LNAME.
 			        MOVE FIRSTNAME TO DET-FNAME.
-			        MOVE WS-MONTH-NAME(START-MONTH) TO 
+			        MOVE WS-MONTH-NAME(START-MONTH) TO
 					   DET-START-MON.
 			        MOVE START-DAY TO DET-START-DAY.
 			        MOVE START-YEAR TO DET-START-YEAR.
 			        MOVE SALARY TO DET-SALARY.
+           CALL 'pgvaldate' USING START-YEAR START-MONTH
+              START-DAY WS-START-DATE-OK.
+           IF START-DATE-OK
+              COMPUTE WS-YOS = WS-RUN-YEAR - START-YEAR
+              IF WS-RUN-MONTH < START-MONTH
+                 SUBTRACT 1 FROM WS-YOS
+              END-IF
+              IF WS-RUN-MONTH = START-MONTH AND
+                 WS-RUN-DAY < START-DAY
+                 SUBTRACT 1 FROM WS-YOS
+              END-IF
+              MOVE WS-YOS TO DET-YOS
+           ELSE
+              DISPLAY 'INVALID START DATE FOR EMPLOYEE ',
+                 EMPLOYEEID
+              MOVE ZERO TO DET-YOS
+           END-IF.
 			        ADD SALARY TO WS-SALARY-TOTAL.
+			        ADD SALARY TO WS-DEPT-TOTAL.
                  MOVE DEPARTMENT TO DET-DEPARTMENT.
 		   	     WRITE PRINT-LINE FROM DETAIL-LINE
                  AFTER ADVANCING 1 LINE.
-			        READ EMPLOYEEFILE 
+                 MOVE EMPLOYEEID TO SH-EMPLOYEEID.
+                 MOVE SALARY TO SH-SALARY.
+                 MOVE WS-RUN-DATE TO SH-RUN-DATE.
+                 WRITE SALHIST-LINE.
+                 PERFORM 0260-ACCUMULATE-SUMMARY.
+			        READ EMPLOYEEFILE
 			        AT END SET ENDOFFILE TO TRUE
 		   	    END-READ.
-		  
-	      0200-END. 
+
+	      0200-END.
+
+	      0250-PRINT-DEPT-SUBTOTAL.
+	           MOVE WS-DEPT-COURANT TO SST-DEPARTMENT.
+	           MOVE WS-DEPT-TOTAL TO SST-SALARY.
+	           WRITE PRINT-LINE FROM DEPT-SUBTOTAL-LINE
+                 AFTER ADVANCING 1 LINE.
+	           MOVE ZERO TO WS-DEPT-TOTAL.
+	      0250-END.
+
+          0260-ACCUMULATE-SUMMARY.
+              MOVE 'N' TO WS-SUM-FOUND
+              SET WS-SUM-IDX TO 1
+              PERFORM 0261-SEARCH-DEPT-ENTRY
+                 UNTIL SUM-FOUND OR WS-SUM-IDX > WS-SUMMARY-COUNT
+              IF NOT SUM-FOUND
+                 ADD 1 TO WS-SUMMARY-COUNT
+                 SET WS-SUM-IDX TO WS-SUMMARY-COUNT
+                 MOVE DEPARTMENT TO WS-SUM-DEPT(WS-SUM-IDX)
+              END-IF
+              IF GENDER = 'M'
+                 ADD 1 TO WS-SUM-MALE-CNT(WS-SUM-IDX)
+                 ADD SALARY TO WS-SUM-MALE-SAL(WS-SUM-IDX)
+              ELSE
+                 ADD 1 TO WS-SUM-FEMALE-CNT(WS-SUM-IDX)
+                 ADD SALARY TO WS-SUM-FEMALE-SAL(WS-SUM-IDX)
+              END-IF.
+          0260-END.
+
+          0261-SEARCH-DEPT-ENTRY.
+              IF WS-SUM-DEPT(WS-SUM-IDX) = DEPARTMENT
+                 MOVE 'Y' TO WS-SUM-FOUND
+              ELSE
+                 SET WS-SUM-IDX UP BY 1
+              END-IF.
+          0261-END.
+
+          0270-PRINT-SUMMARY-PAGE.
+              WRITE PRINT-LINE FROM SUMMARY-TITLE-LINE
+                 AFTER ADVANCING PAGE.
+              WRITE PRINT-LINE FROM SUMMARY-HEADING-LINE
+                 AFTER ADVANCING 2 LINES.
+              PERFORM 0271-PRINT-SUMMARY-LINE
+                 VARYING WS-SUM-IDX FROM 1 BY 1
+                 UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT.
+          0270-END.
+
+          0271-PRINT-SUMMARY-LINE.
+              MOVE WS-SUM-DEPT(WS-SUM-IDX) TO SUM-DEPT
+              MOVE WS-SUM-MALE-CNT(WS-SUM-IDX) TO SUM-MALE-CNT
+              IF WS-SUM-MALE-CNT(WS-SUM-IDX) > ZERO
+                 COMPUTE SUM-MALE-AVG ROUNDED =
+                    WS-SUM-MALE-SAL(WS-SUM-IDX) /
+                    WS-SUM-MALE-CNT(WS-SUM-IDX)
+              ELSE
+                 MOVE ZERO TO SUM-MALE-AVG
+              END-IF
+              MOVE WS-SUM-FEMALE-CNT(WS-SUM-IDX) TO SUM-FEMALE-CNT
+              IF WS-SUM-FEMALE-CNT(WS-SUM-IDX) > ZERO
+                 COMPUTE SUM-FEMALE-AVG ROUNDED =
+                    WS-SUM-FEMALE-SAL(WS-SUM-IDX) /
+                    WS-SUM-FEMALE-CNT(WS-SUM-IDX)
+              ELSE
+                 MOVE ZERO TO SUM-FEMALE-AVG
+              END-IF
+              WRITE PRINT-LINE FROM SUMMARY-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE.
+          0271-END.
 	   
 	   
 	      9000-END-PROGRAM.	
-           CLOSE EMPLOYEEFILE, EMPLOYEEREPORT. 	
+           CLOSE EMPLOYEEFILE, EMPLOYEEREPORT, EMPSALHIST. 	
            STOP RUN.
            
           END PROGRAM EMPLOYEE.
