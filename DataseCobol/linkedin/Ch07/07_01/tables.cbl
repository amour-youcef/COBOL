@@ -47,6 +47,10 @@
 	       05  FILLER     PIC X(4) VALUE ' NOV'.
 		   05  FILLER     PIC XX.
 	       05  FILLER     PIC X(4) VALUE ' DEC'.
+		   05  FILLER     PIC XX.
+	       05  FILLER     PIC X(4) VALUE ' YTD'.
+		   05  FILLER     PIC XX.
+	       05  FILLER     PIC X(4) VALUE ' AVG'.
        01  WS-HEADING-LINE2.
 	       05  FILLER     PIC X(16) VALUE '----------------'.
 		   05  FILLER     PIC X(4) VALUE ' ---'.
@@ -71,14 +75,44 @@
 		   05  FILLER     PIC XX.
 	       05  FILLER     PIC X(4) VALUE ' ---'.
 		   05  FILLER     PIC XX.
+	       05  FILLER     PIC X(4) VALUE ' ---'.
+		   05  FILLER     PIC XX.
+	       05  FILLER     PIC X(4) VALUE ' ---'.
+		   05  FILLER     PIC XX.
 	       05  FILLER     PIC X(4) VALUE ' ---'.
 	        01  WS-DETAIL-LINE.
 	       05  WS-DET-CITY PIC X(15).
 		   05  WS-DET-AMT OCCURS 12 TIMES.
 		       07  FILLER      PIC XX.   
 			   07  WS-DET-RAIN PIC 99.9.
+		   05  FILLER      PIC XX.
+		   05  WS-DET-TOTAL PIC ZZ9.9.
+		   05  FILLER      PIC XX.
+		   05  WS-DET-AVG   PIC Z9.99.
 	       01  WS-VALUES.
-	       05  WS-MONTH    PIC 99. 	   
+	       05  WS-MONTH    PIC 99.
+	       05  WS-YTD-TOTAL PIC 999V9.
+	       05  WS-YTD-AVG   PIC 99V99.
+	       05  WS-PASS      PIC 99.
+	       05  WS-CITY-IDX  PIC 99.
+	       05  WS-CITY-IDX2 PIC 99.
+	       05  WS-SWAP-NAME  PIC X(15).
+	       05  WS-SWAP-TOTAL PIC 999V9.
+	   01  WS-CITY-COUNT PIC 99 VALUE ZERO.
+	   01  WS-CITY-TABLE.
+	       05  WS-CITY-ENTRY OCCURS 50 TIMES.
+	           10  WS-CITY-NAME  PIC X(15).
+	           10  WS-CITY-TOTAL PIC 999V9.
+	   01  WS-RANKING-TITLE.
+	       05  FILLER     PIC X(20) VALUE SPACES.
+	       05  FILLER     PIC X(35)
+	            VALUE 'CITIES RANKED WETTEST TO DRIEST'.
+	   01  WS-RANK-LINE.
+	       05  WS-RANK-NUM   PIC ZZ9.
+	       05  FILLER        PIC X(2) VALUE SPACES.
+	       05  WS-RANK-CITY  PIC X(15).
+	       05  FILLER        PIC X(2) VALUE SPACES.
+	       05  WS-RANK-TOTAL PIC ZZ9.9.
 
        PROCEDURE DIVISION.
        
@@ -93,21 +127,77 @@
 		     DISPLAY WS-HEADING-LINE2.	
 		     PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE.
 		     CLOSE RAINFALLFILE.
+		     PERFORM 0400-RANK-CITIES.
+		     PERFORM 0500-PRINT-RANKING.
 		     PERFORM 0300-STOP-RUN.
 	   
 	          0200-PROCESS-RECORDS.
 		    	MOVE CITY-NAME TO WS-DET-CITY.
+		    	MOVE ZERO TO WS-YTD-TOTAL.
 		    	PERFORM VARYING WS-MONTH FROM 1 BY 1 
 			   UNTIL WS-MONTH = 13
 			   MOVE RAIN-AMOUNT(WS-MONTH) TO 
 			      WS-DET-RAIN(WS-MONTH)
+			   ADD RAIN-AMOUNT(WS-MONTH) TO WS-YTD-TOTAL
 		      END-PERFORM.
+			   COMPUTE WS-YTD-AVG ROUNDED =
+			      WS-YTD-TOTAL / 12.
+			   MOVE WS-YTD-TOTAL TO WS-DET-TOTAL.
+			   MOVE WS-YTD-AVG TO WS-DET-AVG.
 			   DISPLAY WS-DETAIL-LINE.
+            ADD 1 TO WS-CITY-COUNT
+            MOVE CITY-NAME TO
+               WS-CITY-NAME(WS-CITY-COUNT)
+            MOVE WS-YTD-TOTAL TO
+               WS-CITY-TOTAL(WS-CITY-COUNT)
 			
 			   READ RAINFALLFILE 
 			   AT END SET ENDOFFILE TO TRUE
 			   END-READ.
 	   
+           0400-RANK-CITIES.
+            PERFORM 0410-BUBBLE-PASS
+               VARYING WS-PASS FROM 1 BY 1
+               UNTIL WS-PASS >= WS-CITY-COUNT.
+       
+           0410-BUBBLE-PASS.
+            COMPUTE WS-CITY-IDX2 =
+               WS-CITY-COUNT - WS-PASS
+            PERFORM 0420-BUBBLE-COMPARE
+               VARYING WS-CITY-IDX FROM 1 BY 1
+               UNTIL WS-CITY-IDX > WS-CITY-IDX2.
+       
+           0420-BUBBLE-COMPARE.
+            IF WS-CITY-TOTAL(WS-CITY-IDX) <
+               WS-CITY-TOTAL(WS-CITY-IDX + 1)
+               MOVE WS-CITY-NAME(WS-CITY-IDX)
+                  TO WS-SWAP-NAME
+               MOVE WS-CITY-TOTAL(WS-CITY-IDX)
+                  TO WS-SWAP-TOTAL
+               MOVE WS-CITY-NAME(WS-CITY-IDX + 1)
+                  TO WS-CITY-NAME(WS-CITY-IDX)
+               MOVE WS-CITY-TOTAL(WS-CITY-IDX + 1)
+                  TO WS-CITY-TOTAL(WS-CITY-IDX)
+               MOVE WS-SWAP-NAME
+                  TO WS-CITY-NAME(WS-CITY-IDX + 1)
+               MOVE WS-SWAP-TOTAL
+                  TO WS-CITY-TOTAL(WS-CITY-IDX + 1)
+            END-IF.
+       
+           0500-PRINT-RANKING.
+            DISPLAY WS-RANKING-TITLE
+            PERFORM 0510-PRINT-RANK-LINE
+               VARYING WS-CITY-IDX FROM 1 BY 1
+               UNTIL WS-CITY-IDX > WS-CITY-COUNT.
+       
+           0510-PRINT-RANK-LINE.
+            MOVE WS-CITY-IDX TO WS-RANK-NUM
+            MOVE WS-CITY-NAME(WS-CITY-IDX)
+               TO WS-RANK-CITY
+            MOVE WS-CITY-TOTAL(WS-CITY-IDX)
+               TO WS-RANK-TOTAL
+            DISPLAY WS-RANK-LINE.
+       
 	         0300-STOP-RUN.	
 			
            STOP RUN.
